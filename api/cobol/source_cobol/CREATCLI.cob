@@ -22,6 +22,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/creation_client_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -34,6 +38,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -53,8 +60,28 @@
 
        01 currentYear pic 9(4).
 
+       01 DateJournal pic X(10).
+
        01 age pic 9(2).
 
+       01 JourMax pic 99.
+
+       01 DateNaissanceValide pic X value '1'.
+         88 DateNaissanceValide-Bool value '1'.
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
+
+       01 AgeMinimum pic 99.
+
+       01 BusinessConstants.
+         05 BC-AgeMinimum pic 99.
+         05 BC-AgeMaximum pic 99.
+         05 BC-CoverageWindowYears pic 99.
+
+       01 Adresse-Valide pic X.
+         88 Adresse-Valide-Bool value '1'.
+
        01 champValeur.
          05 ClientNom Pic X(50).
          05 ClientPrenom Pic X(50).
@@ -62,6 +89,7 @@
          05 ClientAdresse Pic X(110).
          05 ClientCodePostal Pic X(50).
          05 ClientVille Pic X(50).
+         05 ClientRef Pic X(50).
 
        01 trash pic X(255).
 
@@ -72,6 +100,7 @@
          05 ClientAdresse Pic X(100).
          05 ClientCodePostal Pic X(5).
          05 ClientVille Pic X(30).
+         05 ClientRef Pic X(20).
 
        01 field1 pic X(30).
        01 field2 pic X(35).
@@ -79,9 +108,20 @@
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
 
        01 COMPLETE-RESPONSE pic X(1000).
 
+       01 AuditDate pic X(10).
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -94,16 +134,22 @@
            perform GSPI-Fin.
 
        GSPI-Init.
+           perform Read-Business-Constants.
            perform Read-File-Submited.
-           perform Unstring-Line.
-           perform Calcul-Age.
+           IF LigneMalformee = 0
+               perform Unstring-Line
+               perform Sanitize-Champs-Libres
+               perform Verify-Date-Naissance
+               perform Calcul-Age
+           END-IF.
        GSPI-Trt.
-           if age >= 18
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
                perform PGCTB-MAIN
-               perform Write-Response-File
-           else
-               perform Write-Response-File
-           end-if.
+           END-IF.
+           perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
 
            stop run.
@@ -122,12 +168,43 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 7 champs
+      *    "label:valeur" attendus avant tout unstring - une ligne
+      *    tronquee ou malformee est rejetee ici plutot que de laisser
+      *    l'unstring remplir les champs avec des valeurs partielles.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 7
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
        Unstring-Line.
            unstring E-DataSubmited delimited by "," into
             ClientNom of champValeur
@@ -136,6 +213,7 @@
             ClientAdresse of champValeur
             ClientCodePostal of champValeur
             ClientVille of champValeur
+            ClientRef of champValeur
            end-unstring.
            unstring ClientNom of champValeur delimited by ":" into
             trash
@@ -163,6 +241,10 @@
             trash
             ClientVille of DataSubmited
            end-unstring.
+           unstring ClientRef of champValeur delimited by ":" into
+            trash
+            ClientRef of DataSubmited
+           end-unstring.
 
            unstring ClientDateNaissance of DataSubmited delimited by "/"
            into
@@ -175,6 +257,65 @@
        Unstring-Line-Fin.
            EXIT.
 
+      ******************************************************************
+      *****               SANITIZE-CHAMPS-LIBRES                   *****
+      ******************************************************************
+      *    Neutralise les guillemets et virgules des zones de texte
+      *    libre avant qu'elles ne soient inserees dans une instruction
+      *    SQL (delimitee par des guillemets) ou dans la reponse JSON.
+       Sanitize-Champs-Libres.
+           INSPECT ClientNom of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT ClientPrenom of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT ClientAdresse of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT ClientVille of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+
+      ******************************************************************
+      *****                VERIFY-DATE-NAISSANCE                   *****
+      ******************************************************************
+       Verify-Date-Naissance.
+           perform Verify-Date-Naissance-Init.
+           perform Verify-Date-Naissance-Trt.
+           perform Verify-Date-Naissance-Fin.
+
+       Verify-Date-Naissance-Init.
+           MOVE '1' TO DateNaissanceValide.
+
+       Verify-Date-Naissance-Trt.
+           IF Mois of Naissance < 1 OR Mois of Naissance > 12
+               MOVE '0' TO DateNaissanceValide
+           ELSE
+               EVALUATE Mois of Naissance
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO JourMax
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO JourMax
+                   WHEN 2
+                       IF FUNCTION MOD(Annee of Naissance, 4) = 0 AND
+                          (FUNCTION MOD(Annee of Naissance, 100) NOT = 0
+                           OR FUNCTION MOD(Annee of Naissance, 400) = 0)
+                           MOVE 29 TO JourMax
+                       ELSE
+                           MOVE 28 TO JourMax
+                       END-IF
+               END-EVALUATE
+               IF Jour of Naissance < 1 OR Jour of Naissance > JourMax
+                   MOVE '0' TO DateNaissanceValide
+               END-IF
+           END-IF.
+
+       Verify-Date-Naissance-Fin.
+           IF NOT DateNaissanceValide-Bool
+               MOVE "ERREUR = La date de naissance fournie n'est pas une
+      -         " date valide" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
        Calcul-Age.
            perform Calcul-Age-Init.
            perform Calcul-Age-Trt.
@@ -200,10 +341,11 @@
                end-if
            end-if.
            display age.
-           IF age < 18 THEN
-               MOVE "ERREUR = Le client doit avoir au minimum 18 ans pou
-      -         "r pouvoir etre enregistre" TO MESSAGE-RESPONSE
+           IF age < AgeMinimum THEN
+               MOVE "ERREUR = Le client doit avoir au minimum l'age requ
+      -         "is pour pouvoir etre enregistre" TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
            END-IF.
 
        Calcul-Age-Fin.
@@ -283,12 +425,239 @@
       ******************************************************************
       ******************************************************************
 
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation des constantes métier (age minimum, etc.)
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-AgeMinimum
+                                              BC-AgeMaximum
+                                              BC-CoverageWindowYears
+           END-CALL.
+           MOVE BC-AgeMinimum TO AgeMinimum.
+
        PGCTB-ACTION.
-           perform Check-If-Client-Exist.
+           EVALUATE TRUE
+               WHEN NOT DateNaissanceValide-Bool
+                   CONTINUE
+               WHEN age < AgeMinimum
+                   CONTINUE
+               WHEN OTHER
+                   perform Verify-Code-Postal
+                   IF Adresse-Valide-Bool
+                       perform Check-If-Client-Exist
+                   END-IF
+           END-EVALUATE.
+           perform Write-Journal-Client.
 
        PGCTB-ACTION-FIN.
            EXIT.
 
+      ******************************************************************
+      *****                WRITE-JOURNAL-CLIENT                    *****
+      ******************************************************************
+       Write-Journal-Client.
+           perform Write-Journal-Client-Init.
+           perform Write-Journal-Client-Trt.
+           perform Write-Journal-Client-Fin.
+
+       Write-Journal-Client-Init.
+           STRING JJ of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear DELIMITED SIZE
+           INTO DateJournal
+           END-STRING.
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'JOURNALCLIENT' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOM, ' DELIMITED SIZE
+                  'PRENOM, ' DELIMITED SIZE
+                  'DATENAISSANCE, '    DELIMITED SIZE
+                  'CODEPOSTAL, '    DELIMITED SIZE
+                  'VILLE, '    DELIMITED SIZE
+                  'DATETENTATIVE, '    DELIMITED SIZE
+                  'STATUT, '    DELIMITED SIZE
+                  'MESSAGE) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  ClientNom of DataSubmited DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  ClientPrenom of DataSubmited DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  ClientDateNaissance of DataSubmited DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  ClientCodePostal of DataSubmited DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  ClientVille of DataSubmited DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateJournal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  STATUT-RESPONSE DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MESSAGE-RESPONSE DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Write-Journal-Client-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Journal-Client-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    La connexion BDD est deja ouverte par PGCTB-MAIN pour toute
+      *    la duree de PGCTB-ACTION, donc pas besoin de se reconnecter
+      *    ici comme le fait WRITE-JOURNAL-CLIENT.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Init.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Init.
+           STRING JJ of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear DELIMITED SIZE
+           INTO AuditDate
+           END-STRING.
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Write-Audit-Trail-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                VERIFY-CODE-POSTAL                      *****
+      ******************************************************************
+       Verify-Code-Postal.
+           perform Verify-Code-Postal-Init.
+           perform Verify-Code-Postal-Trt.
+           perform Verify-Code-Postal-Fin.
+
+       Verify-Code-Postal-Init.
+           MOVE '0' TO Adresse-Valide.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+
+           STRING 'SELECT ' DELIMITED SIZE
+                   'CODEPOSTAL ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'REFCOMMUNE ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   '="' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                    '="' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Verify-Code-Postal-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                              field2
+
+               END-CALL
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Verify-Code-Postal-Fin.
+           IF SQLCODE EQUAL 0 THEN
+               MOVE '1' TO Adresse-Valide
+           END-IF.
+
+           IF SQLCODE EQUAL 100 THEN
+               MOVE "ERREUR = Le code postal et la ville ne correspondent
+      -         " pas" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100 THEN
+               MOVE "ERREUR = Une erreur SQL non gerer est survenue, veu
+      -        "illez voir avec la personne qui gere le programme pour e
+      -        "n savoir plus" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           END-IF.
+
+           EXIT.
+
       ******************************************************************
       *****                CHECK-IF-CLIENT-EXIST                   *****
       ******************************************************************
@@ -328,9 +697,9 @@
                    ClientDateNaissance of DataSubmited DELIMITED SIZE
                    '"' DELIMITED SIZE
                    ' AND ' DELIMITED SIZE
-                    'CODEPOSTAL ' DELIMITED SIZE
+                    'REFCLIENT ' DELIMITED SIZE
                     '="' DELIMITED SIZE
-                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   ClientRef of DataSubmited DELIMITED SIZE
                    '"' DELIMITED SIZE
 
               INTO SQLCA-STATEMENT
@@ -369,6 +738,7 @@
                MOVE "ERREUR = UN CLIENT EXISTE DEJA AVEC LES INFORMATION
       -         "S FOURNIES." TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
            END-IF.
 
            IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100 THEN
@@ -376,6 +746,7 @@
       -        "illez voir avec la personne qui gere le programme pour e
       -        "n savoir plus" TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            END-IF.
 
            IF SQLCODE EQUAL 100
@@ -405,7 +776,8 @@
                   'ADRESSE, '    DELIMITED SIZE
                   'CODEPOSTAL, '    DELIMITED SIZE
                   'VILLE, '    DELIMITED SIZE
-                  'AGE) '    DELIMITED SIZE
+                  'AGE, '    DELIMITED SIZE
+                  'REFCLIENT) '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '("'    DELIMITED SIZE
                   ClientNom of DataSubmited DELIMITED SIZE
@@ -421,6 +793,8 @@
                   ClientVille of DataSubmited DELIMITED SIZE
                   '","' DELIMITED SIZE
                   age DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  ClientRef of DataSubmited DELIMITED SIZE
                   '")' DELIMITED SIZE
               INTO SQLCA-STATEMENT
            END-STRING.
@@ -435,6 +809,13 @@
                MOVE "SUCCES = LE CLIENT A ETE CREER AVEC SUCCES"
                TO MESSAGE-RESPONSE
                MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
+               MOVE SPACES TO AuditAncienneValeur
+               MOVE ClientRef of DataSubmited TO AuditNouvelleValeur
+               MOVE ClientRef of DataSubmited TO AuditIdEnregistrement
+               MOVE 'CLIENTS' TO AuditNomTable
+               MOVE 'INSERT' TO AuditOperation
+               perform Write-Audit-Trail
            END-IF.
 
            IF SQLCODE NOT EQUAL 0 THEN
@@ -442,6 +823,7 @@
       -        "illez voir avec la personne qui gere le programme pour e
       -        "nsavoir plus" TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            END-IF.
 
            EXIT.
@@ -461,9 +843,37 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
            write E-Response from COMPLETE-RESPONSE.
            close F-Response.
            EXIT.
+
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+      *    Conserve une copie horodatee de la requete et de la reponse
+      *    de cette transaction, plutot que de laisser le prochain appel
+      *    ecraser creation_client_requete.txt/response.txt.
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -          "/archives/creation_client_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientRef of DataSubmited DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
