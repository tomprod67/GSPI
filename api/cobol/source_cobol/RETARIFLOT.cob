@@ -0,0 +1,719 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 RETARIFLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Checkpoint
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/retariflot_checkpoint.txt"
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Checkpoint record varying from 0 to 20.
+       01 E-Checkpoint pic x(20).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 DB-STATUS-SAVE pic X.
+
+       01 IdContratTemp pic 9(8).
+       01 ClientIdTemp pic 9(8).
+       01 AncienPrixTemp pic 9999V99.
+
+       01 ClientDateNaissanceTemp pic X(15).
+       01 Naissance.
+           05 Jour pic 99.
+           05 Mois pic 99.
+           05 Annee pic 9(4).
+
+       01 AgeMax pic 99.
+       01 CurrentAge pic 99.
+
+       01 BusinessConstants.
+         05 BC-AgeMinimum pic 99.
+         05 BC-AgeMaximum pic 99.
+         05 BC-CoverageWindowYears pic 99.
+         05 BC-ClaimLoadingPercent pic 99.
+       01 AgeEligibleRetarif pic X value '1'.
+         88 AgeEligibleRetarif-bool value '1'.
+
+       01 MontantGarantieTemp pic 9(8).
+       01 NbSinistresDossierTemp pic 9(4).
+       01 TypeOfSinistreTemp pic x(2).
+       01 AgeMaxTarif pic 99.
+       01 Coefficient pic 9v99 value 1,00.
+       01 DiffAge pic 99.
+       01 ShareTemp pic 9999V99.
+       01 TotalPrixParMois pic 9999V99 value 0.
+       01  PrixParMoisFinal pic Z(4),99.
+       01  AncienPrixTempFinal pic Z(4),99.
+       01 NbDossierContrat pic 9(4) value 0.
+
+       01 NbContratsRetarifes pic 9(8) value 0.
+       01 NbContratsTraites pic 9(8) value 0.
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       01 WS-CHECKPOINT-STATUS pic XX.
+       01 LastCheckpointId pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-Business-Constants.
+           perform Read-Checkpoint.
+
+       GSPI-Trt.
+           perform Retarifer-Contrats-Actifs.
+
+       GSPI-Fin.
+           perform Reset-Checkpoint.
+           display NbContratsTraites.
+           display NbContratsRetarifes.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-CHECKPOINT                     *****
+      ******************************************************************
+       Read-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           OPEN INPUT F-Checkpoint.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-Checkpoint
+                   AT END
+                       MOVE 0 TO LastCheckpointId
+                   NOT AT END
+                       unstring E-Checkpoint delimited by space into
+                           LastCheckpointId
+                       end-unstring
+               END-READ
+               CLOSE F-Checkpoint
+           END-IF.
+
+      ******************************************************************
+      *****                   WRITE-CHECKPOINT                     *****
+      ******************************************************************
+       Write-Checkpoint.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                   RESET-CHECKPOINT                     *****
+      ******************************************************************
+       Reset-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****              RETARIFER-CONTRATS-ACTIFS                 *****
+      ******************************************************************
+       Retarifer-Contrats-Actifs.
+           perform Retarifer-Contrats-Actifs-Init.
+           perform Retarifer-Contrats-Actifs-Trt.
+           perform Retarifer-Contrats-Actifs-Fin.
+
+       Retarifer-Contrats-Actifs-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Retarifer-Contrats-Actifs-Trt.
+           perform Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdContratTemp
+                                            ClientIdTemp
+                                            AncienPrixTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbContratsTraites
+                       MOVE DB-STATUS-FLD TO DB-STATUS-SAVE
+                       perform Retarifer-Un-Contrat
+                       MOVE DB-STATUS-SAVE TO DB-STATUS-FLD
+                       MOVE IdContratTemp TO LastCheckpointId
+                       perform Write-Checkpoint
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Retarifer-Contrats-Actifs-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                RETARIFER-UN-CONTRAT                    *****
+      ******************************************************************
+       Retarifer-Un-Contrat.
+           perform Get-Infos-Client-Pour-Contrat.
+           perform Calcul-Age-Courant.
+           IF AgeEligibleRetarif-bool
+               MOVE 0 TO TotalPrixParMois
+               MOVE 0 TO NbDossierContrat
+               perform Cumuler-Parts-Dossiers
+               IF NbDossierContrat > 0
+                   move TotalPrixParMois to PrixParMoisFinal
+                   perform Update-Prix-Contrat-Retarife
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****         GET-INFOS-CLIENT-POUR-CONTRAT                  *****
+      ******************************************************************
+       Get-Infos-Client-Pour-Contrat.
+           perform Get-Infos-Client-Pour-Contrat-Init.
+           perform Get-Infos-Client-Pour-Contrat-Trt.
+           perform Get-Infos-Client-Pour-Contrat-Fin.
+
+       Get-Infos-Client-Pour-Contrat-Init.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'DATENAISSANCE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDCLIENT ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  ClientIdTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Infos-Client-Pour-Contrat-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            ClientDateNaissanceTemp
+               END-CALL
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF SQLCODE equal 0
+               unstring ClientDateNaissanceTemp delimited by "/" into
+                   Jour of Naissance
+                   Mois of Naissance
+                   Annee of Naissance
+               end-unstring
+           END-IF.
+
+       Get-Infos-Client-Pour-Contrat-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                CALCUL-AGE-COURANT                      *****
+      ******************************************************************
+       Calcul-Age-Courant.
+           perform Calcul-Age-Courant-Init.
+           perform Calcul-Age-Courant-Trt.
+           perform Calcul-Age-Courant-Fin.
+
+       Calcul-Age-Courant-Init.
+           MOVE '1' TO AgeEligibleRetarif.
+
+       Calcul-Age-Courant-Trt.
+           subtract Annee of Naissance from currentYear giving
+               CurrentAge.
+
+           if MM of SYSTEME-DATE < Mois of Naissance then
+               subtract 1 from CurrentAge
+           end-if.
+           if MM of SYSTEME-DATE equal Mois of Naissance then
+               if JJ of SYSTEME-DATE < Jour of Naissance then
+                   subtract 1 from CurrentAge
+               end-if
+           end-if.
+
+       Calcul-Age-Courant-Fin.
+           IF CurrentAge IS NOT LESS THAN AgeMax
+               MOVE '0' TO AgeEligibleRetarif
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      *****              CUMULER-PARTS-DOSSIERS                    *****
+      ******************************************************************
+       Cumuler-Parts-Dossiers.
+           perform Cumuler-Parts-Dossiers-Init.
+           perform Cumuler-Parts-Dossiers-Trt.
+           perform Cumuler-Parts-Dossiers-Fin.
+
+       Cumuler-Parts-Dossiers-Init.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (3) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (3).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'MONTANTGARANTIE, ' DELIMITED SIZE
+                  'NBSINISTRESDECLARES, ' DELIMITED SIZE
+                  'TYPESINISTRE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'CONTRATID ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdContratTemp DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'AND ' DELIMITED SIZE
+                  '(STATUS ' DELIMITED SIZE
+                  '= "1" ' DELIMITED SIZE
+                  'OR STATUS IS NULL)' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Cumuler-Parts-Dossiers-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (3)
+              END-CALL
+              IF SQLCA-RESULT (3) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (3)
+                                            MontantGarantieTemp
+                                            NbSinistresDossierTemp
+                                            TypeOfSinistreTemp
+               END-CALL
+
+               IF SQLCA-RESULT (3) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbDossierContrat
+                       perform Get-Tarif-Sinistre-Retarif
+                       subtract CurrentAge from AgeMaxTarif giving
+                           DiffAge
+                       divide DiffAge into MontantGarantieTemp giving
+                           ShareTemp
+                       divide 12 into ShareTemp giving ShareTemp
+                           ROUNDED
+                       multiply Coefficient by ShareTemp
+                       IF NbSinistresDossierTemp > 0
+                           compute ShareTemp = ShareTemp +
+                               (ShareTemp * NbSinistresDossierTemp
+                               * BC-ClaimLoadingPercent / 100)
+                       END-IF
+                       add ShareTemp to TotalPrixParMois
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Cumuler-Parts-Dossiers-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****            GET-TARIF-SINISTRE-RETARIF                  *****
+      ******************************************************************
+       Get-Tarif-Sinistre-Retarif.
+           perform Get-Tarif-Sinistre-Retarif-Init.
+           perform Get-Tarif-Sinistre-Retarif-Trt.
+           perform Get-Tarif-Sinistre-Retarif-Fin.
+
+       Get-Tarif-Sinistre-Retarif-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE BC-AgeMaximum TO AgeMaxTarif.
+           MOVE 1,00 TO Coefficient.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (4) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (4).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'AGEMAX, ' DELIMITED SIZE
+                   'COEFFICIENT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'TARIFSINISTRE ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '="' DELIMITED SIZE
+                   TypeOfSinistreTemp DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Tarif-Sinistre-Retarif-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (4)
+              END-CALL
+              IF SQLCA-RESULT (4) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (4)
+                                            AgeMaxTarif
+                                            Coefficient
+               END-CALL
+               IF SQLCA-RESULT (4) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Tarif-Sinistre-Retarif-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****           UPDATE-PRIX-CONTRAT-RETARIFE                 *****
+      ******************************************************************
+       Update-Prix-Contrat-Retarife.
+           perform Update-Prix-Contrat-Retarife-Trt.
+           perform Update-Prix-Contrat-Retarife-Fin.
+
+       Update-Prix-Contrat-Retarife-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'SET '    DELIMITED SIZE
+                  'PRIXPARMOIS '    DELIMITED SIZE
+                  ' = "' DELIMITED SIZE
+                  PrixParMoisFinal DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ' WHERE ' DELIMITED SIZE
+                  'IDCONTRAT ' DELIMITED SIZE
+                  ' = "' DELIMITED SIZE
+                  IdContratTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+               ADD 1 TO NbContratsRetarifes
+               MOVE AncienPrixTemp TO AncienPrixTempFinal
+               MOVE AncienPrixTempFinal TO AuditAncienneValeur
+               MOVE PrixParMoisFinal TO AuditNouvelleValeur
+               MOVE IdContratTemp TO AuditIdEnregistrement
+               MOVE 'CONTRATS' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
+
+       Update-Prix-Contrat-Retarife-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****    GENERATE-SELECT-CONTRATS-ACTIFS-SQLCA-STATEMENT     *****
+      ******************************************************************
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCONTRAT, ' DELIMITED SIZE
+                  'CLIENTID, ' DELIMITED SIZE
+                  'PRIXPARMOIS ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+                  'AND IDCONTRAT > ' DELIMITED SIZE
+                  LastCheckpointId DELIMITED SIZE
+                  ' ORDER BY IDCONTRAT' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Retarifer-
+      *    Contrats-Actifs est encore active, sur le curseur 1, pas
+      *    besoin de se reconnecter ici.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation des constantes métier (age max, etc.)
+           MOVE 'RETARIFLOT' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-AgeMinimum
+                                              BC-AgeMaximum
+                                              BC-CoverageWindowYears
+                                              BC-ClaimLoadingPercent
+           END-CALL.
+           MOVE BC-AgeMaximum TO AgeMax.
+
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'RETARIFLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
