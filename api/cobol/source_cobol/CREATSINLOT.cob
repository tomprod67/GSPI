@@ -0,0 +1,1408 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 CREATSINLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/import_sinistres_lot_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/import_sinistres_lot_response.txt"
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 1000.
+       01 E-Response pic x(1000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 NumLigne pic 9(4) value 0.
+
+       01 id1 pic x.
+         88 id1-bool value 1.
+
+       01 id2 pic x.
+         88 id2-bool value 1.
+
+       01 id3 pic x.
+         88 id3-bool value 1.
+
+       01 id4 pic x.
+         88 id4-bool value 1.
+
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 champValeur.
+         05 ContratId Pic x(15).
+         05 SizeOfId Pic x(17).
+         05 TypeSinistre Pic x(20).
+         05 DateSurvenance pic x(30).
+         05 DateFin pic x(30).
+         05 Circonstance pic x(220).
+         05 MontantProvision pic x(20).
+         05 DocumentsRef pic x(200).
+
+       01 TypeOfSinistre Pic x(2).
+       01 DateOfSurvenance pic x(10).
+       01 DateOfFin pic x(10).
+       01 Circonstance2 pic x(200).
+       01 MontantProvisionTemp pic 9(8) value 0.
+       01 DocumentsRefTemp pic x(200).
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+       01 date-survenance-valide pic 9.
+       01 date-Fin-valide pic 9.
+       01 yearLimit pic 9(4).
+       01 SurvenanceNum pic 9(8).
+       01 FinNum pic 9(8).
+       01 CurrentDateNum pic 9(8).
+       01 date-fin-avant-survenance pic 9 value 0.
+       01 date-survenance-future pic 9 value 0.
+
+       01 Survenance.
+           05 Jour pic 99.
+           05 Mois pic 99.
+           05 Annee pic 9(4).
+
+       01 Fin.
+           05 Jour pic 99.
+           05 Mois pic 99.
+           05 Annee pic 9(4).
+       01 Souscription.
+           05 Jour pic 99.
+           05 Mois pic 99.
+           05 Annee pic 9(4).
+
+       01 IdDossierTemp pic 9(4).
+       01 DateSouscriptionTemp pic X(10).
+       01 IFDossierExist pic 9.
+       01 NbTypeSinistre pic 9(4) value 0.
+       01 TypeSinistreValide pic x value '1'.
+         88 TypeSinistreValide-bool value '1'.
+
+       01 trash pic X(255).
+
+       01 IdSizeHorsBorne pic 9 value 0.
+
+       01 idSize pic 9.
+
+       01 ContratId-1 pic 9.
+       01 ContratId-2 pic 99.
+       01 ContratId-3 pic 999.
+       01 ContratId-4 pic 9999.
+       01 ContratId-5 pic 9(5).
+       01 ContratId-6 pic 9(6).
+
+
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 COMPLETE-RESPONSE pic X(1000).
+
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           move 0 to Boucleur-read-file.
+           move 0 to NumLigne.
+           open INPUT F-DataSubmited.
+           open OUTPUT F-Response.
+
+       GSPI-Trt.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+
+       GSPI-Fin.
+           close F-DataSubmited.
+           close F-Response.
+           stop run.
+
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                   if E-DataSubmited not = spaces
+                       perform Process-Une-Ligne
+                   end-if
+           end-read.
+
+      ******************************************************************
+      *****                  PROCESS-UNE-LIGNE                     *****
+      ******************************************************************
+       Process-Une-Ligne.
+           add 1 to NumLigne.
+           perform Reset-Id-Flags.
+           move spaces to MESSAGE-RESPONSE.
+           move spaces to STATUT-RESPONSE.
+           perform Unstring-Line.
+           perform Sanitize-Champs-Libres.
+           perform Check-If-Dossier-Exist.
+           perform Verify-TypeSinistre-Valide.
+           if IFDossierExist equal 0 and TypeSinistreValide-bool then
+               perform Get-DateSouscription-Contrat
+               perform Verify-Date
+               if date-survenance-valide = 1 and date-fin-valide = 1
+                   then
+                       perform Create-Sinistre
+                       perform Create-Prestation
+               end-if
+           end-if.
+           perform Write-Response-Line.
+
+       Reset-Id-Flags.
+           move 0 to id1.
+           move 0 to id2.
+           move 0 to id3.
+           move 0 to id4.
+           move 0 to id5.
+           move 0 to id6.
+           move 0 to IdSizeHorsBorne.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           display E-DataSubmited.
+           unstring E-DataSubmited delimited by "," or space into
+            TypeSinistre of champValeur
+            DateSurvenance of champValeur
+            DateFin of champValeur
+            Circonstance of champValeur
+            MontantProvision of champValeur
+            DocumentsRef of champValeur
+            ContratId of champValeur
+            SizeOfId of champValeur
+           end-unstring.
+
+           unstring TypeSinistre of champValeur delimited by ":" into
+            trash
+            TypeOfSinistre
+           end-unstring.
+           unstring MontantProvision of champValeur delimited by ":"
+           into
+            trash
+            MontantProvisionTemp
+           end-unstring.
+           unstring DocumentsRef of champValeur delimited by ":" into
+            trash
+            DocumentsRefTemp
+           end-unstring.
+           unstring DateSurvenance of champValeur delimited by ":" into
+            trash
+            DateOfSurvenance
+           end-unstring.
+           unstring DateFin of champValeur delimited by ":" into
+            trash
+            DateOfFin
+           end-unstring.
+
+           unstring Circonstance of champValeur delimited by ":" into
+            trash
+            Circonstance
+           end-unstring.
+
+           unstring SizeOfId of champValeur delimited by ":" into
+            trash
+            idSize
+           end-unstring.
+
+           EVALUATE idSize
+             WHEN 1
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-1
+               end-unstring
+               SET id1-bool TO TRUE
+             WHEN 2
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-2
+               end-unstring
+               SET id2-bool TO TRUE
+             WHEN 3
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-3
+               end-unstring
+               SET id3-bool TO TRUE
+             WHEN 4
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-4
+               end-unstring
+               SET id4-bool TO TRUE
+             WHEN 5
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-6
+               end-unstring
+               SET id6-bool TO TRUE
+             WHEN OTHER
+               MOVE 1 TO IdSizeHorsBorne
+           end-evaluate.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****               SANITIZE-CHAMPS-LIBRES                   *****
+      ******************************************************************
+      *    Neutralise les guillemets et virgules de Circonstance avant
+      *    qu'elle ne soit inseree dans une instruction SQL (delimitee
+      *    par des guillemets) ou dans la reponse JSON.
+       Sanitize-Champs-Libres.
+           INSPECT Circonstance REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT DocumentsRefTemp REPLACING ALL '"' BY "'" ALL ','
+                                          BY ';'.
+
+      ******************************************************************
+      *****                    CHECK-IF-EXIST                      *****
+      ******************************************************************
+       Check-If-Dossier-Exist.
+           perform Check-If-Dossier-Exist-Init.
+           perform Check-If-Dossier-Exist-Trt.
+           perform Check-If-Dossier-Exist-Fin.
+
+       Check-If-Dossier-Exist-Init.
+           move 0 to IFDossierExist.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+
+       Check-If-Dossier-Exist-Trt.
+           IF IdSizeHorsBorne = 1
+               move 1 to IFDossierExist
+               MOVE "ERREUR = NUMERO CONTRAT TROP LONG"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           ELSE
+           perform Generate-IfExist-SQLCA-STATEMENT
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL
+           display SQLCA-STATEMENT
+           MOVE RETURN-CODE TO SQLCODE
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF
+
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdDossierTemp
+
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE "ERREUR = VOTRE CONTRAT NE COMPORTE PAS DE DOSSI
+      -             "ER AVEC CE TYPE DE SINISTRE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
+                   move 1 to IFDossierExist
+               WHEN OTHER
+                   move 9 to IFDossierExist
+                   MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE
+           END-IF.
+
+       Check-If-Dossier-Exist-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****             VERIFY-TYPESINISTRE-VALIDE                 *****
+      ******************************************************************
+       Verify-TypeSinistre-Valide.
+           perform Verify-TypeSinistre-Valide-Init.
+           perform Verify-TypeSinistre-Valide-Trt.
+           perform Verify-TypeSinistre-Valide-Fin.
+
+       Verify-TypeSinistre-Valide-Init.
+           MOVE '1' TO TypeSinistreValide.
+           MOVE 0 TO NbTypeSinistre.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Verify-TypeSinistre-Valide-Trt.
+           perform Generate-TypeSinistre-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbTypeSinistre
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF NbTypeSinistre EQUAL 0
+               MOVE '0' TO TypeSinistreValide
+           END-IF.
+
+       Verify-TypeSinistre-Valide-Fin.
+           perform close-BDD.
+           IF NOT TypeSinistreValide-bool
+               MOVE "ERREUR = LE TYPE DE SINISTRE RENSEIGNE N'EXISTE PA
+      -        "S DANS LE CATALOGUE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-TYPESINISTRE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-TypeSinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+               'COUNT(*) ' DELIMITED SIZE
+               'FROM ' DELIMITED SIZE
+               'TYPESINISTRE ' DELIMITED SIZE
+               'WHERE ' DELIMITED SIZE
+               'CODE ' DELIMITED SIZE
+               '= "' DELIMITED SIZE
+               TypeOfSinistre DELIMITED SIZE
+               '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+
+      ******************************************************************
+      *****                    Get DateSouscription                *****
+      ******************************************************************
+       Get-DateSouscription-Contrat.
+           perform Get-DateSouscription-Contrat-Init.
+           perform Get-DateSouscription-Contrat-Trt.
+           perform Get-DateSouscription-Contrat-Fin.
+
+       Get-DateSouscription-Contrat-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+
+       Get-DateSouscription-Contrat-Trt.
+           perform Generate-Select-Contrat-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            DateSouscriptionTemp
+
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-DateSouscription-Contrat-Fin.
+           perform close-BDD.
+           EXIT.
+      ******************************************************************
+      *****                      VERIFY-DATE                       *****
+      ******************************************************************
+       Verify-Date.
+           perform Verify-Date-Init.
+           perform Verify-Date-Trt.
+           perform Verify-Date-Fin.
+
+       Verify-Date-Init.
+           ACCEPT SYSTEME-DATE FROM DATE.
+
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+           unstring DateOfSurvenance delimited by "/"
+           into
+            Jour of Survenance
+            Mois of Survenance
+            Annee of Survenance
+           end-unstring.
+           unstring DateOfFin delimited by "/"
+           into
+            Jour of Fin
+            Mois of Fin
+            Annee of Fin
+           end-unstring.
+           unstring DateSouscriptionTemp delimited by "/"
+           into
+            Jour of Souscription
+            Mois of Souscription
+            Annee of Souscription
+           end-unstring.
+           move 1 to date-survenance-valide.
+           move 1 to date-fin-valide.
+           move 0 to date-fin-avant-survenance.
+           move 0 to date-survenance-future.
+           add 47 to Annee of Souscription giving yearLimit.
+           compute CurrentDateNum = currentYear * 10000
+               + MM of SYSTEME-DATE * 100 + JJ of SYSTEME-DATE.
+
+       Verify-Date-Trt.
+           if Jour of Survenance > 0 and <= 31 then
+               if Mois of Survenance > 0 and <= 12 then
+                   if annee of survenance >= Annee of Souscription
+                       and <= yearLimit then
+                        move 1 to date-survenance-valide
+                   else
+                       move 0 to date-survenance-valide
+                   end-if
+               else
+                   move 0 to date-survenance-valide
+               end-if
+           else
+               move 0 to date-survenance-valide
+           end-if.
+
+           if date-survenance-valide equal 1 then
+               compute SurvenanceNum = Annee of Survenance * 10000
+                   + Mois of Survenance * 100 + Jour of Survenance
+               if SurvenanceNum > CurrentDateNum then
+                   move 0 to date-survenance-valide
+                   move 1 to date-survenance-future
+               end-if
+           end-if.
+
+           if Jour of Fin > 0 and <= 31 then
+               if Mois of Fin > 0 and <= 12 then
+                   if annee of Fin >= Annee of Souscription
+                       and <= yearLimit then
+                           move 1 to date-fin-valide
+                   else
+                       move 0 to date-fin-valide
+                   end-if
+               else
+                   move 0 to date-fin-valide
+               end-if
+           else
+               move 0 to date-fin-valide
+           end-if.
+
+           if date-survenance-valide equal 1 and date-fin-valide
+               equal 1 then
+               compute SurvenanceNum = Annee of Survenance * 10000
+                   + Mois of Survenance * 100 + Jour of Survenance
+               compute FinNum = Annee of Fin * 10000
+                   + Mois of Fin * 100 + Jour of Fin
+               if FinNum < SurvenanceNum then
+                   move 0 to date-fin-valide
+                   move 1 to date-fin-avant-survenance
+               end-if
+           end-if.
+
+           If date-survenance-valide equal 0 and date-survenance-future
+               equal 1 then
+               MOVE "ERREUR = LA DATE DE SURVENANCE NE PEUT PAS ETRE DA
+      -        "NS LE FUTUR." TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           If date-survenance-valide equal 0 and date-survenance-future
+               equal 0 then
+               MOVE "ERREUR = LA DATE DE SURVENANCE EST INVALIDE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           If date-fin-valide equal 0 and date-fin-avant-survenance
+               equal 1 then
+               MOVE "ERREUR = LA DATE DE FIN EST ANTERIEURE A LA DATE D
+      -        "E SURVENANCE." TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           If date-fin-valide equal 0 and date-fin-avant-survenance
+               equal 0 then
+               MOVE "ERREUR = LA DATE DE FIN EST INVALIDE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+
+       Verify-Date-Fin.
+           EXIT.
+      ******************************************************************
+      *****                    CREATE-SINISTRE                     *****
+      ******************************************************************
+       Create-Sinistre.
+           perform Create-Sinistre-Init.
+           perform Create-Sinistre-Trt.
+           perform Create-Sinistre-Fin.
+
+       Create-Sinistre-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+       Create-Sinistre-Trt.
+           MOVE 0 TO SQLCODE.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           perform Generate-Create-Sinistre-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+               perform Incrementer-Frequence-Dossier
+           END-IF.
+
+       Create-Sinistre-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****           INCREMENTER-FREQUENCE-DOSSIER                *****
+      ******************************************************************
+      *    Maintient un compteur de sinistres declares par dossier,
+      *    pour que la retarification annuelle (RETARIFLOT) et la
+      *    revue de souscription puissent tenir compte de la frequence
+      *    de sinistres du client sur cette garantie. Meme principe
+      *    que CREATSIN.
+       Incrementer-Frequence-Dossier.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'SET ' DELIMITED SIZE
+                  'NBSINISTRESDECLARES ' DELIMITED SIZE
+                  '= NBSINISTRESDECLARES + 1 ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDDOSSIER ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdDossierTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+      ******************************************************************
+      *****                    CREATE-PRESTA                       *****
+      ******************************************************************
+       Create-Prestation.
+           perform Create-Prestation-Init.
+           perform Create-Prestation-Trt.
+           perform Create-Prestation-Fin.
+
+       Create-Prestation-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+       Create-Prestation-Trt.
+           MOVE 0 TO SQLCODE.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           perform Generate-Create-Presta-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           if SQLCODE equal 0 then
+           MOVE "SUCCES = LE SINISTRE A BIEN ETE AJOUTER A VOTRE DOSSIER
+      -     " ET EN ATTENTE D'ETRE TRAITER"
+           TO MESSAGE-RESPONSE
+           MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE is not equal 0 then
+               MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           end-if.
+
+       Create-Prestation-Fin.
+           perform Close-BDD.
+           EXIT.
+
+       Write-Response-Line.
+           MOVE LOW-VALUES TO COMPLETE-RESPONSE.
+           STRING '{' DELIMITED SIZE
+                   '"ligne" : ' DELIMITED SIZE
+                   NumLigne DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+           write E-Response from COMPLETE-RESPONSE.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****             GENERATE-IFEXISTE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-IfExist-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+
+           end-evaluate.
+       Generate-IfExist-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****        GENERATE-SELECT-CONTRAT-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-Select-Contrat-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Select-Contrat-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****       GENERATE-CREATE-SINISTRE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-Create-Sinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-1    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-2    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-3    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-4    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-5    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-6    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Create-Sinistre-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****       GENERATE-CREATE-PRESTA-SQLCA-STATEMENT             *****
+      ******************************************************************
+       Generate-Create-Presta-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'PRESTATION ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'SINISTREID, ' DELIMITED SIZE
+                  'STATUS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'MAX(IDSINISTRE) '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'SINISTRES '    DELIMITED SIZE
+                  '),"'  DELIMITED SIZE
+                  '0'  DELIMITED SIZE
+                  '"'    DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Create-Presta-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'CREATSINLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
