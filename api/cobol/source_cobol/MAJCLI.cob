@@ -0,0 +1,863 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 MAJCLI.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/maj_adresse_client_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/maj_adresse_client_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 1000.
+       01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 id1 pic x.
+         88 id1-bool value 1.
+
+       01 id2 pic x.
+         88 id2-bool value 1.
+
+       01 id3 pic x.
+         88 id3-bool value 1.
+
+       01 id4 pic x.
+         88 id4-bool value 1.
+
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 champValeur.
+         05 ClientId Pic x(17).
+         05 SizeOfId Pic x(16).
+         05 ClientAdresse Pic X(110).
+         05 ClientCodePostal Pic X(50).
+         05 ClientVille Pic X(50).
+
+       01 trash pic X(255).
+
+       01 idSize pic 9.
+
+       01 ClientId-1 pic 9.
+       01 ClientId-2 pic 99.
+       01 ClientId-3 pic 999.
+       01 ClientId-4 pic 9999.
+       01 ClientId-5 pic 9(5).
+       01 ClientId-6 pic 9(6).
+
+       01 DataSubmited.
+         05 ClientAdresse Pic X(100).
+         05 ClientCodePostal Pic X(5).
+         05 ClientVille Pic X(30).
+
+       01 ClientIntrouvable pic 9 value 0.
+
+       01 AncienneAdresse pic X(100).
+       01 AncienCodePostal pic X(5).
+       01 AncienneVille pic X(30).
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
+
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 COMPLETE-RESPONSE pic X(1000).
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-File-Submited.
+           IF LigneMalformee = 0
+               perform Sanitize-Champs-Libres
+           END-IF.
+       GSPI-Trt.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               perform Select-Ancienne-Adresse
+               IF ClientIntrouvable = 0
+                   perform Update-Adresse-Client
+               END-IF
+           END-IF.
+           perform Write-Response-File.
+           perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 5 champs
+      *    obligatoires "label:valeur" (ClientId, SizeOfId, Adresse,
+      *    CodePostal, Ville) avant tout unstring.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 5
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           display E-DataSubmited.
+           unstring E-DataSubmited delimited by "," or space into
+            ClientId of champValeur
+            SizeOfId of champValeur
+            ClientAdresse of champValeur
+            ClientCodePostal of champValeur
+            ClientVille of champValeur
+           end-unstring.
+
+           unstring SizeOfId of champValeur delimited by ":" into
+            trash
+            idSize
+           end-unstring.
+
+           EVALUATE idSize
+             WHEN 1
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-1
+               end-unstring
+               SET id1-bool TO TRUE
+             WHEN 2
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-2
+               end-unstring
+               SET id2-bool TO TRUE
+             WHEN 3
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-3
+               end-unstring
+               SET id3-bool TO TRUE
+             WHEN 4
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-4
+               end-unstring
+               SET id4-bool TO TRUE
+             WHEN 5
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-6
+               end-unstring
+               SET id6-bool TO TRUE
+           end-evaluate.
+
+           unstring ClientAdresse of champValeur delimited by ":" into
+            trash
+            ClientAdresse of DataSubmited
+           end-unstring.
+
+           unstring ClientCodePostal of champValeur
+           delimited by ":" into
+            trash
+            ClientCodePostal of DataSubmited
+           end-unstring.
+
+           unstring ClientVille of champValeur delimited by ":" into
+            trash
+            ClientVille of DataSubmited
+           end-unstring.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****               SANITIZE-CHAMPS-LIBRES                   *****
+      ******************************************************************
+      *    Neutralise les guillemets et virgules des zones de texte
+      *    libre avant qu'elles ne soient inserees dans une instruction
+      *    SQL (delimitee par des guillemets) ou dans la reponse JSON.
+      *    Meme principe que CREATCLI.
+       Sanitize-Champs-Libres.
+           INSPECT ClientAdresse of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT ClientVille of DataSubmited
+               REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+
+      ******************************************************************
+      *****              SELECT-ANCIENNE-ADRESSE                   *****
+      ******************************************************************
+      *    Relit l'adresse actuelle du client avant la mise a jour,
+      *    aussi bien pour detecter un ClientId inconnu que pour tracer
+      *    l'ancienne valeur dans AUDITJOURNAL - meme principe que
+      *    CREATDOS avec Select-Ancien-Prix-Contrat.
+       Select-Ancienne-Adresse.
+           perform Select-Ancienne-Adresse-Init.
+           perform Select-Ancienne-Adresse-Trt.
+           perform Select-Ancienne-Adresse-Fin.
+
+       Select-Ancienne-Adresse-Init.
+           move 0 to ClientIntrouvable.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Select-Ancienne-Adresse-Trt.
+           perform Generate-Select-Client-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            AncienneAdresse
+                                            AncienCodePostal
+                                            AncienneVille
+               END-CALL
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   move 1 to ClientIntrouvable
+                   MOVE "ERREUR = CLIENT INTROUVABLE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
+               WHEN OTHER
+                   move 1 to ClientIntrouvable
+                   MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE.
+
+       Select-Ancienne-Adresse-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****               UPDATE-ADRESSE-CLIENT                    *****
+      ******************************************************************
+       Update-Adresse-Client.
+           perform Update-Adresse-Client-Init.
+           perform Update-Adresse-Client-Trt.
+           perform Update-Adresse-Client-Fin.
+
+       Update-Adresse-Client-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+       Update-Adresse-Client-Trt.
+           perform Generate-Update-Client-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           if SQLCODE equal 0 then
+               MOVE "SUCCES = L'ADRESSE DU CLIENT A BIEN ETE MISE A JOUR
+      -        "E"
+               TO MESSAGE-RESPONSE
+               MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE is not equal 0 then
+               MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           end-if.
+
+           IF SQLCODE equal 0
+               STRING AncienneAdresse DELIMITED SIZE
+                      '/' DELIMITED SIZE
+                      AncienCodePostal DELIMITED SIZE
+                      '/' DELIMITED SIZE
+                      AncienneVille DELIMITED SIZE
+               INTO AuditAncienneValeur
+               END-STRING
+               STRING ClientAdresse of DataSubmited DELIMITED SIZE
+                      '/' DELIMITED SIZE
+                      ClientCodePostal of DataSubmited DELIMITED SIZE
+                      '/' DELIMITED SIZE
+                      ClientVille of DataSubmited DELIMITED SIZE
+               INTO AuditNouvelleValeur
+               END-STRING
+               MOVE ClientId of champValeur TO AuditIdEnregistrement
+               MOVE 'CLIENTS' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
+
+       Update-Adresse-Client-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Update-Adresse-
+      *    Client est encore active, avant son propre Close-BDD.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/maj_adresse_client_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-SELECT-CLIENT-SQLCA-STATEMENT        *****
+      ******************************************************************
+       Generate-Select-Client-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Select-Client-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-UPDATE-CLIENT-SQLCA-STATEMENT         *****
+      ******************************************************************
+       Generate-Update-Client-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'ADRESSE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientAdresse of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientCodePostal of DataSubmited DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientVille of DataSubmited DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Update-Client-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'MAJCLI' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
