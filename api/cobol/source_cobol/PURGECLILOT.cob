@@ -0,0 +1,459 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 PURGECLILOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 DB-STATUS-SAVE pic X.
+
+       01 RetentionYears pic 99 value 10.
+
+       01 IdClientTemp pic 9(8).
+
+       01 ContratStatusTemp pic 9.
+       01 DateAnnulationTemp pic X(15).
+       01 AnneeAnnulation pic 9(4).
+       01 MoisAnnulation pic 99.
+       01 JourAnnulation pic 99.
+
+       01 NbContratsClient pic 9(4) value 0.
+       01 ClientAUnContratActif pic X value '0'.
+         88 ClientAUnContratActif-bool value '1'.
+       01 AnneeAnnulationPlusRecente pic 9(4) value 0.
+
+       01 ClientEligiblePurge pic X value '0'.
+         88 ClientEligiblePurge-bool value '1'.
+
+       01 NbClientsTraites pic 9(8) value 0.
+       01 NbClientsAnonymises pic 9(8) value 0.
+
+       01 ValeurAnonyme pic X(20) value "ANONYME".
+       01 DateNaissanceAnonyme pic X(10) value "01/01/1900".
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+
+       GSPI-Trt.
+           perform Purger-Clients-Eligibles.
+
+       GSPI-Fin.
+           display NbClientsTraites.
+           display NbClientsAnonymises.
+           stop run.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****              PURGER-CLIENTS-ELIGIBLES                  *****
+      ******************************************************************
+       Purger-Clients-Eligibles.
+           perform Purger-Clients-Eligibles-Init.
+           perform Purger-Clients-Eligibles-Trt.
+           perform Purger-Clients-Eligibles-Fin.
+
+       Purger-Clients-Eligibles-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Purger-Clients-Eligibles-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCLIENT ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'NOM ' DELIMITED SIZE
+                  'NOT LIKE "' DELIMITED SIZE
+                  ValeurAnonyme DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdClientTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbClientsTraites
+                       MOVE DB-STATUS-FLD TO DB-STATUS-SAVE
+                       perform Verifier-Eligibilite-Client
+                       MOVE DB-STATUS-SAVE TO DB-STATUS-FLD
+                       IF ClientEligiblePurge-bool
+                           MOVE DB-STATUS-FLD TO DB-STATUS-SAVE
+                           perform Anonymiser-Client
+                           MOVE DB-STATUS-SAVE TO DB-STATUS-FLD
+                       END-IF
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Purger-Clients-Eligibles-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****            VERIFIER-ELIGIBILITE-CLIENT                 *****
+      ******************************************************************
+       Verifier-Eligibilite-Client.
+           perform Verifier-Eligibilite-Client-Init.
+           perform Verifier-Eligibilite-Client-Trt.
+           perform Verifier-Eligibilite-Client-Fin.
+
+       Verifier-Eligibilite-Client-Init.
+           MOVE '0' TO ClientEligiblePurge.
+           MOVE '0' TO ClientAUnContratActif.
+           MOVE 0 TO NbContratsClient.
+           MOVE 0 TO AnneeAnnulationPlusRecente.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'STATUS, ' DELIMITED SIZE
+                  'DATEANNULATION ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'CLIENTID ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdClientTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Verifier-Eligibilite-Client-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            ContratStatusTemp
+                                            DateAnnulationTemp
+               END-CALL
+
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbContratsClient
+                       IF ContratStatusTemp = 1 OR ContratStatusTemp = 2
+                           MOVE '1' TO ClientAUnContratActif
+                       END-IF
+                       IF DateAnnulationTemp NOT = SPACES
+                           unstring DateAnnulationTemp delimited by "/"
+                               into JourAnnulation
+                                    MoisAnnulation
+                                    AnneeAnnulation
+                           end-unstring
+                           IF AnneeAnnulation >
+                              AnneeAnnulationPlusRecente
+                               MOVE AnneeAnnulation TO
+                                   AnneeAnnulationPlusRecente
+                           END-IF
+                       END-IF
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+           IF NbContratsClient > 0 AND NOT ClientAUnContratActif-bool
+               IF (currentYear - AnneeAnnulationPlusRecente) IS NOT
+                  LESS THAN RetentionYears
+                   MOVE '1' TO ClientEligiblePurge
+               END-IF
+           END-IF.
+
+       Verifier-Eligibilite-Client-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                ANONYMISER-CLIENT                       *****
+      ******************************************************************
+       Anonymiser-Client.
+           perform Anonymiser-Client-Trt.
+           perform Anonymiser-Client-Fin.
+
+       Anonymiser-Client-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'SET '    DELIMITED SIZE
+                  'NOM = "' DELIMITED SIZE
+                  ValeurAnonyme DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'PRENOM = "' DELIMITED SIZE
+                  ValeurAnonyme DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'DATENAISSANCE = "' DELIMITED SIZE
+                  DateNaissanceAnonyme DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'ADRESSE = "' DELIMITED SIZE
+                  ValeurAnonyme DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDCLIENT ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdClientTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+               ADD 1 TO NbClientsAnonymises
+               MOVE 'DONNEES PERSONNELLES' TO AuditAncienneValeur
+               MOVE 'ANONYMISE' TO AuditNouvelleValeur
+               MOVE IdClientTemp TO AuditIdEnregistrement
+               MOVE 'CLIENTS' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
+
+       Anonymiser-Client-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Purger-Clients-
+      *    Eligibles est encore active, sur le curseur 1, pas besoin de
+      *    se reconnecter ici.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'PURGECLILOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
