@@ -0,0 +1,492 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 RAPJOURLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Rapport
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/rapport_fin_journee_lot.txt"
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Rapport record varying from 0 to 200.
+       01 E-Rapport pic x(200).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 NbClientsCrees pic 9(8) value 0.
+       01 NbContratsCrees pic 9(8) value 0.
+       01 NbSinistresDeclares pic 9(8) value 0.
+       01 NbPrestationsValidees pic 9(8) value 0.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 LIGNE-RAPPORT pic X(200).
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           open output F-Rapport.
+
+       GSPI-Trt.
+           perform Count-Clients-Crees.
+           perform Count-Contrats-Crees.
+           perform Count-Sinistres-Declares.
+           perform Count-Prestations-Validees.
+           perform Write-Rapport.
+
+       GSPI-Fin.
+           close F-Rapport.
+           stop run.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****                 COUNT-CLIENTS-CREES                    *****
+      ******************************************************************
+       Count-Clients-Crees.
+           perform Count-Clients-Crees-Init.
+           perform Count-Clients-Crees-Trt.
+           perform Count-Clients-Crees-Fin.
+
+       Count-Clients-Crees-Init.
+           MOVE 0 TO NbClientsCrees.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Count-Clients-Crees-Trt.
+           perform Generate-Count-Clients-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbClientsCrees
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Count-Clients-Crees-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                 COUNT-CONTRATS-CREES                   *****
+      ******************************************************************
+       Count-Contrats-Crees.
+           perform Count-Contrats-Crees-Init.
+           perform Count-Contrats-Crees-Trt.
+           perform Count-Contrats-Crees-Fin.
+
+       Count-Contrats-Crees-Init.
+           MOVE 0 TO NbContratsCrees.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Count-Contrats-Crees-Trt.
+           perform Generate-Count-Contrats-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbContratsCrees
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Count-Contrats-Crees-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****               COUNT-SINISTRES-DECLARES                 *****
+      ******************************************************************
+       Count-Sinistres-Declares.
+           perform Count-Sinistres-Declares-Init.
+           perform Count-Sinistres-Declares-Trt.
+           perform Count-Sinistres-Declares-Fin.
+
+       Count-Sinistres-Declares-Init.
+           MOVE 0 TO NbSinistresDeclares.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Count-Sinistres-Declares-Trt.
+           perform Generate-Count-Sinistres-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbSinistresDeclares
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Count-Sinistres-Declares-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****             COUNT-PRESTATIONS-VALIDEES                 *****
+      ******************************************************************
+       Count-Prestations-Validees.
+           perform Count-Prestations-Validees-Init.
+           perform Count-Prestations-Validees-Trt.
+           perform Count-Prestations-Validees-Fin.
+
+       Count-Prestations-Validees-Init.
+           MOVE 0 TO NbPrestationsValidees.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Count-Prestations-Validees-Trt.
+           perform Generate-Count-Prestations-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbPrestationsValidees
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Count-Prestations-Validees-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                    WRITE-RAPPORT                       *****
+      ******************************************************************
+       Write-Rapport.
+           MOVE LOW-VALUES TO LIGNE-RAPPORT.
+           STRING 'RAPPORT FIN DE JOURNEE DU ' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+                   ' - CLIENTS CREES: ' DELIMITED SIZE
+                   NbClientsCrees DELIMITED SIZE
+                   ' - CONTRATS CREES: ' DELIMITED SIZE
+                   NbContratsCrees DELIMITED SIZE
+                   ' - SINISTRES DECLARES: ' DELIMITED SIZE
+                   NbSinistresDeclares DELIMITED SIZE
+                   ' - PRESTATIONS VALIDEES: ' DELIMITED SIZE
+                   NbPrestationsValidees DELIMITED SIZE
+           INTO LIGNE-RAPPORT
+           END-STRING.
+           write E-Rapport from LIGNE-RAPPORT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****        GENERATE-COUNT-CLIENTS-SQLCA-STATEMENT           *****
+      ******************************************************************
+       Generate-Count-Clients-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'COUNT(*) ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'JOURNALCLIENT ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'DATETENTATIVE ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'AND ' DELIMITED SIZE
+                  'STATUT ' DELIMITED SIZE
+                  '= "SUCCES"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Count-Clients-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****       GENERATE-COUNT-CONTRATS-SQLCA-STATEMENT           *****
+      ******************************************************************
+       Generate-Count-Contrats-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'COUNT(*) ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'DATESOUSCRIPTION ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Count-Contrats-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****       GENERATE-COUNT-SINISTRES-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-Count-Sinistres-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'COUNT(*) ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'DATEDECLARATION ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Count-Sinistres-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****      GENERATE-COUNT-PRESTATIONS-SQLCA-STATEMENT         *****
+      ******************************************************************
+       Generate-Count-Prestations-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'COUNT(*) ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'PRESTATION ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'DATEVALIDATION ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'AND ' DELIMITED SIZE
+                  'STATUS ' DELIMITED SIZE
+                  '= "1"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Count-Prestations-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'RAPJOURLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
