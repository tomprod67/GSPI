@@ -0,0 +1,545 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 RELANCLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Rapport
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/relance_impayes_lot.txt"
+           organization is line sequential access sequential.
+
+           select F-Checkpoint
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/relanclot_checkpoint.txt"
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Rapport record varying from 0 to 200.
+       01 E-Rapport pic x(200).
+
+       FD F-Checkpoint record varying from 0 to 20.
+       01 E-Checkpoint pic x(20).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 IdContratTemp pic 9(8).
+       01 StatusTemp pic 9.
+       01 PrixParMoisTemp pic 9(8).
+       01 MontantImpayeTemp pic 9(8).
+       01 JoursRetardTemp pic 9(4).
+       01 DatePremierImpayeTemp pic X(10).
+
+       01 CollectionEchoueFlag pic 9 value 0.
+         88 Collection-Echouee value 1.
+         88 Collection-Reussie value 0.
+
+       01 NouveauMontantImpaye pic 9(8).
+       01 NouveauJoursRetard pic 9(4).
+       01 NouvelleDatePremierImpaye pic X(10).
+       01 NouveauStatusTemp pic 9.
+       01 FraisRetardTemp pic 9(8).
+
+       01 BusinessConstants.
+         05 BC-TauxFraisRetard pic 9v99.
+         05 BC-SeuilJoursEscalade pic 999.
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       01 NbContratsTraites pic 9(8) value 0.
+       01 NbContratsEnImpaye pic 9(8) value 0.
+       01 NbContratsEscalades pic 9(8) value 0.
+
+       01 LIGNE-RAPPORT pic X(200).
+
+       01 WS-CHECKPOINT-STATUS pic XX.
+       01 LastCheckpointId pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-Business-Constants.
+           perform Read-Checkpoint.
+           IF LastCheckpointId > 0
+               open extend F-Rapport
+           ELSE
+               open output F-Rapport
+           END-IF.
+
+       GSPI-Trt.
+           perform Relancer-Contrats-Impayes.
+
+       GSPI-Fin.
+           close F-Rapport.
+           perform Reset-Checkpoint.
+           display NbContratsTraites.
+           display NbContratsEnImpaye.
+           display NbContratsEscalades.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-CHECKPOINT                     *****
+      ******************************************************************
+       Read-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           OPEN INPUT F-Checkpoint.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-Checkpoint
+                   AT END
+                       MOVE 0 TO LastCheckpointId
+                   NOT AT END
+                       unstring E-Checkpoint delimited by space into
+                           LastCheckpointId
+                       end-unstring
+               END-READ
+               CLOSE F-Checkpoint
+           END-IF.
+
+      ******************************************************************
+      *****                   WRITE-CHECKPOINT                     *****
+      ******************************************************************
+       Write-Checkpoint.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                   RESET-CHECKPOINT                     *****
+      ******************************************************************
+       Reset-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****             RELANCER-CONTRATS-IMPAYES                  *****
+      ******************************************************************
+       Relancer-Contrats-Impayes.
+           perform Relancer-Contrats-Impayes-Init.
+           perform Relancer-Contrats-Impayes-Trt.
+           perform Relancer-Contrats-Impayes-Fin.
+
+       Relancer-Contrats-Impayes-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Relancer-Contrats-Impayes-Trt.
+           perform Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdContratTemp
+                                            StatusTemp
+                                            PrixParMoisTemp
+                                            MontantImpayeTemp
+                                            JoursRetardTemp
+                                            DatePremierImpayeTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbContratsTraites
+                       perform Relancer-Un-Contrat
+                       MOVE IdContratTemp TO LastCheckpointId
+                       perform Write-Checkpoint
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Relancer-Contrats-Impayes-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                RELANCER-UN-CONTRAT                     *****
+      ******************************************************************
+      *    Verifie si la mensualite du contrat a ete collectee. Le
+      *    resultat de la collecte vient d'un systeme de paiement
+      *    externe qui n'est pas implemente dans ce depot, au meme
+      *    titre que read_params ou read_business_params - seul le
+      *    point d'appel est de notre ressort.
+       Relancer-Un-Contrat.
+           MOVE 0 TO CollectionEchoueFlag.
+           CALL "check_collection_echec" USING IdContratTemp
+                                                CollectionEchoueFlag
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN Collection-Echouee
+                   perform Traiter-Impaye
+               WHEN Collection-Reussie AND MontantImpayeTemp > 0
+                   perform Apurer-Impaye
+           END-EVALUATE.
+
+      ******************************************************************
+      *****                  TRAITER-IMPAYE                        *****
+      ******************************************************************
+       Traiter-Impaye.
+           COMPUTE FraisRetardTemp ROUNDED =
+               PrixParMoisTemp * BC-TauxFraisRetard / 100.
+
+           IF MontantImpayeTemp = 0
+               MOVE currentDate TO NouvelleDatePremierImpaye
+               MOVE 0 TO NouveauJoursRetard
+           ELSE
+               MOVE DatePremierImpayeTemp TO NouvelleDatePremierImpaye
+               ADD 30 TO JoursRetardTemp GIVING NouveauJoursRetard
+           END-IF.
+
+           ADD PrixParMoisTemp FraisRetardTemp TO MontantImpayeTemp
+               GIVING NouveauMontantImpaye.
+
+           IF NouveauJoursRetard >= BC-SeuilJoursEscalade
+               MOVE 2 TO NouveauStatusTemp
+               ADD 1 TO NbContratsEscalades
+           ELSE
+               MOVE StatusTemp TO NouveauStatusTemp
+           END-IF.
+
+           ADD 1 TO NbContratsEnImpaye.
+           perform Update-Contrat-Impaye.
+
+      ******************************************************************
+      *****                  APURER-IMPAYE                          *****
+      ******************************************************************
+       Apurer-Impaye.
+           MOVE 0 TO NouveauMontantImpaye.
+           MOVE 0 TO NouveauJoursRetard.
+           MOVE SPACES TO NouvelleDatePremierImpaye.
+           IF StatusTemp = 2
+               MOVE 1 TO NouveauStatusTemp
+           ELSE
+               MOVE StatusTemp TO NouveauStatusTemp
+           END-IF.
+           perform Update-Contrat-Impaye.
+
+      ******************************************************************
+      *****              UPDATE-CONTRAT-IMPAYE                     *****
+      ******************************************************************
+       Update-Contrat-Impaye.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'SET ' DELIMITED SIZE
+                  'STATUS ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  NouveauStatusTemp DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'MONTANTIMPAYE ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  NouveauMontantImpaye DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'JOURSRETARD ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  NouveauJoursRetard DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'DATEPREMIERIMPAYE ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  NouvelleDatePremierImpaye DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDCONTRAT ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdContratTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+               MOVE MontantImpayeTemp TO AuditAncienneValeur
+               MOVE NouveauMontantImpaye TO AuditNouvelleValeur
+               MOVE IdContratTemp TO AuditIdEnregistrement
+               MOVE 'CONTRATS' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+               perform Write-Ligne-Rapport
+           END-IF.
+
+      ******************************************************************
+      *****                WRITE-LIGNE-RAPPORT                     *****
+      ******************************************************************
+       Write-Ligne-Rapport.
+           MOVE LOW-VALUES TO LIGNE-RAPPORT.
+           STRING IdContratTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   NouveauStatusTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   NouveauMontantImpaye DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   NouveauJoursRetard DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   NouvelleDatePremierImpaye DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+           INTO LIGNE-RAPPORT
+           END-STRING.
+           write E-Rapport from LIGNE-RAPPORT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Relancer-
+      *    Contrats-Impayes est encore active, sur le curseur 1, pas
+      *    besoin de se reconnecter ici.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****   GENERATE-SELECT-CONTRATS-ACTIFS-SQLCA-STATEMENT      *****
+      ******************************************************************
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCONTRAT, ' DELIMITED SIZE
+                  'STATUS, ' DELIMITED SIZE
+                  'PRIXPARMOIS, ' DELIMITED SIZE
+                  'MONTANTIMPAYE, ' DELIMITED SIZE
+                  'JOURSRETARD, ' DELIMITED SIZE
+                  'DATEPREMIERIMPAYE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+                  'AND IDCONTRAT > ' DELIMITED SIZE
+                  LastCheckpointId DELIMITED SIZE
+                  ' ORDER BY IDCONTRAT' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation du taux de frais de retard et du seuil de jours
+      *    de retard a partir duquel un contrat est escalade
+           MOVE 'RELANCLOT' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-TauxFraisRetard
+                                              BC-SeuilJoursEscalade
+           END-CALL.
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'RELANCLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
