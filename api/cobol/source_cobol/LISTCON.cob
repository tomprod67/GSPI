@@ -0,0 +1,615 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 LISTCON.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/liste_contrat_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/liste_contrat_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 27000.
+       01 E-Response pic x(27000).
+
+       FD F-Archive record varying from 0 to 27000.
+       01 E-Archive pic x(27000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 IdCon pic 9(6).
+       01 ClientIdCon pic X(13).
+       01 TypeSinistreCon pic X(2).
+       01 StatusCon pic 9(1).
+       01 DateSouscriptionCon pic X(10).
+       01 PrixParMoisCon pic X(8).
+
+       01 champValeur.
+         05 PageChamp Pic X(15).
+         05 PageSizeChamp Pic X(15).
+         05 ClientIdChamp Pic X(15).
+         05 StatusChamp Pic X(15).
+         05 DateDebutChamp Pic X(15).
+         05 DateFinChamp Pic X(15).
+
+       01 trash pic X(15).
+
+       01 PageNum pic 9(4) value 1.
+       01 PageSizeNum pic 9(4) value 80.
+       01 OffsetNum pic 9(8) value 0.
+
+       01 ClientIdFiltre pic X(13) value SPACES.
+       01 StatusFiltre pic X(1) value SPACES.
+       01 DateDebutFiltre pic X(10) value SPACES.
+       01 DateFinFiltre pic X(10) value SPACES.
+
+       01 indexContrat pic 9(4).
+       01 DELIMITEUR pic X.
+
+
+
+       01 DATA-RESPONSE pic X(26500).
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+       01 CONTRAT-STRING.
+           10 ONE-CONTRAT OCCURS 200 PIC X(130).
+       01 COMPLETE-RESPONSE pic X(27000).
+
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Read-File-Submited.
+       GSPI-Trt.
+               perform List-Contrats-For-Validation.
+               perform Write-Response-File.
+               perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Unstring-Line
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           unstring E-DataSubmited delimited by "," or space into
+            PageChamp of champValeur
+            PageSizeChamp of champValeur
+            ClientIdChamp of champValeur
+            StatusChamp of champValeur
+            DateDebutChamp of champValeur
+            DateFinChamp of champValeur
+           end-unstring.
+
+           unstring PageChamp of champValeur delimited by ":" into
+            trash
+            PageNum
+           end-unstring.
+
+           unstring PageSizeChamp of champValeur delimited by ":" into
+            trash
+            PageSizeNum
+           end-unstring.
+
+           IF PageNum equal 0
+              MOVE 1 TO PageNum
+           END-IF.
+
+           IF PageSizeNum equal 0 or PageSizeNum greater than 200
+              MOVE 200 TO PageSizeNum
+           END-IF.
+
+           COMPUTE OffsetNum = (PageNum - 1) * PageSizeNum.
+
+           IF ClientIdChamp of champValeur not = SPACES
+               unstring ClientIdChamp of champValeur delimited by ":"
+                into trash ClientIdFiltre
+               end-unstring
+           END-IF.
+
+           IF StatusChamp of champValeur not = SPACES
+               unstring StatusChamp of champValeur delimited by ":" into
+                trash
+                StatusFiltre
+               end-unstring
+           END-IF.
+
+           IF DateDebutChamp of champValeur not = SPACES
+               unstring DateDebutChamp of champValeur delimited by ":"
+                into trash DateDebutFiltre
+               end-unstring
+           END-IF.
+
+           IF DateFinChamp of champValeur not = SPACES
+               unstring DateFinChamp of champValeur delimited by ":"
+                into trash DateFinFiltre
+               end-unstring
+           END-IF.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****             LIST-CONTRATS-FOR-VALIDATION                *****
+      ******************************************************************
+       List-Contrats-For-Validation.
+           perform List-Contrats-For-Validation-Init.
+           perform List-Contrats-For-Validation-Trt.
+           perform List-Contrats-For-Validation-Fin.
+
+       List-Contrats-For-Validation-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO indexContrat.
+
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+
+       List-Contrats-For-Validation-Trt.
+           perform Generate-ListContrats-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           if SQLCODE equal 0 and DB-OK
+               display sqlcode
+               PERFORM UNTIL NOT DB-OK OR indexContrat = PageSizeNum
+                   add 1 to indexContrat
+                   IF SQLCA-CURSOR-CTRL (1) = 0
+                      SET DB-CURSOR-NOT-OPEN TO TRUE
+                   END-IF
+                   CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdCon
+                                            ClientIdCon
+                                            TypeSinistreCon
+                                            StatusCon
+                                            DateSouscriptionCon
+                                            PrixParMoisCon
+
+                   END-CALL
+                   IF SQLCA-RESULT (1) = NULL
+                      MOVE 100 TO SQLCODE
+                   ELSE
+                       MOVE 0 TO SQLCODE
+                   END-IF
+                   if indexContrat equal 1 then
+                        move '' to DELIMITEUR
+                    else move ',' to DELIMITEUR
+                    end-if
+                   EVALUATE TRUE
+                   WHEN DB-OK
+                       STRING DELIMITEUR DELIMITED SIZE
+                           '"contrat_' DELIMITED SIZE
+                           indexContrat DELIMITED SIZE
+                           '" :' DELIMITED SIZE
+                           '{' DELIMITED SIZE
+                           '"idContrat" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           IdCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"clientId" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ClientIdCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"typeSinistre" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           TypeSinistreCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"status" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           StatusCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateSouscription" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateSouscriptionCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"prixParMois" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           PrixParMoisCon DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           '}' DELIMITED SIZE
+                           INTO ONE-CONTRAT (indexContrat)
+                       END-STRING
+                   WHEN DB-NOT-FOUND
+                       continue
+
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           MOVE "SUCCES = VOILA LA LISTE DES CONTRATS"
+           TO MESSAGE-RESPONSE.
+           MOVE "SUCCES" TO STATUT-RESPONSE.
+           MOVE 0 TO CODE-RETOUR.
+
+
+       List-Contrats-For-Validation-Fin.
+           perform close-BDD.
+           EXIT.
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{"page" : "' DELIMITED SIZE
+                   PageNum DELIMITED SIZE
+                   '", "pageSize" : "' DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   '", "contrat" :{' DELIMITED SIZE
+                   CONTRAT-STRING DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO DATA-RESPONSE
+           END-STRING.
+
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"data" : ' DELIMITED SIZE
+                   DATA-RESPONSE DELIMITED SIZE
+                   '}}' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/liste_contrat_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientIdChamp of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-LISTCONTRATS-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-ListContrats-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+
+           IF ClientIdFiltre not = SPACES
+               IF DateDebutFiltre = SPACES OR DateFinFiltre = SPACES
+                   STRING 'SELECT ' DELIMITED SIZE
+                       'IDCONTRAT, ' DELIMITED SIZE
+                       'CLIENTID, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'STATUS, ' DELIMITED SIZE
+                       'DATESOUSCRIPTION, ' DELIMITED SIZE
+                       'PRIXPARMOIS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CONTRATS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CLIENTID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientIdFiltre DELIMITED SIZE
+                       '" '    DELIMITED SIZE
+                       'LIMIT '    DELIMITED SIZE
+                       PageSizeNum DELIMITED SIZE
+                       ' OFFSET '    DELIMITED SIZE
+                       OffsetNum DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+                   END-STRING
+               ELSE
+                   STRING 'SELECT ' DELIMITED SIZE
+                       'IDCONTRAT, ' DELIMITED SIZE
+                       'CLIENTID, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'STATUS, ' DELIMITED SIZE
+                       'DATESOUSCRIPTION, ' DELIMITED SIZE
+                       'PRIXPARMOIS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CONTRATS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CLIENTID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientIdFiltre DELIMITED SIZE
+                       '" '    DELIMITED SIZE
+                       'AND DATESOUSCRIPTION BETWEEN "' DELIMITED SIZE
+                       DateDebutFiltre DELIMITED SIZE
+                       '" AND "' DELIMITED SIZE
+                       DateFinFiltre DELIMITED SIZE
+                       '" '    DELIMITED SIZE
+                       'LIMIT '    DELIMITED SIZE
+                       PageSizeNum DELIMITED SIZE
+                       ' OFFSET '    DELIMITED SIZE
+                       OffsetNum DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+                   END-STRING
+               END-IF
+           ELSE
+               IF StatusFiltre not = SPACES
+                   IF DateDebutFiltre = SPACES OR DateFinFiltre = SPACES
+                       STRING 'SELECT ' DELIMITED SIZE
+                           'IDCONTRAT, ' DELIMITED SIZE
+                           'CLIENTID, ' DELIMITED SIZE
+                           'TYPESINISTRE, ' DELIMITED SIZE
+                           'STATUS, ' DELIMITED SIZE
+                           'DATESOUSCRIPTION, ' DELIMITED SIZE
+                           'PRIXPARMOIS ' DELIMITED SIZE
+                           'FROM '    DELIMITED SIZE
+                           'CONTRATS '    DELIMITED SIZE
+                           'WHERE '    DELIMITED SIZE
+                           'STATUS '    DELIMITED SIZE
+                           '= "' DELIMITED SIZE
+                           StatusFiltre DELIMITED SIZE
+                           '" '    DELIMITED SIZE
+                           'LIMIT '    DELIMITED SIZE
+                           PageSizeNum DELIMITED SIZE
+                           ' OFFSET '    DELIMITED SIZE
+                           OffsetNum DELIMITED SIZE
+                       INTO SQLCA-STATEMENT
+                       END-STRING
+                   ELSE
+                       STRING 'SELECT ' DELIMITED SIZE
+                           'IDCONTRAT, ' DELIMITED SIZE
+                           'CLIENTID, ' DELIMITED SIZE
+                           'TYPESINISTRE, ' DELIMITED SIZE
+                           'STATUS, ' DELIMITED SIZE
+                           'DATESOUSCRIPTION, ' DELIMITED SIZE
+                           'PRIXPARMOIS ' DELIMITED SIZE
+                           'FROM '    DELIMITED SIZE
+                           'CONTRATS '    DELIMITED SIZE
+                           'WHERE '    DELIMITED SIZE
+                           'STATUS '    DELIMITED SIZE
+                           '= "' DELIMITED SIZE
+                           StatusFiltre DELIMITED SIZE
+                           '" '    DELIMITED SIZE
+                           'AND DATESOUSCRIPTION BETWEEN' DELIMITED SIZE
+                           ' "' DELIMITED SIZE
+                           DateDebutFiltre DELIMITED SIZE
+                           '" AND "' DELIMITED SIZE
+                           DateFinFiltre DELIMITED SIZE
+                           '" '    DELIMITED SIZE
+                           'LIMIT '    DELIMITED SIZE
+                           PageSizeNum DELIMITED SIZE
+                           ' OFFSET '    DELIMITED SIZE
+                           OffsetNum DELIMITED SIZE
+                       INTO SQLCA-STATEMENT
+                       END-STRING
+                   END-IF
+               ELSE
+                   IF DateDebutFiltre = SPACES OR DateFinFiltre = SPACES
+                       STRING 'SELECT ' DELIMITED SIZE
+                           'IDCONTRAT, ' DELIMITED SIZE
+                           'CLIENTID, ' DELIMITED SIZE
+                           'TYPESINISTRE, ' DELIMITED SIZE
+                           'STATUS, ' DELIMITED SIZE
+                           'DATESOUSCRIPTION, ' DELIMITED SIZE
+                           'PRIXPARMOIS ' DELIMITED SIZE
+                           'FROM '    DELIMITED SIZE
+                           'CONTRATS '    DELIMITED SIZE
+                           'LIMIT '    DELIMITED SIZE
+                           PageSizeNum DELIMITED SIZE
+                           ' OFFSET '    DELIMITED SIZE
+                           OffsetNum DELIMITED SIZE
+                       INTO SQLCA-STATEMENT
+                       END-STRING
+                   ELSE
+                       STRING 'SELECT ' DELIMITED SIZE
+                           'IDCONTRAT, ' DELIMITED SIZE
+                           'CLIENTID, ' DELIMITED SIZE
+                           'TYPESINISTRE, ' DELIMITED SIZE
+                           'STATUS, ' DELIMITED SIZE
+                           'DATESOUSCRIPTION, ' DELIMITED SIZE
+                           'PRIXPARMOIS ' DELIMITED SIZE
+                           'FROM '    DELIMITED SIZE
+                           'CONTRATS '    DELIMITED SIZE
+                           'WHERE '    DELIMITED SIZE
+                           'DATESOUSCRIPTION BETWEEN "' DELIMITED SIZE
+                           DateDebutFiltre DELIMITED SIZE
+                           '" AND "' DELIMITED SIZE
+                           DateFinFiltre DELIMITED SIZE
+                           '" '    DELIMITED SIZE
+                           'LIMIT '    DELIMITED SIZE
+                           PageSizeNum DELIMITED SIZE
+                           ' OFFSET '    DELIMITED SIZE
+                           OffsetNum DELIMITED SIZE
+                       INTO SQLCA-STATEMENT
+                       END-STRING
+                   END-IF
+               END-IF
+           END-IF.
+       Generate-ListContrats-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'LISTCON' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
