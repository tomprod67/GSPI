@@ -0,0 +1,337 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 FACTURLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Facturation
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/facturation_mensuelle_lot.txt"
+           organization is line sequential access sequential.
+
+           select F-Checkpoint
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/facturlot_checkpoint.txt"
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Facturation record varying from 0 to 200.
+       01 E-Facturation pic x(200).
+
+       FD F-Checkpoint record varying from 0 to 20.
+       01 E-Checkpoint pic x(20).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 IdContratTemp pic 9(8).
+       01 IdClientTemp pic 9(8).
+       01 PrixParMoisTemp pic X(10).
+
+       01 NbContratsFactures pic 9(8) value 0.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 LIGNE-FACTURATION pic X(200).
+
+       01 WS-CHECKPOINT-STATUS pic XX.
+       01 LastCheckpointId pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-Checkpoint.
+           IF LastCheckpointId > 0
+               open extend F-Facturation
+           ELSE
+               open output F-Facturation
+           END-IF.
+
+       GSPI-Trt.
+           perform Facturer-Contrats-Actifs.
+
+       GSPI-Fin.
+           close F-Facturation.
+           perform Reset-Checkpoint.
+           display NbContratsFactures.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-CHECKPOINT                     *****
+      ******************************************************************
+       Read-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           OPEN INPUT F-Checkpoint.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-Checkpoint
+                   AT END
+                       MOVE 0 TO LastCheckpointId
+                   NOT AT END
+                       unstring E-Checkpoint delimited by space into
+                           LastCheckpointId
+                       end-unstring
+               END-READ
+               CLOSE F-Checkpoint
+           END-IF.
+
+      ******************************************************************
+      *****                   WRITE-CHECKPOINT                     *****
+      ******************************************************************
+       Write-Checkpoint.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                   RESET-CHECKPOINT                     *****
+      ******************************************************************
+       Reset-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****              FACTURER-CONTRATS-ACTIFS                  *****
+      ******************************************************************
+       Facturer-Contrats-Actifs.
+           perform Facturer-Contrats-Actifs-Init.
+           perform Facturer-Contrats-Actifs-Trt.
+           perform Facturer-Contrats-Actifs-Fin.
+
+       Facturer-Contrats-Actifs-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Facturer-Contrats-Actifs-Trt.
+           perform Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdContratTemp
+                                            IdClientTemp
+                                            PrixParMoisTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbContratsFactures
+                       perform Write-Ligne-Facturation
+                       MOVE IdContratTemp TO LastCheckpointId
+                       perform Write-Checkpoint
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Facturer-Contrats-Actifs-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-LIGNE-FACTURATION                 *****
+      ******************************************************************
+       Write-Ligne-Facturation.
+           MOVE LOW-VALUES TO LIGNE-FACTURATION.
+           STRING IdContratTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   IdClientTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   PrixParMoisTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+           INTO LIGNE-FACTURATION
+           END-STRING.
+           write E-Facturation from LIGNE-FACTURATION.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****    GENERATE-SELECT-CONTRATS-ACTIFS-SQLCA-STATEMENT     *****
+      ******************************************************************
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCONTRAT, ' DELIMITED SIZE
+                  'CLIENTID, ' DELIMITED SIZE
+                  'PRIXPARMOIS ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+                  'AND IDCONTRAT > ' DELIMITED SIZE
+                  LastCheckpointId DELIMITED SIZE
+                  ' ORDER BY IDCONTRAT' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Select-Contrats-Actifs-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'FACTURLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
