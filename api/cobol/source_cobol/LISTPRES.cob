@@ -17,39 +17,78 @@
 
        file-control.
 
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/liste_prestation_requete.txt"
+           organization is line sequential.
+
            select F-Response
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/liste_prestation_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
        DATA DIVISION.
 
        FILE SECTION.
-       FD F-Response record varying from 0 to 1400.
-       01 E-Response pic x(1400).
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 23000.
+       01 E-Response pic x(23000).
+
+       FD F-Archive record varying from 0 to 23000.
+       01 E-Archive pic x(23000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
        WORKING-STORAGE SECTION.
 
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 IdPresta pic 9(4).
        01 IdSinistre pic 9(4).
        01 StatusPresta pic 9.
 
+       01 champValeur.
+         05 PageChamp Pic X(15).
+         05 PageSizeChamp Pic X(15).
+         05 StatusChamp Pic X(15).
+         05 DateDebutChamp Pic X(15).
+         05 DateFinChamp Pic X(15).
+
+       01 trash pic X(15).
+
+       01 PageNum pic 9(4) value 1.
+       01 PageSizeNum pic 9(4) value 80.
+       01 OffsetNum pic 9(8) value 0.
 
-       01 indexPresta pic 99.
+       01 StatusFiltre pic X(1) value SPACES.
+       01 DateDebutFiltre pic X(10) value SPACES.
+       01 DateFinFiltre pic X(10) value SPACES.
+       01 StatusAUtiliser pic X(1) value '0'.
+
+       01 indexPresta pic 9(4).
        01 DELIMITEUR pic X.
-       
 
 
-       01 DATA-RESPONSE pic X(1000).
+
+       01 DATA-RESPONSE pic X(22500).
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
        01 PRESTA-STRING.
-           10 ONE-PRESTA OCCURS 80 PIC X(110).
-       01 COMPLETE-RESPONSE pic X(1300).
+           10 ONE-PRESTA OCCURS 200 PIC X(110).
+       01 COMPLETE-RESPONSE pic X(23000).
 
 
        COPY CPYTOM OF "cobol/source_cobol".
@@ -64,13 +103,91 @@
            perform GSPI-Fin.
 
        GSPI-Init.
-           CONTINUE.
+           perform Read-File-Submited.
        GSPI-Trt.
                perform List-Presta-For-Validation.
                perform Write-Response-File.
+               perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Unstring-Line
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           unstring E-DataSubmited delimited by "," or space into
+            PageChamp of champValeur
+            PageSizeChamp of champValeur
+            StatusChamp of champValeur
+            DateDebutChamp of champValeur
+            DateFinChamp of champValeur
+           end-unstring.
+
+           unstring PageChamp of champValeur delimited by ":" into
+            trash
+            PageNum
+           end-unstring.
+
+           unstring PageSizeChamp of champValeur delimited by ":" into
+            trash
+            PageSizeNum
+           end-unstring.
+
+           IF PageNum equal 0
+              MOVE 1 TO PageNum
+           END-IF.
+
+           IF PageSizeNum equal 0 or PageSizeNum greater than 200
+              MOVE 200 TO PageSizeNum
+           END-IF.
+
+           COMPUTE OffsetNum = (PageNum - 1) * PageSizeNum.
+
+           IF StatusChamp of champValeur not = SPACES
+               unstring StatusChamp of champValeur delimited by ":" into
+                trash
+                StatusFiltre
+               end-unstring
+           END-IF.
+
+           IF DateDebutChamp of champValeur not = SPACES
+               unstring DateDebutChamp of champValeur delimited by ":"
+                into trash DateDebutFiltre
+               end-unstring
+           END-IF.
+
+           IF DateFinChamp of champValeur not = SPACES
+               unstring DateFinChamp of champValeur delimited by ":"
+                into trash DateFinFiltre
+               end-unstring
+           END-IF.
+
+       Unstring-Line-Fin.
+           EXIT.
+
       ******************************************************************
       *****                    CHECK-IF-EXIST                      *****
       ******************************************************************
@@ -112,7 +229,7 @@
 
            if SQLCODE equal 0 and DB-OK
                display sqlcode
-               PERFORM UNTIL NOT DB-OK
+               PERFORM UNTIL NOT DB-OK OR indexPresta = PageSizeNum
                    add 1 to indexPresta
                    IF SQLCA-CURSOR-CTRL (1) = 0
                       SET DB-CURSOR-NOT-OPEN TO TRUE
@@ -166,6 +283,7 @@
            MOVE "SUCCES = VOILA LA LISTE DES PRESTATIONS EN COURS"
            TO MESSAGE-RESPONSE.
            MOVE "SUCCES" TO STATUT-RESPONSE.
+           MOVE 0 TO CODE-RETOUR.
 
 
        List-Presta-For-Validation-Fin.
@@ -174,7 +292,11 @@
 
        Write-Response-File.
            open output F-Response.
-           STRING '{"prestation" :{' DELIMITED SIZE
+           STRING '{"page" : "' DELIMITED SIZE
+                   PageNum DELIMITED SIZE
+                   '", "pageSize" : "' DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   '", "prestation" :{' DELIMITED SIZE
                    PRESTA-STRING DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO DATA-RESPONSE
@@ -193,7 +315,11 @@
                    ',' DELIMITED SIZE
                    '"data" : ' DELIMITED SIZE
                    DATA-RESPONSE DELIMITED SIZE
-                   '}}}' DELIMITED SIZE
+                   '}}' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
 
@@ -201,6 +327,27 @@
            close F-Response.
            EXIT.
       ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/liste_prestation_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   PageChamp of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -215,6 +362,14 @@
       ******************************************************************
        Generate-ListPresta-SQLCA-STATEMENT.
            MOVE LOW-VALUES TO SQLCA-STATEMENT.
+
+           IF StatusFiltre = SPACES
+               MOVE '0' TO StatusAUtiliser
+           ELSE
+               MOVE StatusFiltre TO StatusAUtiliser
+           END-IF.
+
+           IF DateDebutFiltre = SPACES OR DateFinFiltre = SPACES
                STRING 'SELECT ' DELIMITED SIZE
                    'IDPRESTATION, ' DELIMITED SIZE
                    'SINISTREID, ' DELIMITED SIZE
@@ -224,10 +379,40 @@
                    'WHERE '    DELIMITED SIZE
                    'STATUS '    DELIMITED SIZE
                    '= "' DELIMITED SIZE
-                   '0' DELIMITED SIZE
-                   '"' DELIMITED SIZE
+                   StatusAUtiliser DELIMITED SIZE
+                   '" '    DELIMITED SIZE
+                   'LIMIT '    DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   ' OFFSET '    DELIMITED SIZE
+                   OffsetNum DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           ELSE
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDPRESTATION, ' DELIMITED SIZE
+                   'SINISTREID, ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'PRESTATION '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   StatusAUtiliser DELIMITED SIZE
+                   '" '    DELIMITED SIZE
+                   'AND SINISTREID IN ' DELIMITED SIZE
+                   '(SELECT IDSINISTRE FROM SINISTRES ' DELIMITED SIZE
+                   'WHERE DATEDECLARATION BETWEEN "' DELIMITED SIZE
+                   DateDebutFiltre DELIMITED SIZE
+                   '" AND "' DELIMITED SIZE
+                   DateFinFiltre DELIMITED SIZE
+                   '") '    DELIMITED SIZE
+                   'LIMIT '    DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   ' OFFSET '    DELIMITED SIZE
+                   OffsetNum DELIMITED SIZE
                INTO SQLCA-STATEMENT
-               END-STRING.
+               END-STRING
+           END-IF.
        Generate-ListPresta-SQLCA-STATEMENT-Fin.
            EXIT.
 
