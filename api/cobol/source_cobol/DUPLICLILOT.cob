@@ -0,0 +1,494 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DUPLICLILOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Rapport
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/clients_doublons_lot.txt"
+           organization is line sequential access sequential.
+
+           select F-Checkpoint
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/dupliclilot_checkpoint.txt"
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Rapport record varying from 0 to 200.
+       01 E-Rapport pic x(200).
+
+       FD F-Checkpoint record varying from 0 to 20.
+       01 E-Checkpoint pic x(20).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 LIGNE-RAPPORT pic X(200).
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 DB-STATUS-SAVE pic X.
+
+       01 ScoreRapprochement pic 9 value 0.
+       01 ScoreMinRapprochement pic 9 value 2.
+
+       01 IdClient-A pic 9(8).
+       01 Nom-A pic X(30).
+       01 Prenom-A pic X(30).
+       01 DateNaissance-A pic X(15).
+       01 CodePostal-A pic X(10).
+
+       01 IdClient-B pic 9(8).
+       01 Nom-B pic X(30).
+       01 Prenom-B pic X(30).
+       01 DateNaissance-B pic X(15).
+       01 CodePostal-B pic X(10).
+
+       01 NbClientsScrutes pic 9(8) value 0.
+       01 NbPairesDoublons pic 9(8) value 0.
+
+       01 WS-CHECKPOINT-STATUS pic XX.
+       01 LastCheckpointId pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-Checkpoint.
+           IF LastCheckpointId > 0
+               open extend F-Rapport
+           ELSE
+               open output F-Rapport
+               perform Write-Entete-Rapport
+           END-IF.
+
+       GSPI-Trt.
+           perform Rechercher-Clients-Doublons.
+
+       GSPI-Fin.
+           close F-Rapport.
+           perform Reset-Checkpoint.
+           display NbClientsScrutes.
+           display NbPairesDoublons.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-CHECKPOINT                     *****
+      ******************************************************************
+       Read-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           OPEN INPUT F-Checkpoint.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-Checkpoint
+                   AT END
+                       MOVE 0 TO LastCheckpointId
+                   NOT AT END
+                       unstring E-Checkpoint delimited by space into
+                           LastCheckpointId
+                       end-unstring
+               END-READ
+               CLOSE F-Checkpoint
+           END-IF.
+
+      ******************************************************************
+      *****                   WRITE-CHECKPOINT                     *****
+      ******************************************************************
+       Write-Checkpoint.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                   RESET-CHECKPOINT                     *****
+      ******************************************************************
+       Reset-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****              WRITE-ENTETE-RAPPORT                      *****
+      ******************************************************************
+       Write-Entete-Rapport.
+           MOVE LOW-VALUES TO LIGNE-RAPPORT.
+           STRING 'LISTE DES DOUBLONS CLIENTS POSSIBLES DU ' DELIMITED
+                  SIZE
+                  currentDate DELIMITED SIZE
+           INTO LIGNE-RAPPORT
+           END-STRING.
+           write E-Rapport from LIGNE-RAPPORT.
+
+      ******************************************************************
+      *****            RECHERCHER-CLIENTS-DOUBLONS                 *****
+      ******************************************************************
+      *    Balayage en deux boucles imbriquees sur la meme table CLIENTS
+      *    (curseur 1 pour le client A, curseur 2 pour chaque client B
+      *    compare a A), suivant le meme principe de curseurs imbriques
+      *    que Select-Sinistres-Liste-Trt / Select-Presta-For-Sinistre
+      *    dans DETAILSI.
+       Rechercher-Clients-Doublons.
+           perform Rechercher-Clients-Doublons-Init.
+           perform Rechercher-Clients-Doublons-Trt.
+           perform Rechercher-Clients-Doublons-Fin.
+
+       Rechercher-Clients-Doublons-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Rechercher-Clients-Doublons-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCLIENT, ' DELIMITED SIZE
+                  'NOM, ' DELIMITED SIZE
+                  'PRENOM, ' DELIMITED SIZE
+                  'DATENAISSANCE, ' DELIMITED SIZE
+                  'CODEPOSTAL ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDCLIENT > ' DELIMITED SIZE
+                  LastCheckpointId DELIMITED SIZE
+                  ' ORDER BY IDCLIENT' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdClient-A
+                                            Nom-A
+                                            Prenom-A
+                                            DateNaissance-A
+                                            CodePostal-A
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbClientsScrutes
+                       MOVE DB-STATUS-FLD TO DB-STATUS-SAVE
+                       perform Comparer-Client-Aux-Suivants
+                       MOVE DB-STATUS-SAVE TO DB-STATUS-FLD
+                       MOVE IdClient-A TO LastCheckpointId
+                       perform Write-Checkpoint
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Rechercher-Clients-Doublons-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****           COMPARER-CLIENT-AUX-SUIVANTS                 *****
+      ******************************************************************
+      *    Ne compare A qu'aux clients dont l'IDCLIENT est superieur a
+      *    celui de A, pour n'ecrire chaque paire qu'une seule fois.
+       Comparer-Client-Aux-Suivants.
+           perform Comparer-Client-Aux-Suivants-Init.
+           perform Comparer-Client-Aux-Suivants-Trt.
+           perform Comparer-Client-Aux-Suivants-Fin.
+
+       Comparer-Client-Aux-Suivants-Init.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCLIENT, ' DELIMITED SIZE
+                  'NOM, ' DELIMITED SIZE
+                  'PRENOM, ' DELIMITED SIZE
+                  'DATENAISSANCE, ' DELIMITED SIZE
+                  'CODEPOSTAL ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDCLIENT ' DELIMITED SIZE
+                  '> "' DELIMITED SIZE
+                  IdClient-A DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Comparer-Client-Aux-Suivants-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            IdClient-B
+                                            Nom-B
+                                            Prenom-B
+                                            DateNaissance-B
+                                            CodePostal-B
+               END-CALL
+
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       perform Evaluer-Ressemblance-Paire
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Comparer-Client-Aux-Suivants-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****            EVALUER-RESSEMBLANCE-PAIRE                  *****
+      ******************************************************************
+      *    Rapprochement approximatif : un meme DATENAISSANCE est exige
+      *    (c'est le champ le moins susceptible d'etre different entre
+      *    deux saisies de la meme personne), puis on compte un point
+      *    pour chacun de NOM/PRENOM/CODEPOSTAL qui est soit identique,
+      *    soit commence par les 3 memes caracteres (coquille dans le
+      *    NOM, changement de nom marital sur le PRENOM, CODEPOSTAL
+      *    legerement different - les trois cas cites par la demande).
+      *    Une paire est remontee des que ce score atteint
+      *    ScoreMinRapprochement.
+       Evaluer-Ressemblance-Paire.
+           perform Evaluer-Ressemblance-Paire-Trt.
+
+       Evaluer-Ressemblance-Paire-Trt.
+           MOVE 0 TO ScoreRapprochement.
+
+           IF DateNaissance-A = DateNaissance-B
+               IF Nom-A = Nom-B
+                   ADD 1 TO ScoreRapprochement
+               ELSE
+                   IF Nom-A (1:3) = Nom-B (1:3)
+                       ADD 1 TO ScoreRapprochement
+                   END-IF
+               END-IF
+
+               IF Prenom-A = Prenom-B
+                   ADD 1 TO ScoreRapprochement
+               ELSE
+                   IF Prenom-A (1:3) = Prenom-B (1:3)
+                       ADD 1 TO ScoreRapprochement
+                   END-IF
+               END-IF
+
+               IF CodePostal-A = CodePostal-B
+                   ADD 1 TO ScoreRapprochement
+               ELSE
+                   IF CodePostal-A (1:3) = CodePostal-B (1:3)
+                       ADD 1 TO ScoreRapprochement
+                   END-IF
+               END-IF
+
+               IF ScoreRapprochement IS NOT LESS THAN
+                  ScoreMinRapprochement
+                   ADD 1 TO NbPairesDoublons
+                   perform Write-Ligne-Doublon
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****                WRITE-LIGNE-DOUBLON                     *****
+      ******************************************************************
+       Write-Ligne-Doublon.
+           MOVE LOW-VALUES TO LIGNE-RAPPORT.
+           STRING 'CLIENT ' DELIMITED SIZE
+                  IdClient-A DELIMITED SIZE
+                  ' (' DELIMITED SIZE
+                  Nom-A DELIMITED SIZE
+                  ' ' DELIMITED SIZE
+                  Prenom-A DELIMITED SIZE
+                  ') ' DELIMITED SIZE
+                  'RESSEMBLE A ' DELIMITED SIZE
+                  'CLIENT ' DELIMITED SIZE
+                  IdClient-B DELIMITED SIZE
+                  ' (' DELIMITED SIZE
+                  Nom-B DELIMITED SIZE
+                  ' ' DELIMITED SIZE
+                  Prenom-B DELIMITED SIZE
+                  ') ' DELIMITED SIZE
+                  '- SCORE: ' DELIMITED SIZE
+                  ScoreRapprochement DELIMITED SIZE
+           INTO LIGNE-RAPPORT
+           END-STRING.
+           write E-Rapport from LIGNE-RAPPORT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'DUPLICLILOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
