@@ -0,0 +1,760 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 SINISTAT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/sinistre_statut_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/sinistre_statut_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 1000.
+       01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 id1 pic x.
+         88 id1-bool value 1.
+
+       01 id2 pic x.
+         88 id2-bool value 1.
+
+       01 id3 pic x.
+         88 id3-bool value 1.
+
+       01 id4 pic x.
+         88 id4-bool value 1.
+
+       01 champValeur.
+         05 SinistreId Pic x(17).
+         05 SizeOfId Pic x(16).
+         05 NouveauStatut Pic x(20).
+         05 Commentaire pic x(220).
+
+       01 trash pic X(255).
+
+       01 idSize pic 9.
+
+       01 SinistreId-1 pic 9.
+       01 SinistreId-2 pic 99.
+       01 SinistreId-3 pic 999.
+       01 SinistreId-4 pic 9999.
+
+       01 NouveauStatutNum pic 9 value 0.
+       01 AncienStatutNum pic 9 value 0.
+       01 CommentaireTemp pic x(200).
+
+       01 DateColumnName pic X(20).
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 TransitionValide pic 9 value 0.
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
+
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 COMPLETE-RESPONSE pic X(1000).
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-File-Submited.
+       GSPI-Trt.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               perform Select-Sinistre-Actuel
+               IF AncienStatutNum not = 0
+                   perform Verify-Transition-Valide
+                   IF TransitionValide = 1
+                       perform Update-Statut-Sinistre
+                   END-IF
+               END-IF
+           END-IF.
+           perform Write-Response-File.
+           perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 2 champs
+      *    obligatoires "label:valeur" (SinistreId, SizeOfId) avant tout
+      *    unstring. NouveauStatut/Commentaire sont optionnels.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 2
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           display E-DataSubmited.
+           unstring E-DataSubmited delimited by "," or space into
+            SinistreId of champValeur
+            SizeOfId of champValeur
+            NouveauStatut of champValeur
+            Commentaire of champValeur
+           end-unstring.
+
+           unstring SizeOfId of champValeur delimited by ":" into
+            trash
+            idSize
+           end-unstring.
+
+           EVALUATE idSize
+             WHEN 1
+               unstring SinistreId of champValeur delimited by ":" into
+               trash
+               SinistreId-1
+               end-unstring
+               SET id1-bool TO TRUE
+             WHEN 2
+               unstring SinistreId of champValeur delimited by ":" into
+               trash
+               SinistreId-2
+               end-unstring
+               SET id2-bool TO TRUE
+             WHEN 3
+               unstring SinistreId of champValeur delimited by ":" into
+               trash
+               SinistreId-3
+               end-unstring
+               SET id3-bool TO TRUE
+             WHEN 4
+               unstring SinistreId of champValeur delimited by ":" into
+               trash
+               SinistreId-4
+               end-unstring
+               SET id4-bool TO TRUE
+           end-evaluate.
+
+           IF NouveauStatut of champValeur not = SPACES
+               unstring NouveauStatut of champValeur delimited by ":"
+                into trash NouveauStatutNum
+               end-unstring
+           END-IF.
+
+           IF Commentaire of champValeur not = SPACES
+               unstring Commentaire of champValeur delimited by ":"
+                into trash CommentaireTemp
+               end-unstring
+           END-IF.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                SELECT-SINISTRE-ACTUEL                  *****
+      ******************************************************************
+      *    Relit le STATUS courant du sinistre afin de n'autoriser que
+      *    la transition suivante attendue dans le cycle de vie (voir
+      *    Verify-Transition-Valide) - le meme principe que CREATDOS
+      *    utilise deja avec Select-Ancien-Prix-Contrat avant une mise
+      *    a jour.
+       Select-Sinistre-Actuel.
+           perform Select-Sinistre-Actuel-Init.
+           perform Select-Sinistre-Actuel-Trt.
+           perform Select-Sinistre-Actuel-Fin.
+
+       Select-Sinistre-Actuel-Init.
+           move 0 to AncienStatutNum.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Select-Sinistre-Actuel-Trt.
+           perform Generate-Select-Sinistre-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            AncienStatutNum
+               END-CALL
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   move 0 to AncienStatutNum
+                   MOVE "ERREUR = SINISTRE INTROUVABLE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
+               WHEN OTHER
+                   move 0 to AncienStatutNum
+                   MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE.
+
+       Select-Sinistre-Actuel-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****              VERIFY-TRANSITION-VALIDE                  *****
+      ******************************************************************
+      *    Seule la transition vers l'etat suivant du cycle de vie est
+      *    autorisee : 1=declare, 2=en examen, 3=approuve, 4=paye,
+      *    5=cloture. On interdit de sauter une etape ou de revenir en
+      *    arriere.
+       Verify-Transition-Valide.
+           perform Verify-Transition-Valide-Init.
+           perform Verify-Transition-Valide-Trt.
+           perform Verify-Transition-Valide-Fin.
+
+       Verify-Transition-Valide-Init.
+           move 0 to TransitionValide.
+
+       Verify-Transition-Valide-Trt.
+           IF NouveauStatutNum = AncienStatutNum + 1
+               AND NouveauStatutNum > 1 AND NouveauStatutNum < 6
+               move 1 to TransitionValide
+               EVALUATE NouveauStatutNum
+                   WHEN 2
+                       MOVE "DATEEXAMEN" TO DateColumnName
+                   WHEN 3
+                       MOVE "DATEAPPROBATION" TO DateColumnName
+                   WHEN 4
+                       MOVE "DATEPAIEMENT" TO DateColumnName
+                   WHEN 5
+                       MOVE "DATECLOTURE" TO DateColumnName
+               END-EVALUATE
+           ELSE
+               move 0 to TransitionValide
+               MOVE "ERREUR = TRANSITION DE STATUT INVALIDE"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+
+       Verify-Transition-Valide-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****               UPDATE-STATUT-SINISTRE                   *****
+      ******************************************************************
+       Update-Statut-Sinistre.
+           perform Update-Statut-Sinistre-Init.
+           perform Update-Statut-Sinistre-Trt.
+           perform Update-Statut-Sinistre-Fin.
+
+       Update-Statut-Sinistre-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+       Update-Statut-Sinistre-Trt.
+           perform Generate-Update-Sinistre-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           if SQLCODE equal 0 then
+               MOVE "SUCCES = LE STATUT DU SINISTRE A BIEN ETE MIS A JOU
+      -        "R"
+               TO MESSAGE-RESPONSE
+               MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE is not equal 0 then
+               MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           end-if.
+
+           IF SQLCODE equal 0
+               MOVE AncienStatutNum TO AuditAncienneValeur
+               IF CommentaireTemp NOT = SPACES
+                   STRING NouveauStatutNum DELIMITED SIZE
+                          ' - ' DELIMITED SIZE
+                          CommentaireTemp DELIMITED SIZE
+                      INTO AuditNouvelleValeur
+                   END-STRING
+               ELSE
+                   MOVE NouveauStatutNum TO AuditNouvelleValeur
+               END-IF
+               MOVE SinistreId of champValeur TO AuditIdEnregistrement
+               MOVE 'SINISTRES' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
+
+       Update-Statut-Sinistre-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Update-Statut-
+      *    Sinistre est encore active, avant son propre Close-BDD.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/sinistre_statut_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   SinistreId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-SELECT-SINISTRE-SQLCA-STATEMENT      *****
+      ******************************************************************
+       Generate-Select-Sinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDSINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   SinistreId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDSINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   SinistreId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDSINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   SinistreId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDSINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   SinistreId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Select-Sinistre-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-UPDATE-SINISTRE-SQLCA-STATEMENT      *****
+      ******************************************************************
+       Generate-Update-Sinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'SINISTRES ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   NouveauStatutNum DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   DateColumnName DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDSINISTRE ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   SinistreId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'SINISTRES ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   NouveauStatutNum DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   DateColumnName DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDSINISTRE ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   SinistreId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'SINISTRES ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   NouveauStatutNum DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   DateColumnName DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDSINISTRE ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   SinistreId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'SINISTRES ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   NouveauStatutNum DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   DateColumnName DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDSINISTRE ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   SinistreId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Update-Sinistre-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'SINISTAT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
