@@ -22,6 +22,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/check_sinistre_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -34,6 +38,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -41,6 +48,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 idcl1 pic x.
          88 idcl1-bool value 1.
 
@@ -65,6 +76,18 @@
        01 idco4 pic x.
          88 idco4-bool value 1.
 
+       01 idcl5 pic x.
+         88 idcl5-bool value 1.
+
+       01 idcl6 pic x.
+         88 idcl6-bool value 1.
+
+       01 idco5 pic x.
+         88 idco5-bool value 1.
+
+       01 idco6 pic x.
+         88 idco6-bool value 1.
+
        01 champValeur.
          05 ClientId Pic x(15).
          05 SizeOfIdCli Pic x(20).
@@ -73,6 +96,7 @@
 
        01 trash pic X(255).
        01 CheckCorrespond pic 9.
+       01 IdSizeHorsBorne pic 9 value 0.
 
        01 idCliSize pic 9.
        01 idConSize pic 9.
@@ -81,11 +105,15 @@
        01 ClientId-2 pic 99.
        01 ClientId-3 pic 999.
        01 ClientId-4 pic 9999.
+       01 ClientId-5 pic 9(5).
+       01 ClientId-6 pic 9(6).
 
        01 ContratId-1 pic 9.
        01 ContratId-2 pic 99.
        01 ContratId-3 pic 999.
        01 ContratId-4 pic 9999.
+       01 ContratId-5 pic 9(5).
+       01 ContratId-6 pic 9(6).
 
        01 BASE-OF-SQLCA-STATEMENT pic X(102).
 
@@ -93,7 +121,7 @@
        01 Con-Temp-Statement pic X(3).
 
        01 Client.
-           05 IdCli pic 9(4).
+           05 IdCli pic 9(6).
            05 Nom Pic X(30).
            05 Prenom Pic X(30).
            05 DateNaissance Pic X(15).
@@ -103,7 +131,7 @@
            05 Age pic 99.
 
        01 Contrat.
-           05 IdCon pic 9(4).
+           05 IdCon pic 9(6).
            05 TypeSinistre pic X(2).
            05 StatusCon pic 9(1).
            05 DateSouscription pic X(10).
@@ -112,6 +140,10 @@
        01 MontantG pic Z(8).
        01 MESSAGE-RESPONSE pic X(80).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        01 DATA-RESPONSE pic X(1500).
        01 CLIENT-STRING pic X(380).
@@ -122,7 +154,12 @@
 
        01 contrat-present pic 9 value 0.
        01 indexDos pic 9 value 0.
-       01 delimite pic X(2) value "}}".
+       01 DELIMITEUR pic X.
+
+       01 IdDos pic 9(6).
+       01 TypeSinistreDos pic X(2).
+       01 MontantGarantieDos pic 9(8).
+       01 StatusDos pic 9.
 
 
        COPY CPYTOM OF "cobol/source_cobol".
@@ -139,11 +176,17 @@
            perform Read-File-Submited.
 
        GSPI-Trt.
-           perform Check-If-Correspond.
-           if CheckCorrespond equal 0 then
-               perform Select-Contrat-Data
-           end-if.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               perform Check-If-Correspond
+               if CheckCorrespond equal 0 then
+                   perform Select-Contrat-Data
+                   perform Select-Dossiers-Data
+               end-if
+           END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
@@ -161,12 +204,41 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 4 champs
+      *    "label:valeur" attendus avant tout unstring.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 4
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
        Unstring-Line.
            unstring E-DataSubmited delimited by "," or space into
             ClientId of champValeur
@@ -208,6 +280,18 @@
                ClientId-4
                end-unstring
                SET idcl4-bool TO TRUE
+             WHEN 5
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-5
+               end-unstring
+               SET idcl5-bool TO TRUE
+             WHEN 6
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-6
+               end-unstring
+               SET idcl6-bool TO TRUE
            end-evaluate.
 
            EVALUATE idConSize
@@ -235,6 +319,18 @@
                ContratId-4
                end-unstring
                SET idco4-bool TO TRUE
+             WHEN 5
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-5
+               end-unstring
+               SET idco5-bool TO TRUE
+             WHEN 6
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-6
+               end-unstring
+               SET idco6-bool TO TRUE
            end-evaluate.
 
 
@@ -254,9 +350,16 @@
            MOVE LOW-VALUES TO SQLCA-STATEMENT.
            perform Generate-Select-If-Correspond-SQLCA-STATEMENT.
        Check-If-Correspond-Trt.
+           IF IdSizeHorsBorne = 1
+               MOVE 1 TO CheckCorrespond
+               MOVE "ERREUR = NUMERO CLIENT OU CONTRAT TROP LONG"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           ELSE
            CALL 'MySQL_query' USING SQLCA-STATEMENT
-           END-CALL.
-           MOVE RETURN-CODE TO SQLCODE.
+           END-CALL
+           MOVE RETURN-CODE TO SQLCODE
            IF DB-OK
               CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
               END-CALL
@@ -265,7 +368,7 @@
               ELSE
                  MOVE 0 TO SQLCODE
               END-IF
-           END-IF.
+           END-IF
 
            IF DB-OK
                CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
@@ -285,7 +388,7 @@
                ELSE
                    MOVE 0 TO SQLCODE
                END-IF
-           END-IF.
+           END-IF
            IF SQLCODE equal 0 then
                STRING  '"client" : ' DELIMITED SIZE
                        '{' DELIMITED SIZE
@@ -331,15 +434,17 @@
                        '}' DELIMITED SIZE
                    INTO CLIENT-STRING
                END-STRING
-           END-IF.
+           END-IF
            IF SQLCODE equal 100 then
                MOVE 1 to CheckCorrespond
                MOVE "ERREUR = NUMERO CLIENT ET CONTRAT NE CORRESPONDENT
       -         "PAS"
                TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF
+           DISPLAY "SQLCODE SELECT IFEXIST :"SQLCODE
            END-IF.
-           DISPLAY "SQLCODE SELECT IFEXIST :"SQLCODE.
 
 
        Check-If-Correspond-Fin.
@@ -426,12 +531,109 @@
                MOVE "SUCCES = LES IDENTIFIANTS CORRESPONDENT"
                TO MESSAGE-RESPONSE
                MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
            END-IF.
 
        Select-Contrat-Data-Fin.
            perform Close-BDD.
            EXIT.
 
+       Select-Dossiers-Data.
+           perform Select-Dossiers-Data-Init.
+           perform Select-Dossiers-Data-Trt.
+           perform Select-Dossiers-Data-Fin.
+
+       Select-Dossiers-Data-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO indexDos.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Select-Dossiers-Data-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           perform Generate-Select-Dossiers-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           if SQLCODE equal 0 and DB-OK
+               PERFORM UNTIL NOT DB-OK OR indexDos = 7
+                   add 1 to indexDos
+                   IF SQLCA-CURSOR-CTRL (1) = 0
+                      SET DB-CURSOR-NOT-OPEN TO TRUE
+                   END-IF
+                   CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdDos
+                                            TypeSinistreDos
+                                            MontantGarantieDos
+                                            StatusDos
+
+                   END-CALL
+                   IF SQLCA-RESULT (1) = NULL
+                      MOVE 100 TO SQLCODE
+                   ELSE
+                       MOVE 0 TO SQLCODE
+                   END-IF
+                   if indexDos equal 1 then
+                        move '' to DELIMITEUR
+                    else move ',' to DELIMITEUR
+                    end-if
+                   EVALUATE TRUE
+                   WHEN DB-OK
+                       STRING DELIMITEUR DELIMITED SIZE
+                           '"dossier_' DELIMITED SIZE
+                           indexDos DELIMITED SIZE
+                           '" :' DELIMITED SIZE
+                           '{' DELIMITED SIZE
+                           '"idDossier" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           IdDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"typeSinistre" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           TypeSinistreDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"montantGarantie" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           MontantGarantieDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"status" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           StatusDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           '}' DELIMITED SIZE
+                           INTO ONE-DOSSIER (indexDos)
+                       END-STRING
+                   WHEN DB-NOT-FOUND
+                       continue
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+       Select-Dossiers-Data-Fin.
+           perform Close-BDD.
+           EXIT.
+
        Write-Response-File.
            open output F-Response.
            if CheckCorrespond equal 0 then
@@ -439,7 +641,10 @@
                        CLIENT-STRING DELIMITED SIZE
                        ',' DELIMITED SIZE
                        CONTRAT-STRING DELIMITED SIZE
-                       '' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"dossiers" : {' DELIMITED SIZE
+                       DOSSIER-STRING DELIMITED SIZE
+                       '}' DELIMITED SIZE
                    INTO DATA-RESPONSE
                END-STRING
                STRING '{' DELIMITED SIZE
@@ -455,10 +660,14 @@
                        ',' DELIMITED SIZE
                        '"data" : ' DELIMITED SIZE
                        DATA-RESPONSE DELIMITED SIZE
+                       '}' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"code_retour" : ' DELIMITED SIZE
+                       CODE-RETOUR DELIMITED SIZE
+                       '}' DELIMITED SIZE
                INTO COMPLETE-RESPONSE
                END-STRING
                write E-Response from COMPLETE-RESPONSE
-               write E-Response from delimite
            else
                STRING '{' DELIMITED SIZE
                    '"statut" : ' DELIMITED SIZE
@@ -470,6 +679,9 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
                INTO COMPLETE-RESPONSE
                END-STRING
@@ -479,6 +691,28 @@
 
            close F-Response.
            EXIT.
+
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/check_sinistre_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -489,6 +723,7 @@
       ******************************************************************
       ******************************************************************
        Generate-Select-If-Correspond-SQLCA-STATEMENT.
+           MOVE 0 TO IdSizeHorsBorne.
            evaluate TRUE
            when idcl1-bool and idco1-bool
                STRING 'SELECT ' DELIMITED SIZE
@@ -562,6 +797,30 @@
                        '"' DELIMITED SIZE
                    INTO SQLCA-STATEMENT
                END-STRING
+           when idcl1-bool and idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-1 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
            when idcl2-bool and idco1-bool
                STRING 'SELECT ' DELIMITED SIZE
                        'IDCLIENT, ' DELIMITED SIZE
@@ -634,6 +893,30 @@
                        '"' DELIMITED SIZE
                    INTO SQLCA-STATEMENT
                END-STRING
+           when idcl2-bool and idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-2 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
            when idcl3-bool and idco1-bool
                STRING 'SELECT ' DELIMITED SIZE
                        'IDCLIENT, ' DELIMITED SIZE
@@ -706,6 +989,128 @@
                        '"' DELIMITED SIZE
                    INTO SQLCA-STATEMENT
                END-STRING
+           when idcl3-bool and idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-3 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idcl4-bool and idco1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-4 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-1 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idcl4-bool and idco2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-4 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-2 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idcl4-bool and idco3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-4 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-3 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idcl4-bool and idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCLIENT, ' DELIMITED SIZE
+                       'NOM, ' DELIMITED SIZE
+                       'PRENOM, ' DELIMITED SIZE
+                       'DATENAISSANCE, ' DELIMITED SIZE
+                       'ADRESSE, ' DELIMITED SIZE
+                       'CODEPOSTAL, '    DELIMITED SIZE
+                       'VILLE, '    DELIMITED SIZE
+                       'AGE '    DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CLIENTS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCLIENT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ClientId-4 DELIMITED SIZE
+                       '" ' DELIMITED SIZE
+                       'AND ' DELIMITED SIZE
+                       'CONTRATID ' DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when other
+               MOVE 1 TO IdSizeHorsBorne
            END-EVALUATE.
                display SQLCA-statement.
 
@@ -764,12 +1169,161 @@
                        '"' DELIMITED SIZE
                    INTO SQLCA-STATEMENT
                END-STRING
+           when idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCONTRAT, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'STATUS, ' DELIMITED SIZE
+                       'DATESOUSCRIPTION, ' DELIMITED SIZE
+                       'PRIXPARMOIS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CONTRATS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCONTRAT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCONTRAT, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'STATUS, ' DELIMITED SIZE
+                       'DATESOUSCRIPTION, ' DELIMITED SIZE
+                       'PRIXPARMOIS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CONTRATS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCONTRAT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-5 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDCONTRAT, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'STATUS, ' DELIMITED SIZE
+                       'DATESOUSCRIPTION, ' DELIMITED SIZE
+                       'PRIXPARMOIS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'CONTRATS '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'IDCONTRAT '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-6 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
            END-EVALUATE.
            DISPLAY ";"SQLCA-STATEMENT";".
 
        Generate-Select-Contrat-Fin.
            EXIT.
 
+      ******************************************************************
+      *****         GENERATE-SELECT-DOSSIERS-SQLCA-STATEMENT       *****
+      ******************************************************************
+       Generate-Select-Dossiers-SQLCA-STATEMENT.
+           evaluate TRUE
+           when idco1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-1 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-2 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-3 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-4 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-5 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           when idco6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                       'IDDOSSIER, ' DELIMITED SIZE
+                       'TYPESINISTRE, ' DELIMITED SIZE
+                       'MONTANTGARANTIE, ' DELIMITED SIZE
+                       'STATUS ' DELIMITED SIZE
+                       'FROM '    DELIMITED SIZE
+                       'DOSSIER '    DELIMITED SIZE
+                       'WHERE '    DELIMITED SIZE
+                       'CONTRATID '    DELIMITED SIZE
+                       '= "' DELIMITED SIZE
+                       ContratId-6 DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                   INTO SQLCA-STATEMENT
+               END-STRING
+           END-EVALUATE.
+           DISPLAY ";"SQLCA-STATEMENT";".
+
+       Generate-Select-Dossiers-SQLCA-STATEMENT-Fin.
+           EXIT.
+
       ******************************************************************
       ******************************************************************
       ******************************************************************
