@@ -0,0 +1,466 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 INDEXDOSLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Rapport
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/indexation_dossiers_lot.txt"
+           organization is line sequential access sequential.
+
+           select F-Checkpoint
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/indexdoslot_checkpoint.txt"
+           organization is line sequential
+           file status is WS-CHECKPOINT-STATUS.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Rapport record varying from 0 to 200.
+       01 E-Rapport pic x(200).
+
+       FD F-Checkpoint record varying from 0 to 20.
+       01 E-Checkpoint pic x(20).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+       01 IdDosTemp pic 9(8).
+       01 ContratIdTemp pic 9(8).
+       01 MontantGarantieTemp pic 9(8).
+       01 DeviseTemp pic X(3).
+
+       01 AncienMontant pic 9(8).
+       01 NouveauMontant pic 9(8).
+
+       01 BusinessConstants.
+         05 BC-TauxIndexationAnnuel pic 9v99.
+
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
+
+       01 NbDossiersIndexes pic 9(8) value 0.
+       01 NbDossiersTraites pic 9(8) value 0.
+
+       01 LIGNE-RAPPORT pic X(200).
+
+       01 WS-CHECKPOINT-STATUS pic XX.
+       01 LastCheckpointId pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           perform Read-Business-Constants.
+           perform Read-Checkpoint.
+           IF LastCheckpointId > 0
+               open extend F-Rapport
+           ELSE
+               open output F-Rapport
+           END-IF.
+
+       GSPI-Trt.
+           perform Indexer-Dossiers-Actifs.
+
+       GSPI-Fin.
+           close F-Rapport.
+           perform Reset-Checkpoint.
+           display NbDossiersTraites.
+           display NbDossiersIndexes.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-CHECKPOINT                     *****
+      ******************************************************************
+       Read-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           OPEN INPUT F-Checkpoint.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-Checkpoint
+                   AT END
+                       MOVE 0 TO LastCheckpointId
+                   NOT AT END
+                       unstring E-Checkpoint delimited by space into
+                           LastCheckpointId
+                       end-unstring
+               END-READ
+               CLOSE F-Checkpoint
+           END-IF.
+
+      ******************************************************************
+      *****                   WRITE-CHECKPOINT                     *****
+      ******************************************************************
+       Write-Checkpoint.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                   RESET-CHECKPOINT                     *****
+      ******************************************************************
+       Reset-Checkpoint.
+           MOVE 0 TO LastCheckpointId.
+           MOVE LastCheckpointId TO E-Checkpoint.
+           OPEN OUTPUT F-Checkpoint.
+           WRITE E-Checkpoint.
+           CLOSE F-Checkpoint.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****              INDEXER-DOSSIERS-ACTIFS                   *****
+      ******************************************************************
+       Indexer-Dossiers-Actifs.
+           perform Indexer-Dossiers-Actifs-Init.
+           perform Indexer-Dossiers-Actifs-Trt.
+           perform Indexer-Dossiers-Actifs-Fin.
+
+       Indexer-Dossiers-Actifs-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Indexer-Dossiers-Actifs-Trt.
+           perform Generate-Select-Dossiers-Actifs-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdDosTemp
+                                            ContratIdTemp
+                                            MontantGarantieTemp
+                                            DeviseTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbDossiersTraites
+                       perform Indexer-Un-Dossier
+                       MOVE IdDosTemp TO LastCheckpointId
+                       perform Write-Checkpoint
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Indexer-Dossiers-Actifs-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                INDEXER-UN-DOSSIER                      *****
+      ******************************************************************
+       Indexer-Un-Dossier.
+           MOVE MontantGarantieTemp TO AncienMontant.
+           COMPUTE NouveauMontant ROUNDED =
+               MontantGarantieTemp +
+               (MontantGarantieTemp * BC-TauxIndexationAnnuel / 100).
+
+           perform Update-Montant-Garantie-Dossier.
+
+       Update-Montant-Garantie-Dossier.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'SET ' DELIMITED SIZE
+                  'MONTANTGARANTIE ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  NouveauMontant DELIMITED SIZE
+                  '", ' DELIMITED SIZE
+                  'DATEINDEXATION ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '" ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDDOSSIER ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdDosTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+               ADD 1 TO NbDossiersIndexes
+               MOVE AncienMontant TO AuditAncienneValeur
+               MOVE NouveauMontant TO AuditNouvelleValeur
+               MOVE IdDosTemp TO AuditIdEnregistrement
+               MOVE 'DOSSIER' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+               perform Write-Ligne-Rapport
+           END-IF.
+
+      ******************************************************************
+      *****                WRITE-LIGNE-RAPPORT                     *****
+      ******************************************************************
+       Write-Ligne-Rapport.
+           MOVE LOW-VALUES TO LIGNE-RAPPORT.
+           STRING IdDosTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   ContratIdTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   AncienMontant DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   NouveauMontant DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   DeviseTemp DELIMITED SIZE
+                   ';' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
+           INTO LIGNE-RAPPORT
+           END-STRING.
+           write E-Rapport from LIGNE-RAPPORT.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Indexer-
+      *    Dossiers-Actifs est encore active, sur le curseur 1, pas
+      *    besoin de se reconnecter ici.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****    GENERATE-SELECT-DOSSIERS-ACTIFS-SQLCA-STATEMENT     *****
+      ******************************************************************
+       Generate-Select-Dossiers-Actifs-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDDOSSIER, ' DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, ' DELIMITED SIZE
+                  'DEVISE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'STATUS ' DELIMITED SIZE
+                  '= "1" ' DELIMITED SIZE
+                  'AND IDDOSSIER > ' DELIMITED SIZE
+                  LastCheckpointId DELIMITED SIZE
+                  ' ORDER BY IDDOSSIER' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+       Generate-Select-Dossiers-Actifs-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation du taux d'indexation annuel des garanties
+           MOVE 'INDEXDOSLOT' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-TauxIndexationAnnuel
+           END-CALL.
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'INDEXDOSLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
