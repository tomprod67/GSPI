@@ -0,0 +1,495 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ANNULCON.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/annulation_contrat_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/annulation_contrat_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 1000.
+       01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 id1 pic x.
+         88 id1-bool value 1.
+
+       01 id2 pic x.
+         88 id2-bool value 1.
+
+       01 id3 pic x.
+         88 id3-bool value 1.
+
+       01 id4 pic x.
+         88 id4-bool value 1.
+
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 champValeur.
+         05 ContratId Pic x(19).
+         05 SizeOfId Pic x(15).
+
+       01 SYSTEME-DATE.
+         03 AA PIC 99.
+         03 MM PIC 99.
+         03 JJ    PIC 99.
+
+       01 DateComplete pic X(10).
+
+       01 trash pic X(255).
+
+       01 idSize pic 9.
+
+       01 ContratId-1 pic 9.
+       01 ContratId-2 pic 99.
+       01 ContratId-3 pic 999.
+       01 ContratId-4 pic 9999.
+       01 ContratId-5 pic 9(5).
+       01 ContratId-6 pic 9(6).
+
+       01 StatusAnnule pic 9 value 0.
+
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 COMPLETE-RESPONSE pic X(1000).
+
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Read-File-Submited.
+       GSPI-Trt.
+           perform Update-Status-Contrat.
+           perform Write-Response-File.
+           perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Unstring-Line
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           display E-DataSubmited.
+           unstring E-DataSubmited delimited by "," or space into
+            ContratId of champValeur
+            SizeOfId of champValeur
+           end-unstring.
+
+           unstring SizeOfId of champValeur delimited by ":" into
+            trash
+            idSize
+           end-unstring.
+
+           EVALUATE idSize
+             WHEN 1
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-1
+               end-unstring
+               SET id1-bool TO TRUE
+             WHEN 2
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-2
+               end-unstring
+               SET id2-bool TO TRUE
+             WHEN 3
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-3
+               end-unstring
+               SET id3-bool TO TRUE
+             WHEN 4
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-4
+               end-unstring
+               SET id4-bool TO TRUE
+             WHEN 5
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-6
+               end-unstring
+               SET id6-bool TO TRUE
+           end-evaluate.
+
+           display ContratId-1.
+           display ContratId-2.
+           display ContratId-3.
+           display ContratId-4.
+           display ContratId-5.
+           display ContratId-6.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+
+       Update-Status-Contrat.
+           perform Update-Status-Contrat-Init.
+           perform Update-Status-Contrat-Trt.
+           perform Update-Status-Contrat-Fin.
+
+       Update-Status-Contrat-Init.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING  JJ of SYSTEME-DATE DELIMITED SIZE
+                   "/" DELIMITED SIZE
+                   MM of SYSTEME-DATE DELIMITED SIZE
+                   "/20" DELIMITED SIZE
+                   AA of SYSTEME-DATE DELIMITED SIZE
+               INTO DateComplete
+           END-STRING.
+
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+       Update-Status-Contrat-Trt.
+           perform Generate-Update-Contrat-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           display SQLCODE.
+           if SQLCODE equal 0 then
+           MOVE "SUCCES = CE CONTRAT A BIEN ETE RESILIE"
+           TO MESSAGE-RESPONSE
+           MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE is not equal 0 then
+               MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           end-if.
+
+
+       Update-Status-Contrat-Fin.
+           perform close-BDD.
+           EXIT.
+
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/annulation_contrat_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ContratId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-UPDATE-CONTRAT-SQLCA-STATEMENT        *****
+      ******************************************************************
+       Generate-Update-Contrat-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusAnnule DELIMITED SIZE
+                   '", ' DELIMITED SIZE
+                   'DATEANNULATION = "' DELIMITED SIZE
+                   DateComplete DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Update-Contrat-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'ANNULCON' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
