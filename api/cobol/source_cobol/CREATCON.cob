@@ -25,6 +25,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/creation_contrat_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -37,6 +41,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -44,6 +51,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 SYSTEME-DATE.
          03 AA PIC 99.
          03 MM PIC 99.
@@ -63,17 +74,38 @@
        01 id4 pic x.
          88 id4-bool value 1.
 
-       01 AgeMax pic 99 value 65.
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 AgeMax pic 99.
+       01 Coefficient pic 9v99 value 1,00.
+
+       01 BusinessConstants.
+         05 BC-AgeMinimum pic 99.
+         05 BC-AgeMaximum pic 99.
+         05 BC-CoverageWindowYears pic 99.
 
-       01 IdContratTemp pic 9(4).
+       01 AgeEligible pic x value '1'.
+         88 AgeEligible-bool value '1'.
+
+       01 NbTypeSinistre pic 9(4) value 0.
+       01 TypeSinistreValide pic x value '1'.
+         88 TypeSinistreValide-bool value '1'.
+
+       01 IdContratTemp pic 9(8).
 
        01 champValeur.
          05 ClientId Pic x(13).
          05 SizeOfId Pic x(11).
          05 TypeSinistre Pic x(15).
          05 MontantGarantie pic x(25).
+         05 Devise Pic x(10).
 
        01 TypeOfSinistre pic x(2).
+       01 DeviseDossier pic X(3) value 'EUR'.
        01 PrixParMoisInt pic 9999V99.
 
        01 pic X(10).
@@ -91,15 +123,19 @@
 
        01 trash pic X(255).
 
+       01 IdSizeHorsBorne pic 9 value 0.
+
        01 idSize pic 9.
 
        01 ClientId-1 pic 9.
        01 ClientId-2 pic 99.
        01 ClientId-3 pic 999.
        01 ClientId-4 pic 9999.
+       01 ClientId-5 pic 9(5).
+       01 ClientId-6 pic 9(6).
 
        01 Client.
-           05 IdCli pic 9(4).
+           05 IdCli pic 9(6).
            05 Nom Pic X(30).
            05 Prenom Pic X(30).
            05 DateNaissance Pic X(15).
@@ -110,9 +146,18 @@
 
        01 MESSAGE-RESPONSE pic X(220).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        01 COMPLETE-RESPONSE pic X(1000).
 
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -126,17 +171,44 @@
            perform GSPI-Fin.
 
        GSPI-Init.
+           perform Read-Business-Constants.
            perform Read-File-Submited.
+           IF LigneMalformee = 0
+               perform Verify-TypeSinistre-Valide
+           END-IF.
 
        GSPI-Trt.
-           perform Get-Infos-Client.
-           IF IdContratTemp IS NOT GREATER THAN 0 then
-               perform Calcul-Prix-Contrat
-               perform Insert-Contrat
-               perform Update-Client
-               perform Create-Dossier
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               perform Get-Infos-Client
+               perform Get-Contrat-Existant
+               perform Get-Tarif-Sinistre
+               perform Verify-Age-Eligibility
+               EVALUATE TRUE
+                   WHEN IdSizeHorsBorne = 1
+                       MOVE "ERREUR = NUMERO CLIENT TROP LONG"
+                       TO MESSAGE-RESPONSE
+                       MOVE "ERREUR" TO STATUT-RESPONSE
+                       MOVE 100 TO CODE-RETOUR
+                   WHEN NOT TypeSinistreValide-bool
+                       CONTINUE
+                   WHEN NOT AgeEligible-bool
+                       CONTINUE
+                   WHEN IdContratTemp IS GREATER THAN 0
+                       MOVE "ERREUR = LE CLIENT POSSEDE DEJA UN CONTRAT
+      -                " POUR CE TYPE DE SINISTRE" TO MESSAGE-RESPONSE
+                       MOVE "ERREUR" TO STATUT-RESPONSE
+                       MOVE 100 TO CODE-RETOUR
+                   WHEN OTHER
+                       perform Calcul-Prix-Contrat
+                       perform Insert-Contrat
+                       perform Update-Client
+                       perform Create-Dossier
+               END-EVALUATE
            END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
@@ -158,12 +230,44 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient au moins les 4
+      *    champs "label:valeur" obligatoires (TypeSinistre,
+      *    MontantGarantie, ClientId, SizeOfId) - Devise reste
+      *    optionnel pour rester compatible avec les requetes qui ne
+      *    l'envoient pas encore.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 4
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
       ******************************************************************
       *****                    UNSTRING-LINE                       *****
       ******************************************************************
@@ -174,6 +278,7 @@
             MontantGarantie of champValeur
             ClientId of champValeur
             SizeOfId of champValeur
+            Devise of champValeur
            end-unstring.
            display ClientId of champValeur.
            unstring TypeSinistre of champValeur delimited by ":" into
@@ -189,6 +294,13 @@
             idSize
            end-unstring.
 
+           IF Devise of champValeur not = SPACES
+               unstring Devise of champValeur delimited by ":" into
+                trash
+                DeviseDossier
+               end-unstring
+           END-IF.
+
            EVALUATE idSize
              WHEN 1
                unstring ClientId of champValeur delimited by ":" into
@@ -214,6 +326,20 @@
                ClientId-4
                end-unstring
                SET id4-bool TO TRUE
+             WHEN 5
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-6
+               end-unstring
+               SET id6-bool TO TRUE
+             WHEN OTHER
+               MOVE 1 TO IdSizeHorsBorne
            end-evaluate.
 
        Unstring-Line-Fin.
@@ -241,7 +367,213 @@
            MOVE 1 TO SQLCA-CURSOR-CTRL (1).
 
        Get-Infos-Client-Trt.
-           perform Generate-Select-SQLCA-STATEMENT.
+           IF IdSizeHorsBorne = 1
+               MOVE 100 TO SQLCODE
+           ELSE
+           perform Generate-Select-SQLCA-STATEMENT
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL
+           display SQLCA-STATEMENT
+           MOVE RETURN-CODE TO SQLCODE
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF
+
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            Age
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF
+           END-IF.
+
+       Get-Infos-Client-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                GET-CONTRAT-EXISTANT                    *****
+      ******************************************************************
+       Get-Contrat-Existant.
+           perform Get-Contrat-Existant-Init.
+           perform Get-Contrat-Existant-Trt.
+           perform Get-Contrat-Existant-Fin.
+
+       Get-Contrat-Existant-Init.
+           perform Initialisation-connexion-BDD.
+           perform connexion-BDD.
+
+           MOVE 0 TO IdContratTemp.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (3) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (3).
+
+       Get-Contrat-Existant-Trt.
+           perform Generate-Select-Contrat-Existant-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (3)
+              END-CALL
+              IF SQLCA-RESULT (3) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (3)
+                                            IdContratTemp
+               END-CALL
+
+               IF SQLCA-RESULT (3) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Contrat-Existant-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                 GET-TARIF-SINISTRE                     *****
+      ******************************************************************
+       Get-Tarif-Sinistre.
+           perform Get-Tarif-Sinistre-Init.
+           perform Get-Tarif-Sinistre-Trt.
+           perform Get-Tarif-Sinistre-Fin.
+
+       Get-Tarif-Sinistre-Init.
+           perform Initialisation-connexion-BDD.
+           perform connexion-BDD.
+
+           MOVE BC-AgeMaximum TO AgeMax.
+           MOVE 1,00 TO Coefficient.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'AGEMAX, ' DELIMITED SIZE
+                   'COEFFICIENT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'TARIFSINISTRE ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '="' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Tarif-Sinistre-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            AgeMax
+                                            Coefficient
+               END-CALL
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Tarif-Sinistre-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                VERIFY-AGE-ELIGIBILITY                  *****
+      ******************************************************************
+       Verify-Age-Eligibility.
+           perform Verify-Age-Eligibility-Init.
+           perform Verify-Age-Eligibility-Trt.
+           perform Verify-Age-Eligibility-Fin.
+
+       Verify-Age-Eligibility-Init.
+           MOVE '1' TO AgeEligible.
+
+       Verify-Age-Eligibility-Trt.
+           IF Age IS NOT LESS THAN AgeMax
+               MOVE '0' TO AgeEligible
+           END-IF.
+
+       Verify-Age-Eligibility-Fin.
+           IF NOT AgeEligible-bool
+               MOVE "ERREUR = LE CLIENT A DEPASSE L'AGE MAXIMUM ASSURA
+      -        "BLE POUR CE TYPE DE CONTRAT" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      *****             VERIFY-TYPESINISTRE-VALIDE                 *****
+      ******************************************************************
+       Verify-TypeSinistre-Valide.
+           perform Verify-TypeSinistre-Valide-Init.
+           perform Verify-TypeSinistre-Valide-Trt.
+           perform Verify-TypeSinistre-Valide-Fin.
+
+       Verify-TypeSinistre-Valide-Init.
+           MOVE '1' TO TypeSinistreValide.
+           MOVE 0 TO NbTypeSinistre.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Verify-TypeSinistre-Valide-Trt.
+           perform Generate-TypeSinistre-SQLCA-STATEMENT.
            CALL 'MySQL_query' USING SQLCA-STATEMENT
 
            END-CALL.
@@ -257,11 +589,9 @@
               END-IF
            END-IF.
 
-
            IF DB-OK
                CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
-                                            Age
-                                            IdContratTemp
+                                            NbTypeSinistre
                END-CALL
 
                IF SQLCA-RESULT (1) = NULL
@@ -271,10 +601,37 @@
                END-IF
            END-IF.
 
-       Get-Infos-Client-Fin.
+           IF NbTypeSinistre EQUAL 0
+               MOVE '0' TO TypeSinistreValide
+           END-IF.
+
+       Verify-TypeSinistre-Valide-Fin.
            perform close-BDD.
+           IF NOT TypeSinistreValide-bool
+               MOVE "ERREUR = LE TYPE DE SINISTRE RENSEIGNE N'EXISTE PA
+      -        "S DANS LE CATALOGUE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
            EXIT.
 
+      ******************************************************************
+      *****          GENERATE-TYPESINISTRE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-TypeSinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+               'COUNT(*) ' DELIMITED SIZE
+               'FROM ' DELIMITED SIZE
+               'TYPESINISTRE ' DELIMITED SIZE
+               'WHERE ' DELIMITED SIZE
+               'CODE ' DELIMITED SIZE
+               '= "' DELIMITED SIZE
+               TypeOfSinistre DELIMITED SIZE
+               '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+
       ******************************************************************
       *****                    INSERT-CONTRAT                      *****
       ******************************************************************
@@ -309,6 +666,15 @@
 
            MOVE RETURN-CODE TO SQLCODE.
 
+           IF DB-OK
+               MOVE SPACES TO AuditAncienneValeur
+               MOVE PrixParMoisFinal TO AuditNouvelleValeur
+               MOVE ClientId of champValeur TO AuditIdEnregistrement
+               MOVE 'CONTRATS' TO AuditNomTable
+               MOVE 'INSERT' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
+
        Insert-Contrat-Fin.
            perform Close-BDD.
            display SQLCODE.
@@ -319,7 +685,8 @@
        Calcul-Prix-Contrat.
            subtract Age from AgeMax giving DiffAge.
            divide DiffAge into GarantieMontant giving PrixContratTemp.
-           divide 12 into PrixContratTemp giving PrixParMoisInt.
+           compute PrixParMoisInt ROUNDED =
+               (PrixContratTemp / 12) * Coefficient.
            move PrixParMoisInt to PrixParMoisFinal.
            move GarantieMontant to GarantieFinal.
            display PrixParMoisFinal.
@@ -327,6 +694,54 @@
        Calcul-Prix-Contrat-Fin.
            EXIT.
 
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Insert-Contrat
+      *    est encore active, avant son propre Close-BDD.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateComplete DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
       ******************************************************************
       *****                    UPDATE-CLIENT                       *****
       ******************************************************************
@@ -384,6 +799,7 @@
            MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
            TO MESSAGE-RESPONSE
            MOVE "ERREUR" TO STATUT-RESPONSE
+           MOVE 900 TO CODE-RETOUR
        end-if.
        if SQLCODE equal 0 then
            MOVE "SUCCES = LE CONTRAT POUR CE CLIENT A BIEN ETE CREER.
@@ -392,6 +808,7 @@
       -      "é généré et lié à une garantie."
            TO MESSAGE-RESPONSE
            MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
        end-if.
        EXIT.
 
@@ -407,12 +824,40 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
            write E-Response from COMPLETE-RESPONSE.
            close F-Response.
            EXIT.
+
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+      *    Conserve une copie horodatee de la requete et de la reponse
+      *    de cette transaction, plutot que de laisser le prochain appel
+      *    ecraser creation_contrat_requete.txt/response.txt.
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -          "/archives/creation_contrat_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -431,8 +876,7 @@
            evaluate TRUE
            when id1-bool
                STRING 'SELECT ' DELIMITED SIZE
-                   'AGE, ' DELIMITED SIZE
-                   'CONTRATID ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'CLIENTS '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
@@ -444,8 +888,7 @@
                END-STRING
            when id2-bool
                STRING 'SELECT ' DELIMITED SIZE
-                   'AGE, ' DELIMITED SIZE
-                   'CONTRATID ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'CLIENTS '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
@@ -457,8 +900,7 @@
                END-STRING
            when id3-bool
                STRING 'SELECT ' DELIMITED SIZE
-                   'AGE, ' DELIMITED SIZE
-                   'CONTRATID ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'CLIENTS '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
@@ -470,8 +912,7 @@
                END-STRING
            when id4-bool
                STRING 'SELECT ' DELIMITED SIZE
-                   'AGE, ' DELIMITED SIZE
-                   'CONTRATID ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'CLIENTS '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
@@ -481,11 +922,160 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
 
            end-evaluate.
        Generate-Select-SQLCA-STATEMENT-Fin.
            EXIT.
 
+      ******************************************************************
+      *****      GENERATE-SELECT-CONTRAT-EXISTANT-SQLCA-STATEMENT  *****
+      ******************************************************************
+       Generate-Select-Contrat-Existant-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-1 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-2 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-3 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-4 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CLIENTID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND '    DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2") ' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+
+           end-evaluate.
+       Generate-Select-Contrat-Existant-SQLCA-STATEMENT-Fin.
+           EXIT.
+
       ******************************************************************
       *****             GENERATE-INSERT-SQLCA-STATEMENT            *****
       ******************************************************************
@@ -592,6 +1182,56 @@
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CLIENTID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATESOUSCRIPTION, '    DELIMITED SIZE
+                  'PRIXPARMOIS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  ClientId-5    DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  TypeOfSinistre DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  StatusContrat DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateComplete DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PrixParMoisFinal DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CLIENTID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATESOUSCRIPTION, '    DELIMITED SIZE
+                  'PRIXPARMOIS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  ClientId-6    DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  TypeOfSinistre DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  StatusContrat DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateComplete DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PrixParMoisFinal DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
 
            end-evaluate.
        Generate-Insert-SQLCA-STATEMENT-Fin.
@@ -699,6 +1339,54 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   ' = ' DELIMITED SIZE
+                   '(' DELIMITED SIZE
+                   'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'CLIENTID' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ')' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   ' = ' DELIMITED SIZE
+                   '(' DELIMITED SIZE
+                   'SELECT ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'CLIENTID' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ')' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'IDCLIENT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
            end-evaluate.
        Generate-Update-SQLCA-STATEMENT-Fin.
            EXIT.
@@ -716,7 +1404,8 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '('    DELIMITED SIZE
@@ -736,6 +1425,8 @@
                   TypeOfSinistre DELIMITED SIZE
                   '","' DELIMITED SIZE
                   GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -746,7 +1437,8 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '('    DELIMITED SIZE
@@ -766,6 +1458,8 @@
                   TypeOfSinistre DELIMITED SIZE
                   '","' DELIMITED SIZE
                   GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -776,7 +1470,8 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '('    DELIMITED SIZE
@@ -796,6 +1491,8 @@
                   TypeOfSinistre DELIMITED SIZE
                   '","' DELIMITED SIZE
                   GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -806,7 +1503,8 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '('    DELIMITED SIZE
@@ -826,6 +1524,74 @@
                   TypeOfSinistre DELIMITED SIZE
                   '","' DELIMITED SIZE
                   GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDCONTRAT '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'CONTRATS '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CLIENTID'    DELIMITED SIZE
+                  ' = '    DELIMITED SIZE
+                  '"'    DELIMITED SIZE
+                  ClientId-5    DELIMITED SIZE
+                  '"'    DELIMITED SIZE
+                  '),' DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  TypeOfSinistre DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDCONTRAT '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'CONTRATS '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CLIENTID'    DELIMITED SIZE
+                  ' = '    DELIMITED SIZE
+                  '"'    DELIMITED SIZE
+                  ClientId-6    DELIMITED SIZE
+                  '"'    DELIMITED SIZE
+                  '),' DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  TypeOfSinistre DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  GarantieFinal DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DeviseDossier DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -841,6 +1607,18 @@
       ******************************************************************
       ******************************************************************
 
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation des constantes métier (age max, etc.)
+           MOVE 'CREATCON' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-AgeMinimum
+                                              BC-AgeMaximum
+                                              BC-CoverageWindowYears
+           END-CALL.
+
       ******************************************************************
       *****              INITIALISATION-CONNEXION-BDD              *****
       ******************************************************************
