@@ -0,0 +1,925 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ANNULDOS.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/annulation_dossier_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/annulation_dossier_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 1000.
+       01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 id1 pic x.
+         88 id1-bool value 1.
+
+       01 id2 pic x.
+         88 id2-bool value 1.
+
+       01 id3 pic x.
+         88 id3-bool value 1.
+
+       01 id4 pic x.
+         88 id4-bool value 1.
+
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 champValeur.
+         05 DossierId Pic x(19).
+         05 SizeOfId Pic x(15).
+
+       01 trash pic X(255).
+
+       01 idSize pic 9.
+
+       01 DossierId-1 pic 9.
+       01 DossierId-2 pic 99.
+       01 DossierId-3 pic 999.
+       01 DossierId-4 pic 9999.
+       01 DossierId-5 pic 9(5).
+       01 DossierId-6 pic 9(6).
+
+       01 StatusDossier pic 9 value 0.
+
+       01 DossierExist pic 9 value 0.
+
+       01 ContratIdTemp pic 9(6).
+       01 TypeOfSinistre pic x(2).
+       01 GarantieMontant pic 9(8).
+
+       01 AgeMax pic 99 value 65.
+       01 Coefficient pic 9v99 value 1,00.
+       01 Age pic 99.
+       01 DiffAge pic 99.
+       01 PrixContratTemp pic 9999V99.
+       01 PrixParMoisInt pic 9999V99.
+
+       01 AncienPrix pic 9999V99.
+       01 NouveauPrix pic 9999V99.
+       01 NouveauPrixFinal pic Z(4),99.
+
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 COMPLETE-RESPONSE pic X(1000).
+
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Read-File-Submited.
+       GSPI-Trt.
+           perform Get-Infos-Dossier.
+           EVALUATE TRUE
+               WHEN DossierExist NOT EQUAL 1
+                   CONTINUE
+               WHEN OTHER
+                   perform Get-Infos-Contrat
+                   perform Get-Infos-Client
+                   perform Get-Tarif-Sinistre
+                   perform Calcul-Prix-Dossier
+                   perform Close-Dossier
+                   perform Update-Prix-Contrat
+           END-EVALUATE.
+           perform Write-Response-File.
+           perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Unstring-Line
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           display E-DataSubmited.
+           unstring E-DataSubmited delimited by "," or space into
+            DossierId of champValeur
+            SizeOfId of champValeur
+           end-unstring.
+
+           unstring SizeOfId of champValeur delimited by ":" into
+            trash
+            idSize
+           end-unstring.
+
+           EVALUATE idSize
+             WHEN 1
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-1
+               end-unstring
+               SET id1-bool TO TRUE
+             WHEN 2
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-2
+               end-unstring
+               SET id2-bool TO TRUE
+             WHEN 3
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-3
+               end-unstring
+               SET id3-bool TO TRUE
+             WHEN 4
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-4
+               end-unstring
+               SET id4-bool TO TRUE
+             WHEN 5
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring DossierId of champValeur delimited by ":" into
+               trash
+               DossierId-6
+               end-unstring
+               SET id6-bool TO TRUE
+           end-evaluate.
+
+           display DossierId-1.
+           display DossierId-2.
+           display DossierId-3.
+           display DossierId-4.
+           display DossierId-5.
+           display DossierId-6.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+
+      ******************************************************************
+      *****                  GET-INFOS-DOSSIER                     *****
+      ******************************************************************
+       Get-Infos-Dossier.
+           perform Get-Infos-Dossier-Init.
+           perform Get-Infos-Dossier-Trt.
+           perform Get-Infos-Dossier-Fin.
+
+       Get-Infos-Dossier-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO DossierExist.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Get-Infos-Dossier-Trt.
+           perform Generate-Select-Dossier-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            ContratIdTemp
+                                            TypeOfSinistre
+                                            GarantieMontant
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 1 TO DossierExist
+               WHEN 100
+                   MOVE "ERREUR = AUCUN DOSSIER ACTIF AVEC CET IDENTIFI
+      -            "ANT N'A ETE TROUVE" TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
+               WHEN OTHER
+                   MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
+                   TO MESSAGE-RESPONSE
+                   MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE.
+
+       Get-Infos-Dossier-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                  GET-INFOS-CONTRAT                     *****
+      ******************************************************************
+       Get-Infos-Contrat.
+           perform Get-Infos-Contrat-Init.
+           perform Get-Infos-Contrat-Trt.
+           perform Get-Infos-Contrat-Fin.
+
+       Get-Infos-Contrat-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'PRIXPARMOIS ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratIdTemp DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Infos-Contrat-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            AncienPrix
+               END-CALL
+
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Infos-Contrat-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                  GET-INFOS-CLIENT                      *****
+      ******************************************************************
+       Get-Infos-Client.
+           perform Get-Infos-Client-Init.
+           perform Get-Infos-Client-Trt.
+           perform Get-Infos-Client-Fin.
+
+       Get-Infos-Client-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (3) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (3).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratIdTemp DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Infos-Client-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           display SQLCA-STATEMENT.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (3)
+              END-CALL
+              IF SQLCA-RESULT (3) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (3)
+                                            Age
+               END-CALL
+
+               IF SQLCA-RESULT (3) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Infos-Client-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                  GET-TARIF-SINISTRE                    *****
+      ******************************************************************
+       Get-Tarif-Sinistre.
+           perform Get-Tarif-Sinistre-Init.
+           perform Get-Tarif-Sinistre-Trt.
+           perform Get-Tarif-Sinistre-Fin.
+
+       Get-Tarif-Sinistre-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (4) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (4).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'AGEMAX, ' DELIMITED SIZE
+                   'COEFFICIENT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'TARIFSINISTRE ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '="' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Tarif-Sinistre-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (4)
+              END-CALL
+              IF SQLCA-RESULT (4) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (4)
+                                            AgeMax
+                                            Coefficient
+               END-CALL
+               IF SQLCA-RESULT (4) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Tarif-Sinistre-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                 CALCUL-PRIX-DOSSIER                    *****
+      ******************************************************************
+       Calcul-Prix-Dossier.
+           subtract Age from AgeMax giving DiffAge.
+           divide DiffAge into GarantieMontant giving PrixContratTemp.
+           compute PrixParMoisInt ROUNDED =
+               (PrixContratTemp / 12) * Coefficient.
+           subtract PrixParMoisInt from AncienPrix giving NouveauPrix.
+           move NouveauPrix to NouveauPrixFinal.
+           display NouveauPrixFinal.
+
+       Calcul-Prix-Dossier-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-DOSSIER                        *****
+      ******************************************************************
+       Close-Dossier.
+           perform Close-Dossier-Init.
+           perform Close-Dossier-Trt.
+           perform Close-Dossier-Fin.
+
+       Close-Dossier-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+           MOVE 0 TO SQLCODE.
+
+       Close-Dossier-Trt.
+           perform Generate-Close-Dossier-SQLCA-STATEMENT.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Close-Dossier-Fin.
+           perform close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                 UPDATE-PRIX-CONTRAT                    *****
+      ******************************************************************
+       Update-Prix-Contrat.
+           perform Update-Prix-Contrat-Init.
+           perform Update-Prix-Contrat-Trt.
+           perform Update-Prix-Contrat-Fin.
+
+       Update-Prix-Contrat-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'PRIXPARMOIS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   NouveauPrixFinal DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratIdTemp DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Update-Prix-Contrat-Trt.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           display SQLCODE.
+           if SQLCODE equal 0 then
+           MOVE "SUCCES = LE DOSSIER A BIEN ETE FERME, LE PRIX DU CONTR
+      -     "AT A ETE ADAPTE EN CONSEQUENCE"
+           TO MESSAGE-RESPONSE
+           MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE is not equal 0 then
+               MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
+               TO MESSAGE-RESPONSE
+               MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           end-if.
+
+       Update-Prix-Contrat-Fin.
+           perform close-BDD.
+           EXIT.
+
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/annulation_dossier_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   DossierId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-SELECT-DOSSIER-SQLCA-STATEMENT       *****
+      ******************************************************************
+       Generate-Select-Dossier-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-1 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-2 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-3 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-4 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-5 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDDOSSIER '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   DossierId-6 DELIMITED SIZE
+                   '" ' DELIMITED SIZE
+                   'AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Select-Dossier-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-CLOSE-DOSSIER-SQLCA-STATEMENT         *****
+      ******************************************************************
+       Generate-Close-Dossier-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'DOSSIER ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS = "' DELIMITED SIZE
+                   StatusDossier DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   DossierId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Close-Dossier-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'ANNULDOS' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
