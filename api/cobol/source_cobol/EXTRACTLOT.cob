@@ -0,0 +1,687 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 EXTRACTLOT.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+           select F-Extract
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/extract_nocturne_lot.txt"
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD F-Extract record varying from 0 to 300.
+       01 E-Extract pic x(300).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
+
+      *    Une ligne fixed-width par type d'enregistrement - longueur
+      *    de chaque champ constante au sein d'un meme type, comme
+      *    demande par l'equipe actuariat/finance pour leur chargeur.
+       01 Rec-Client.
+         05 RC-Tag pic X(3) value 'CLI'.
+         05 RC-IdClient pic X(8).
+         05 RC-Nom pic X(30).
+         05 RC-Prenom pic X(30).
+         05 RC-DateNaissance pic X(15).
+         05 RC-Adresse pic X(100).
+         05 RC-CodePostal pic X(5).
+         05 RC-Ville pic X(30).
+         05 RC-RefClient pic X(20).
+         05 RC-ContratId pic X(8).
+
+       01 Rec-Contrat.
+         05 RT-Tag pic X(3) value 'CON'.
+         05 RT-IdContrat pic X(8).
+         05 RT-ClientId pic X(8).
+         05 RT-TypeSinistre pic X(2).
+         05 RT-Status pic X(1).
+         05 RT-DateSouscription pic X(10).
+         05 RT-PrixParMois pic X(8).
+         05 RT-DateAnnulation pic X(10).
+         05 RT-MontantImpaye pic X(8).
+         05 RT-JoursRetard pic X(4).
+         05 RT-DatePremierImpaye pic X(10).
+
+       01 Rec-Dossier.
+         05 RD-Tag pic X(3) value 'DOS'.
+         05 RD-IdDossier pic X(8).
+         05 RD-ContratId pic X(8).
+         05 RD-TypeSinistre pic X(2).
+         05 RD-MontantGarantie pic X(8).
+         05 RD-Status pic X(1).
+         05 RD-Devise pic X(3).
+         05 RD-DateIndexation pic X(10).
+         05 RD-NbSinistresDeclares pic X(4).
+
+       01 Rec-Sinistre.
+         05 RS-Tag pic X(3) value 'SIN'.
+         05 RS-IdSinistre pic X(8).
+         05 RS-DossierId pic X(8).
+         05 RS-TypeSinistre pic X(2).
+         05 RS-Status pic X(1).
+         05 RS-DateDeclaration pic X(10).
+         05 RS-DateSurvenance pic X(10).
+         05 RS-DateFin pic X(10).
+         05 RS-MontantProvision pic X(8).
+         05 RS-DateExamen pic X(10).
+         05 RS-DateApprobation pic X(10).
+         05 RS-DatePaiement pic X(10).
+         05 RS-DateCloture pic X(10).
+
+       01 IdClientTemp pic 9(8).
+       01 NomTemp pic X(30).
+       01 PrenomTemp pic X(30).
+       01 DateNaissanceTemp pic X(15).
+       01 AdresseTemp pic X(100).
+       01 CodePostalTemp pic X(5).
+       01 VilleTemp pic X(30).
+       01 RefClientTemp pic X(20).
+       01 ContratIdClientTemp pic 9(8).
+
+       01 IdContratTemp pic 9(8).
+       01 ClientIdTemp pic 9(8).
+       01 TypeSinistreTemp pic X(2).
+       01 StatusContratTemp pic 9.
+       01 DateSouscriptionTemp pic X(10).
+       01 PrixParMoisTemp pic 9(8).
+       01 DateAnnulationTemp pic X(10).
+       01 MontantImpayeTemp pic 9(8).
+       01 JoursRetardTemp pic 9(4).
+       01 DatePremierImpayeTemp pic X(10).
+
+       01 IdDossierTemp pic 9(8).
+       01 ContratIdDossierTemp pic 9(8).
+       01 MontantGarantieTemp pic 9(8).
+       01 StatusDossierTemp pic 9.
+       01 DeviseTemp pic X(3).
+       01 DateIndexationTemp pic X(10).
+       01 NbSinistresDeclaresTemp pic 9(4).
+
+       01 IdSinistreTemp pic 9(8).
+       01 DossierIdTemp pic 9(8).
+       01 StatusSinistreTemp pic 9.
+       01 DateDeclarationTemp pic X(10).
+       01 DateSurvenanceTemp pic X(10).
+       01 DateFinTemp pic X(10).
+       01 MontantProvisionTemp pic 9(8).
+       01 DateExamenTemp pic X(10).
+       01 DateApprobationTemp pic X(10).
+       01 DatePaiementTemp pic X(10).
+       01 DateClotureTemp pic X(10).
+
+       01 NbClientsExtraits pic 9(8) value 0.
+       01 NbContratsExtraits pic 9(8) value 0.
+       01 NbDossiersExtraits pic 9(8) value 0.
+       01 NbSinistresExtraits pic 9(8) value 0.
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Get-Current-Date.
+           open output F-Extract.
+
+       GSPI-Trt.
+           perform Extraire-Clients.
+           perform Extraire-Contrats.
+           perform Extraire-Dossiers.
+           perform Extraire-Sinistres.
+
+       GSPI-Fin.
+           close F-Extract.
+           display NbClientsExtraits.
+           display NbContratsExtraits.
+           display NbDossiersExtraits.
+           display NbSinistresExtraits.
+           stop run.
+
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
+      ******************************************************************
+      *****                   EXTRAIRE-CLIENTS                     *****
+      ******************************************************************
+       Extraire-Clients.
+           perform Extraire-Clients-Init.
+           perform Extraire-Clients-Trt.
+           perform Extraire-Clients-Fin.
+
+       Extraire-Clients-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Extraire-Clients-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCLIENT, ' DELIMITED SIZE
+                  'NOM, ' DELIMITED SIZE
+                  'PRENOM, ' DELIMITED SIZE
+                  'DATENAISSANCE, ' DELIMITED SIZE
+                  'ADRESSE, ' DELIMITED SIZE
+                  'CODEPOSTAL, ' DELIMITED SIZE
+                  'VILLE, ' DELIMITED SIZE
+                  'REFCLIENT, ' DELIMITED SIZE
+                  'CONTRATID ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CLIENTS ' DELIMITED SIZE
+                  'ORDER BY IDCLIENT' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdClientTemp
+                                            NomTemp
+                                            PrenomTemp
+                                            DateNaissanceTemp
+                                            AdresseTemp
+                                            CodePostalTemp
+                                            VilleTemp
+                                            RefClientTemp
+                                            ContratIdClientTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbClientsExtraits
+                       perform Ecrire-Ligne-Client
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Extraire-Clients-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                 ECRIRE-LIGNE-CLIENT                    *****
+      ******************************************************************
+       Ecrire-Ligne-Client.
+           MOVE SPACES TO Rec-Client.
+           MOVE 'CLI' TO RC-Tag.
+           MOVE IdClientTemp TO RC-IdClient.
+           MOVE NomTemp TO RC-Nom.
+           MOVE PrenomTemp TO RC-Prenom.
+           MOVE DateNaissanceTemp TO RC-DateNaissance.
+           MOVE AdresseTemp TO RC-Adresse.
+           MOVE CodePostalTemp TO RC-CodePostal.
+           MOVE VilleTemp TO RC-Ville.
+           MOVE RefClientTemp TO RC-RefClient.
+           MOVE ContratIdClientTemp TO RC-ContratId.
+           write E-Extract from Rec-Client.
+
+      ******************************************************************
+      *****                  EXTRAIRE-CONTRATS                     *****
+      ******************************************************************
+       Extraire-Contrats.
+           perform Extraire-Contrats-Init.
+           perform Extraire-Contrats-Trt.
+           perform Extraire-Contrats-Fin.
+
+       Extraire-Contrats-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Extraire-Contrats-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDCONTRAT, ' DELIMITED SIZE
+                  'CLIENTID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, ' DELIMITED SIZE
+                  'DATESOUSCRIPTION, ' DELIMITED SIZE
+                  'PRIXPARMOIS, ' DELIMITED SIZE
+                  'DATEANNULATION, ' DELIMITED SIZE
+                  'MONTANTIMPAYE, ' DELIMITED SIZE
+                  'JOURSRETARD, ' DELIMITED SIZE
+                  'DATEPREMIERIMPAYE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'CONTRATS ' DELIMITED SIZE
+                  'ORDER BY IDCONTRAT' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdContratTemp
+                                            ClientIdTemp
+                                            TypeSinistreTemp
+                                            StatusContratTemp
+                                            DateSouscriptionTemp
+                                            PrixParMoisTemp
+                                            DateAnnulationTemp
+                                            MontantImpayeTemp
+                                            JoursRetardTemp
+                                            DatePremierImpayeTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbContratsExtraits
+                       perform Ecrire-Ligne-Contrat
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Extraire-Contrats-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                ECRIRE-LIGNE-CONTRAT                    *****
+      ******************************************************************
+       Ecrire-Ligne-Contrat.
+           MOVE SPACES TO Rec-Contrat.
+           MOVE 'CON' TO RT-Tag.
+           MOVE IdContratTemp TO RT-IdContrat.
+           MOVE ClientIdTemp TO RT-ClientId.
+           MOVE TypeSinistreTemp TO RT-TypeSinistre.
+           MOVE StatusContratTemp TO RT-Status.
+           MOVE DateSouscriptionTemp TO RT-DateSouscription.
+           MOVE PrixParMoisTemp TO RT-PrixParMois.
+           MOVE DateAnnulationTemp TO RT-DateAnnulation.
+           MOVE MontantImpayeTemp TO RT-MontantImpaye.
+           MOVE JoursRetardTemp TO RT-JoursRetard.
+           MOVE DatePremierImpayeTemp TO RT-DatePremierImpaye.
+           write E-Extract from Rec-Contrat.
+
+      ******************************************************************
+      *****                  EXTRAIRE-DOSSIERS                     *****
+      ******************************************************************
+       Extraire-Dossiers.
+           perform Extraire-Dossiers-Init.
+           perform Extraire-Dossiers-Trt.
+           perform Extraire-Dossiers-Fin.
+
+       Extraire-Dossiers-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Extraire-Dossiers-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDDOSSIER, ' DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, ' DELIMITED SIZE
+                  'STATUS, ' DELIMITED SIZE
+                  'DEVISE, ' DELIMITED SIZE
+                  'DATEINDEXATION, ' DELIMITED SIZE
+                  'NBSINISTRESDECLARES ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'ORDER BY IDDOSSIER' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdDossierTemp
+                                            ContratIdDossierTemp
+                                            TypeSinistreTemp
+                                            MontantGarantieTemp
+                                            StatusDossierTemp
+                                            DeviseTemp
+                                            DateIndexationTemp
+                                            NbSinistresDeclaresTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbDossiersExtraits
+                       perform Ecrire-Ligne-Dossier
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Extraire-Dossiers-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****                ECRIRE-LIGNE-DOSSIER                    *****
+      ******************************************************************
+       Ecrire-Ligne-Dossier.
+           MOVE SPACES TO Rec-Dossier.
+           MOVE 'DOS' TO RD-Tag.
+           MOVE IdDossierTemp TO RD-IdDossier.
+           MOVE ContratIdDossierTemp TO RD-ContratId.
+           MOVE TypeSinistreTemp TO RD-TypeSinistre.
+           MOVE MontantGarantieTemp TO RD-MontantGarantie.
+           MOVE StatusDossierTemp TO RD-Status.
+           MOVE DeviseTemp TO RD-Devise.
+           MOVE NbSinistresDeclaresTemp TO RD-NbSinistresDeclares.
+           MOVE DateIndexationTemp TO RD-DateIndexation.
+           write E-Extract from Rec-Dossier.
+
+      ******************************************************************
+      *****                 EXTRAIRE-SINISTRES                     *****
+      ******************************************************************
+       Extraire-Sinistres.
+           perform Extraire-Sinistres-Init.
+           perform Extraire-Sinistres-Trt.
+           perform Extraire-Sinistres-Fin.
+
+       Extraire-Sinistres-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Extraire-Sinistres-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                  'IDSINISTRE, ' DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'STATUS, ' DELIMITED SIZE
+                  'DATEDECLARATION, ' DELIMITED SIZE
+                  'DATESURVENANCE, ' DELIMITED SIZE
+                  'DATEFIN, ' DELIMITED SIZE
+                  'MONTANTPROVISION, ' DELIMITED SIZE
+                  'DATEEXAMEN, ' DELIMITED SIZE
+                  'DATEAPPROBATION, ' DELIMITED SIZE
+                  'DATEPAIEMENT, ' DELIMITED SIZE
+                  'DATECLOTURE ' DELIMITED SIZE
+                  'FROM ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  'ORDER BY IDSINISTRE' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+           display SQLCA-STATEMENT.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           PERFORM UNTIL NOT DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdSinistreTemp
+                                            DossierIdTemp
+                                            StatusSinistreTemp
+                                            DateDeclarationTemp
+                                            DateSurvenanceTemp
+                                            DateFinTemp
+                                            MontantProvisionTemp
+                                            DateExamenTemp
+                                            DateApprobationTemp
+                                            DatePaiementTemp
+                                            DateClotureTemp
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO NbSinistresExtraits
+                       perform Ecrire-Ligne-Sinistre
+                   WHEN DB-NOT-FOUND
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO SQLCODE.
+
+       Extraire-Sinistres-Fin.
+           perform Close-BDD.
+           EXIT.
+
+      ******************************************************************
+      *****               ECRIRE-LIGNE-SINISTRE                    *****
+      ******************************************************************
+       Ecrire-Ligne-Sinistre.
+           MOVE SPACES TO Rec-Sinistre.
+           MOVE 'SIN' TO RS-Tag.
+           MOVE IdSinistreTemp TO RS-IdSinistre.
+           MOVE DossierIdTemp TO RS-DossierId.
+           MOVE StatusSinistreTemp TO RS-Status.
+           MOVE DateDeclarationTemp TO RS-DateDeclaration.
+           MOVE DateSurvenanceTemp TO RS-DateSurvenance.
+           MOVE DateFinTemp TO RS-DateFin.
+           MOVE MontantProvisionTemp TO RS-MontantProvision.
+           MOVE DateExamenTemp TO RS-DateExamen.
+           MOVE DateApprobationTemp TO RS-DateApprobation.
+           MOVE DatePaiementTemp TO RS-DatePaiement.
+           MOVE DateClotureTemp TO RS-DateCloture.
+           write E-Extract from Rec-Sinistre.
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'EXTRACTLOT' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
