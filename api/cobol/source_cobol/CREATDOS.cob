@@ -25,6 +25,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/creation_dossier_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -37,6 +41,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -44,6 +51,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 id1 pic x.
          88 id1-bool value 1.
 
@@ -56,16 +67,24 @@
        01 id4 pic x.
          88 id4-bool value 1.
 
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
        01 champValeur.
          05 ContratId Pic x(15).
          05 SizeOfId Pic x(11).
          05 TypeSinistre Pic x(15).
          05 MontantGarantie pic x(25).
+         05 Devise Pic x(10).
 
 
        01 TypeOfSinistre pic X(2).
        01 GarantieMontant pic 9(8).
        01 GarantieM pic Z(8).
+       01 DeviseDossier pic X(3) value 'EUR'.
 
 
        01 ClientDateNaissance Pic X(15).
@@ -81,31 +100,65 @@
            05 Annee pic 9(4).
        01 AgeOfCli pic 99.
        01 age pic 99.
-       01 AgeMax pic 99 value 65.
+       01 AgeMax pic 99.
+       01 StatusDossier pic 9 value 1.
+
+       01 BusinessConstants.
+         05 BC-AgeMinimum pic 99.
+         05 BC-AgeMaximum pic 99.
+         05 BC-CoverageWindowYears pic 99.
+
+       01 AgeEligible pic x value '1'.
+         88 AgeEligible-bool value '1'.
+
+       01 MaxDossierParContrat pic 99 value 5.
+       01 NbDossierActif pic 99 value 0.
+       01 DossierCountOk pic x value '1'.
+         88 DossierCountOk-bool value '1'.
+
+       01 NbTypeSinistre pic 9(4) value 0.
+       01 TypeSinistreValide pic x value '1'.
+         88 TypeSinistreValide-bool value '1'.
        01 DiffAge pic 99.
        01 PrixContratTemp pic 9999V99.
        01 AncienPrix pic 9999V99.
        01 PrixParMoisInt pic 9999V99.
        01  PrixParMoisFinal pic Z(4),99.
+       01  AncienPrixFinal pic Z(4),99.
+       01 Coefficient pic 9v99 value 1,00.
 
        01 IdDossierTemp pic 9(4).
        01 IFDossierExist pic 9.
 
        01 trash pic X(255).
 
+       01 IdSizeHorsBorne pic 9 value 0.
+
        01 idSize pic 9.
 
        01 ContratId-1 pic 9.
        01 ContratId-2 pic 99.
        01 ContratId-3 pic 999.
        01 ContratId-4 pic 9999.
+       01 ContratId-5 pic 9(5).
+       01 ContratId-6 pic 9(6).
 
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        01 COMPLETE-RESPONSE pic X(1000).
 
+       01 AuditDate pic X(10).
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -119,21 +172,41 @@
            perform GSPI-Fin.
 
        GSPI-Init.
+           perform Read-Business-Constants.
            perform Read-File-Submited.
-           perform Check-If-Dossier-Exist.
+           IF LigneMalformee = 0
+               perform Check-If-Dossier-Exist
+               perform Verify-TypeSinistre-Valide
+           END-IF.
        GSPI-Trt.
-           if IFDossierExist equal 1 then
-               perform Create-Dossier
-               perform Get-Infos-Client
-               perform Calcul-Age
-               perform Select-Ancien-Prix-Contrat
-               perform Calcul-Prix-Contrat
-               if AgeOfCli is not equal age then
-                   perform Update-Age-Client
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               if IFDossierExist equal 1 and TypeSinistreValide-bool
+                   then
+                   perform Get-Infos-Client
+                   perform Calcul-Age
+                   perform Get-Tarif-Sinistre
+                   perform Verify-Age-Eligibility
+                   perform Count-Active-Dossiers
+                   EVALUATE TRUE
+                       WHEN NOT AgeEligible-bool
+                           CONTINUE
+                       WHEN NOT DossierCountOk-bool
+                           CONTINUE
+                       WHEN OTHER
+                           perform Create-Dossier
+                           perform Select-Ancien-Prix-Contrat
+                           perform Calcul-Prix-Contrat
+                           if AgeOfCli is not equal age then
+                               perform Update-Age-Client
+                           end-if
+                           perform Update-Prix-Contrat
+                   END-EVALUATE
                end-if
-               perform Update-Prix-Contrat
-           end-if.
+           END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
@@ -155,12 +228,44 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient au moins les 4
+      *    champs "label:valeur" obligatoires (TypeSinistre,
+      *    MontantGarantie, ContratId, SizeOfId) - Devise reste
+      *    optionnel pour rester compatible avec les requetes qui ne
+      *    l'envoient pas encore.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 4
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
       ******************************************************************
       *****                    UNSTRING-LINE                       *****
       ******************************************************************
@@ -171,6 +276,7 @@
             MontantGarantie of champValeur
             ContratId of champValeur
             SizeOfId of champValeur
+            Devise of champValeur
            end-unstring.
 
            unstring TypeSinistre of champValeur delimited by ":" into
@@ -186,6 +292,13 @@
             idSize
            end-unstring.
 
+           IF Devise of champValeur not = SPACES
+               unstring Devise of champValeur delimited by ":" into
+                trash
+                DeviseDossier
+               end-unstring
+           END-IF.
+
            EVALUATE idSize
              WHEN 1
                unstring ContratId of champValeur delimited by ":" into
@@ -211,6 +324,20 @@
                ContratId-4
                end-unstring
                SET id4-bool TO TRUE
+             WHEN 5
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-6
+               end-unstring
+               SET id6-bool TO TRUE
+             WHEN OTHER
+               MOVE 1 TO IdSizeHorsBorne
            end-evaluate.
                          display         TypeSinistre of champValeur.
            display MontantGarantie of champValeur.
@@ -245,12 +372,18 @@
 
 
        Check-If-Dossier-Exist-Trt.
-           perform Generate-IfExist-SQLCA-STATEMENT.
+           IF IdSizeHorsBorne = 1
+               MOVE "ERREUR = NUMERO CONTRAT TROP LONG"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           ELSE
+           perform Generate-IfExist-SQLCA-STATEMENT
            CALL 'MySQL_query' USING SQLCA-STATEMENT
 
-           END-CALL.
-           display SQLCA-STATEMENT.
-           MOVE RETURN-CODE TO SQLCODE.
+           END-CALL
+           display SQLCA-STATEMENT
+           MOVE RETURN-CODE TO SQLCODE
            IF DB-OK
               CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
               END-CALL
@@ -259,7 +392,7 @@
               ELSE
                  MOVE 0 TO SQLCODE
               END-IF
-           END-IF.
+           END-IF
 
 
            IF DB-OK
@@ -273,13 +406,14 @@
                ELSE
                    MOVE 0 TO SQLCODE
                END-IF
-           END-IF.
+           END-IF
            EVALUATE SQLCODE
                WHEN 0
                    MOVE "ERREUR = UN DOSSIER AVEC CE TYPE DE SINISTRE EX
       -             "ISTE DEJA SUR LE CONTRAT RENSEIGNE"
                    TO MESSAGE-RESPONSE
                    MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
                    CONTINUE
                WHEN 100
                    move 1 to IFDossierExist
@@ -287,12 +421,144 @@
                    MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
                    TO MESSAGE-RESPONSE
                    MOVE "ERREUR" TO STATUT-RESPONSE
-           END-EVALUATE.
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE
+           END-IF.
 
        Check-If-Dossier-Exist-Fin.
            perform close-BDD.
            EXIT.
 
+      ******************************************************************
+      *****                 COUNT-ACTIVE-DOSSIERS                  *****
+      ******************************************************************
+       Count-Active-Dossiers.
+           perform Count-Active-Dossiers-Init.
+           perform Count-Active-Dossiers-Trt.
+           perform Count-Active-Dossiers-Fin.
+
+       Count-Active-Dossiers-Init.
+           MOVE '1' TO DossierCountOk.
+           MOVE 0 TO NbDossierActif.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Count-Active-Dossiers-Trt.
+           perform Generate-Count-Dossier-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbDossierActif
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF NbDossierActif IS NOT LESS THAN MaxDossierParContrat
+               MOVE '0' TO DossierCountOk
+           END-IF.
+
+       Count-Active-Dossiers-Fin.
+           perform close-BDD.
+           IF NOT DossierCountOk-bool
+               MOVE "ERREUR = CE CONTRAT A ATTEINT LE NOMBRE MAXIMUM DE
+      -        " GARANTIES AUTORISEES" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      *****             VERIFY-TYPESINISTRE-VALIDE                 *****
+      ******************************************************************
+       Verify-TypeSinistre-Valide.
+           perform Verify-TypeSinistre-Valide-Init.
+           perform Verify-TypeSinistre-Valide-Trt.
+           perform Verify-TypeSinistre-Valide-Fin.
+
+       Verify-TypeSinistre-Valide-Init.
+           MOVE '1' TO TypeSinistreValide.
+           MOVE 0 TO NbTypeSinistre.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Verify-TypeSinistre-Valide-Trt.
+           perform Generate-TypeSinistre-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbTypeSinistre
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF NbTypeSinistre EQUAL 0
+               MOVE '0' TO TypeSinistreValide
+           END-IF.
+
+       Verify-TypeSinistre-Valide-Fin.
+           perform close-BDD.
+           IF NOT TypeSinistreValide-bool
+               MOVE "ERREUR = LE TYPE DE SINISTRE RENSEIGNE N'EXISTE PA
+      -        "S DANS LE CATALOGUE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
       ******************************************************************
       *****                    CREATE-DOSSIER                      *****
       ******************************************************************
@@ -407,6 +673,93 @@
        Calcul-Age-Fin.
 
            EXIT.
+
+       Get-Tarif-Sinistre.
+           perform Get-Tarif-Sinistre-Init.
+           perform Get-Tarif-Sinistre-Trt.
+           perform Get-Tarif-Sinistre-Fin.
+
+       Get-Tarif-Sinistre-Init.
+           perform Initialisation-connexion-BDD.
+           perform connexion-BDD.
+
+           MOVE BC-AgeMaximum TO AgeMax.
+           MOVE 1,00 TO Coefficient.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'AGEMAX, ' DELIMITED SIZE
+                   'COEFFICIENT ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'TARIFSINISTRE ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'TYPESINISTRE '    DELIMITED SIZE
+                   '="' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Get-Tarif-Sinistre-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            AgeMax
+                                            Coefficient
+               END-CALL
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+       Get-Tarif-Sinistre-Fin.
+           perform close-BDD.
+           EXIT.
+
+       Verify-Age-Eligibility.
+           perform Verify-Age-Eligibility-Init.
+           perform Verify-Age-Eligibility-Trt.
+           perform Verify-Age-Eligibility-Fin.
+
+       Verify-Age-Eligibility-Init.
+           MOVE '1' TO AgeEligible.
+
+       Verify-Age-Eligibility-Trt.
+           IF age IS NOT LESS THAN AgeMax
+               MOVE '0' TO AgeEligible
+           END-IF.
+
+       Verify-Age-Eligibility-Fin.
+           IF NOT AgeEligible-bool
+               MOVE "ERREUR = LE CLIENT A DEPASSE L'AGE MAXIMUM ASSURA
+      -        "BLE POUR CETTE GARANTIE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
        Select-Ancien-Prix-Contrat.
            perform Select-Ancien-Prix-Contrat-Init.
            perform Select-Ancien-Prix-Contrat-Trt.
@@ -463,7 +816,8 @@
        Calcul-Prix-Contrat.
            subtract age from AgeMax giving DiffAge.
            divide DiffAge into GarantieMontant giving PrixContratTemp.
-           divide 12 into PrixContratTemp giving PrixParMoisInt.
+           compute PrixParMoisInt ROUNDED =
+               (PrixContratTemp / 12) * Coefficient.
            display AncienPrix.
            display PrixParMoisInt.
            add AncienPrix to PrixParMoisInt.
@@ -532,17 +886,82 @@
       -     "U CONTRAT A ETE ADAPTE EN CONSEQUENCE"
            TO MESSAGE-RESPONSE
            MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
+           MOVE AncienPrix TO AncienPrixFinal
+           MOVE AncienPrixFinal TO AuditAncienneValeur
+           MOVE PrixParMoisFinal TO AuditNouvelleValeur
+           MOVE ContratId of champValeur TO AuditIdEnregistrement
+           MOVE 'CONTRATS' TO AuditNomTable
+           MOVE 'UPDATE' TO AuditOperation
+           perform Write-Audit-Trail
            end-if.
            if SQLCODE is not equal 0 then
                MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
                TO MESSAGE-RESPONSE
                MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            end-if.
 
        Update-Prix-Contrat-Fin.
            perform Close-BDD.
            Exit.
 
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Update-Prix-
+      *    Contrat est encore active, avant son propre Close-BDD.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           STRING JJ of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM of SYSTEME-DATE DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear DELIMITED SIZE
+           INTO AuditDate
+           END-STRING.
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
        Write-Response-File.
            open output F-Response.
            STRING '{' DELIMITED SIZE
@@ -555,6 +974,9 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
@@ -562,6 +984,27 @@
            close F-Response.
            EXIT.
       ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/creation_dossier_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ContratId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -592,6 +1035,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id2-bool
@@ -609,7 +1054,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
-
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id3-bool
@@ -627,6 +1073,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id4-bool
@@ -644,12 +1092,168 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
 
            end-evaluate.
        Generate-IfExist-SQLCA-STATEMENT-Fin.
            EXIT.
+
+      ******************************************************************
+      *****        GENERATE-COUNT-DOSSIER-SQLCA-STATEMENT           *****
+      ******************************************************************
+       Generate-Count-Dossier-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'COUNT(*) ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   '= "1"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-Count-Dossier-SQLCA-STATEMENT-Fin.
+           EXIT.
+      ******************************************************************
+      *****          GENERATE-TYPESINISTRE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-TypeSinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+               'COUNT(*) ' DELIMITED SIZE
+               'FROM ' DELIMITED SIZE
+               'TYPESINISTRE ' DELIMITED SIZE
+               'WHERE ' DELIMITED SIZE
+               'CODE ' DELIMITED SIZE
+               '= "' DELIMITED SIZE
+               TypeOfSinistre DELIMITED SIZE
+               '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
       ******************************************************************
       *****          GENERATE-CREATE-DOSSIER-SQLCA-STATEMENT       *****
       ******************************************************************
@@ -663,7 +1267,9 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '("'    DELIMITED SIZE
@@ -672,6 +1278,10 @@
                   TypeOfSinistre  DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -682,15 +1292,21 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '("'    DELIMITED SIZE
-                  ContratId-1    DELIMITED SIZE
+                  ContratId-2    DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   TypeOfSinistre  DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -701,15 +1317,21 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '("'    DELIMITED SIZE
-                  ContratId-1    DELIMITED SIZE
+                  ContratId-3    DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   TypeOfSinistre  DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -720,15 +1342,71 @@
                   '('    DELIMITED SIZE
                   'CONTRATID, ' DELIMITED SIZE
                   'TYPESINISTRE, ' DELIMITED SIZE
-                  'MONTANTGARANTIE '    DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '("'    DELIMITED SIZE
-                  ContratId-1    DELIMITED SIZE
+                  ContratId-4    DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  ContratId-5    DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
+                  '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'CONTRATID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'MONTANTGARANTIE, '    DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DEVISE '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  ContratId-6    DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   TypeOfSinistre  DELIMITED SIZE
                   '","'    DELIMITED SIZE
                   GarantieM  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  StatusDossier  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  DeviseDossier  DELIMITED SIZE
                   '")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -793,6 +1471,32 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'AGE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
 
            end-evaluate.
        Generate-Select-SQLCA-STATEMENT-Fin.
@@ -860,6 +1564,34 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'AGE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   age DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'CONTRATID ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CLIENTS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'AGE '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   age DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'CONTRATID ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
            end-evaluate.
        Generate-Update-Client-SQLCA-STATEMENT-Fin.
            EXIT.
@@ -918,6 +1650,30 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'PRIXPARMOIS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'PRIXPARMOIS ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
 
            end-evaluate.
        Generate-Prix-Contrat-SQLCA-STATEMENT-Fin.
@@ -988,6 +1744,36 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'PRIXPARMOIS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrixParMoisFinal DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'CONTRATS ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'PRIXPARMOIS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrixParMoisFinal DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' WHERE ' DELIMITED SIZE
+                   'IDCONTRAT ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
            end-evaluate.
        Generate-Update-Contrat-SQLCA-STATEMENT-Fin.
            EXIT.
@@ -1001,6 +1787,19 @@
       ******************************************************************
       ******************************************************************
 
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation des constantes métier (age max, etc.)
+           MOVE 'CREATDOS' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-AgeMinimum
+                                              BC-AgeMaximum
+                                              BC-CoverageWindowYears
+           END-CALL.
+           MOVE BC-AgeMaximum TO AgeMax.
+
       ******************************************************************
       *****              INITIALISATION-CONNEXION-BDD              *****
       ******************************************************************
