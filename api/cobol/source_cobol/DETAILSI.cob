@@ -25,6 +25,10 @@
            assign to "/home/thomas/dev/projet_GSPI/data_txt/detail_sinis
       -              "tre_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -35,8 +39,11 @@
        FD F-DataSubmited record varying from 0 to 255.
        01 E-DataSubmited pic x(255).
 
-       FD F-Response record varying from 0 to 1000.
-       01 E-Response pic x(1000).
+       FD F-Response record varying from 0 to 11000.
+       01 E-Response pic x(6500).
+
+       FD F-Archive record varying from 0 to 6500.
+       01 E-Archive pic x(6500).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -44,6 +51,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 id1 pic x.
          88 id1-bool value 1.
 
@@ -57,17 +68,20 @@
          88 id4-bool value 1.
 
        01 champValeur.
-         05 SinistreId Pic x(17).
+         05 TypeRecherche Pic x(20).
+         05 RechercheId Pic x(17).
          05 SizeOfId Pic x(16).
 
        01 trash pic X(255).
 
        01 idSize pic 9.
 
-       01 SinistreId-1 pic 9.
-       01 SinistreId-2 pic 99.
-       01 SinistreId-3 pic 999.
-       01 SinistreId-4 pic 9999.
+       01 TypeRechercheCode pic X(10).
+
+       01 RechercheId-1 pic 9.
+       01 RechercheId-2 pic 99.
+       01 RechercheId-3 pic 999.
+       01 RechercheId-4 pic 9999.
 
        01 Sin.
          05 IdSini pic 9(4).
@@ -77,14 +91,37 @@
          05 DateSurvenance pic X(10).
          05 DateFin pic X(10).
          05 Circonstance pic X(200).
+         05 DateExamen pic X(10).
+         05 DateApprobation pic X(10).
+         05 DatePaiement pic X(10).
+         05 DateCloture pic X(10).
 
+       01 Presta.
+         05 IdPresta pic 9(6).
+         05 StatusPresta pic 9.
 
+       01 PRESTA-STRING pic X(100).
+       01 DB-STATUS-SAVE pic X.
+
+       01 indexSin pic 99 value 0.
+       01 DELIMITEUR pic X.
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
-       01 COMPLETE-RESPONSE pic X(1000).
-       01 SINISTRE-STRING pic X(600).
+       01 COMPLETE-RESPONSE pic X(11000).
+       01 SINISTRE-STRING pic X(700).
+       01 SINISTRES-LISTE.
+           10 ONE-SINISTRE OCCURS 20 PIC X(500).
+       01 SIN-LEN OCCURS 20 PIC 9(3) value 0.
+       01 SIN-PTR pic 9(3).
+       01 SIN-ASSEMBLE-PTR pic 9(5).
+       01 WS-SinIdx pic 99.
+       01 SINISTRES-JSON pic X(10500) value spaces.
 
 
        COPY CPYTOM OF "cobol/source_cobol".
@@ -101,8 +138,25 @@
        GSPI-Init.
            perform Read-File-Submited.
        GSPI-Trt.
-           perform Select-Sinistre.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               EVALUATE TypeRechercheCode
+                   WHEN "SINISTRE"
+                       perform Select-Sinistre
+                   WHEN "DOSSIER"
+                       perform Select-Sinistres-Liste
+                   WHEN "CONTRAT"
+                       perform Select-Sinistres-Liste
+                   WHEN OTHER
+                       MOVE "ERREUR = TYPE DE RECHERCHE INVALIDE"
+                       TO MESSAGE-RESPONSE
+                       MOVE "ERREUR" TO STATUT-RESPONSE
+                       MOVE 100 TO CODE-RETOUR
+               END-EVALUATE
+           END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
@@ -124,22 +178,57 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 3 champs
+      *    "label:valeur" attendus avant tout unstring.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 3
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
       ******************************************************************
       *****                    UNSTRING-LINE                       *****
       ******************************************************************
        Unstring-Line.
            display E-DataSubmited.
            unstring E-DataSubmited delimited by "," or space into
-            SinistreId of champValeur
+            TypeRecherche of champValeur
+            RechercheId of champValeur
             SizeOfId of champValeur
            end-unstring.
 
+           unstring TypeRecherche of champValeur delimited by ":" into
+            trash
+            TypeRechercheCode
+           end-unstring.
+
            unstring SizeOfId of champValeur delimited by ":" into
             trash
             idSize
@@ -148,29 +237,29 @@
            EVALUATE idSize
              WHEN 1
              display "la1"
-               unstring SinistreId of champValeur delimited by ":" into
+               unstring RechercheId of champValeur delimited by ":" into
                trash
-               SinistreId-1
+               RechercheId-1
                end-unstring
                SET id1-bool TO TRUE
              WHEN 2
              display "la2"
-               unstring SinistreId of champValeur delimited by ":" into
+               unstring RechercheId of champValeur delimited by ":" into
                trash
-               SinistreId-2
+               RechercheId-2
                end-unstring
                SET id2-bool TO TRUE
              WHEN 3
              display "la3"
-               unstring SinistreId of champValeur delimited by ":" into
+               unstring RechercheId of champValeur delimited by ":" into
                trash
-               SinistreId-3
+               RechercheId-3
                end-unstring
                SET id3-bool TO TRUE
              WHEN 4
-               unstring SinistreId of champValeur delimited by ":" into
+               unstring RechercheId of champValeur delimited by ":" into
                trash
-               SinistreId-4
+               RechercheId-4
                end-unstring
                SET id4-bool TO TRUE
            end-evaluate.
@@ -224,6 +313,10 @@
                                             DateSurvenance of Sin
                                             DateFin of Sin
                                             Circonstance of Sin
+                                            DateExamen of Sin
+                                            DateApprobation of Sin
+                                            DatePaiement of Sin
+                                            DateCloture of Sin
 
                END-CALL
 
@@ -234,10 +327,15 @@
                END-IF
            END-IF.
                display sqlcode.
+           if SQLCODE equal 0 then
+               perform Select-Presta-For-Sinistre
+               MOVE 0 TO SQLCODE
+           end-if.
            if SQLCODE equal 0 then
            MOVE "SUCCES = VOILA LA LISTE"
            TO MESSAGE-RESPONSE
            MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
            STRING      '{' DELIMITED SIZE
                        '"id" : ' DELIMITED SIZE
                        '"' DELIMITED SIZE
@@ -272,7 +370,31 @@
                        '"circonstance" : ' DELIMITED SIZE
                        '"' DELIMITED SIZE
                        Circonstance of Sin DELIMITED SIZE
-                       '"}' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"dateExamen" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       DateExamen of Sin DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"dateApprobation" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       DateApprobation of Sin DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"datePaiement" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       DatePaiement of Sin DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"dateCloture" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       DateCloture of Sin DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"prestation" : ' DELIMITED SIZE
+                       PRESTA-STRING DELIMITED SIZE
+                       '}' DELIMITED SIZE
                    INTO SINISTRE-STRING
                END-STRING
            end-if.
@@ -280,6 +402,7 @@
                MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
                TO MESSAGE-RESPONSE
                MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            end-if.
 
        Select-Sinistre-Fin.
@@ -287,10 +410,223 @@
            EXIT.
 
 
+       Select-Sinistres-Liste.
+           perform Select-Sinistres-Liste-Init.
+           perform Select-Sinistres-Liste-Trt.
+           perform Select-Sinistres-Liste-Fin.
+
+       Select-Sinistres-Liste-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO indexSin.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Select-Sinistres-Liste-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           EVALUATE TypeRechercheCode
+               WHEN "DOSSIER"
+                   perform Generate-SelectSinByDossier-SQLCA-STATEMENT
+               WHEN "CONTRAT"
+                   perform Generate-SelectSinByContrat-SQLCA-STATEMENT
+           END-EVALUATE.
+           display SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           if SQLCODE equal 0 and DB-OK
+               PERFORM UNTIL NOT DB-OK OR indexSin = 20
+                   add 1 to indexSin
+                   IF SQLCA-CURSOR-CTRL (1) = 0
+                      SET DB-CURSOR-NOT-OPEN TO TRUE
+                   END-IF
+                   CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdSini of Sin
+                                            TypeSin of Sin
+                                            StatusSin of Sin
+                                            DateDeclaration of Sin
+                                            DateSurvenance of Sin
+                                            DateFin of Sin
+                                            Circonstance of Sin
+
+                   END-CALL
+                   IF SQLCA-RESULT (1) = NULL
+                      MOVE 100 TO SQLCODE
+                   ELSE
+                       MOVE 0 TO SQLCODE
+                   END-IF
+                   if indexSin equal 1 then
+                        move '' to DELIMITEUR
+                    else move ',' to DELIMITEUR
+                    end-if
+                   EVALUATE TRUE
+                   WHEN DB-OK
+                       MOVE DB-STATUS-FLD TO DB-STATUS-SAVE
+                       perform Select-Presta-For-Sinistre
+                       MOVE DB-STATUS-SAVE TO DB-STATUS-FLD
+                       MOVE 1 TO SIN-PTR
+                       STRING DELIMITEUR DELIMITED SIZE
+                           '"sinistre_' DELIMITED SIZE
+                           indexSin DELIMITED SIZE
+                           '" :' DELIMITED SIZE
+                           '{' DELIMITED SIZE
+                           '"id" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           IdSini of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"typeSinistre" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           TypeSin of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"status" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           StatusSin of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateDeclaration" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateDeclaration of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateSurvenance" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateSurvenance of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateFin" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateFin of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"circonstance" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           Circonstance of Sin DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"prestation" : ' DELIMITED SIZE
+                           PRESTA-STRING DELIMITED SIZE
+                           '}' DELIMITED SIZE
+                           INTO ONE-SINISTRE (indexSin)
+                           WITH POINTER SIN-PTR
+                       END-STRING
+                       COMPUTE SIN-LEN (indexSin) = SIN-PTR - 1
+                   WHEN DB-NOT-FOUND
+                       continue
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           MOVE "SUCCES = VOILA LA LISTE"
+           TO MESSAGE-RESPONSE.
+           MOVE "SUCCES" TO STATUT-RESPONSE.
+           MOVE 0 TO CODE-RETOUR.
+           MOVE 0 TO SQLCODE.
+
+       Select-Sinistres-Liste-Fin.
+           perform close-BDD.
+           EXIT.
+
+
+       Select-Presta-For-Sinistre.
+           perform Select-Presta-For-Sinistre-Init.
+           perform Select-Presta-For-Sinistre-Trt.
+           perform Select-Presta-For-Sinistre-Fin.
+
+       Select-Presta-For-Sinistre-Init.
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (2) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (2).
+
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+                   'IDPRESTATION, ' DELIMITED SIZE
+                   'STATUS ' DELIMITED SIZE
+                   'FROM ' DELIMITED SIZE
+                   'PRESTATION ' DELIMITED SIZE
+                   'WHERE ' DELIMITED SIZE
+                   'SINISTREID ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   IdSini of Sin DELIMITED SIZE
+                   '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+       Select-Presta-For-Sinistre-Trt.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+              END-CALL
+              IF SQLCA-RESULT (2) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+                                            IdPresta of Presta
+                                            StatusPresta of Presta
+
+               END-CALL
+               IF SQLCA-RESULT (2) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF SQLCODE equal 0 then
+               STRING '{' DELIMITED SIZE
+                       '"idPrestation" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       IdPresta of Presta DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"status" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       StatusPresta of Presta DELIMITED SIZE
+                       '"}' DELIMITED SIZE
+                   INTO PRESTA-STRING
+               END-STRING
+           ELSE
+               MOVE '{}' TO PRESTA-STRING
+           END-IF.
+
+       Select-Presta-For-Sinistre-Fin.
+           EXIT.
+
 
        Write-Response-File.
            open output F-Response.
-           IF SQLCODE equal 0 then
+           IF SQLCODE equal 0 and TypeRechercheCode equal "SINISTRE"
+           then
                STRING '{' DELIMITED SIZE
                        '"statut" : ' DELIMITED SIZE
                        '"' DELIMITED SIZE
@@ -304,6 +640,40 @@
                        '"sinistre" : ' DELIMITED SIZE
                        SINISTRE-STRING DELIMITED SIZE
                        '}' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"code_retour" : ' DELIMITED SIZE
+                       CODE-RETOUR DELIMITED SIZE
+                       '}' DELIMITED SIZE
+               INTO COMPLETE-RESPONSE
+               END-STRING
+           ELSE IF SQLCODE equal 0 then
+               MOVE SPACES TO SINISTRES-JSON
+               MOVE 1 TO SIN-ASSEMBLE-PTR
+               PERFORM VARYING WS-SinIdx FROM 1 BY 1
+                   UNTIL WS-SinIdx > indexSin
+                   STRING ONE-SINISTRE (WS-SinIdx)
+                           (1:SIN-LEN (WS-SinIdx)) DELIMITED SIZE
+                       INTO SINISTRES-JSON
+                       WITH POINTER SIN-ASSEMBLE-PTR
+                   END-STRING
+               END-PERFORM
+               STRING '{' DELIMITED SIZE
+                       '"statut" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       STATUT-RESPONSE DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"message" : ' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       MESSAGE-RESPONSE DELIMITED SIZE
+                       '",' DELIMITED SIZE
+                       '"sinistres" : {' DELIMITED SIZE
+                       SINISTRES-JSON DELIMITED BY SPACE
+                       '}' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"code_retour" : ' DELIMITED SIZE
+                       CODE-RETOUR DELIMITED SIZE
+                       '}' DELIMITED SIZE
                INTO COMPLETE-RESPONSE
                END-STRING
            ELSE
@@ -316,14 +686,40 @@
                        '"message" : ' DELIMITED SIZE
                        '"' DELIMITED SIZE
                        MESSAGE-RESPONSE DELIMITED SIZE
-                       '"}' DELIMITED SIZE
+                       '"' DELIMITED SIZE
+                       ',' DELIMITED SIZE
+                       '"code_retour" : ' DELIMITED SIZE
+                       CODE-RETOUR DELIMITED SIZE
+                       '}' DELIMITED SIZE
                INTO COMPLETE-RESPONSE
                END-STRING
+           END-IF
            END-IF.
            write E-Response from COMPLETE-RESPONSE.
            close F-Response.
            EXIT.
       ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_GSPI/data_txt" DELIMITED SIZE
+                   "/archives/detail_sinistre_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   RechercheId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -347,13 +743,17 @@
                    'DATEDECLARATION, ' DELIMITED SIZE
                    'DATESURVENANCE, ' DELIMITED SIZE
                    'DATEFIN, ' DELIMITED SIZE
-                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'CIRCONSTANCE, ' DELIMITED SIZE
+                   'DATEEXAMEN, ' DELIMITED SIZE
+                   'DATEAPPROBATION, ' DELIMITED SIZE
+                   'DATEPAIEMENT, ' DELIMITED SIZE
+                   'DATECLOTURE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'SINISTRES '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
                    'IDSINISTRE '    DELIMITED SIZE
                    '= "' DELIMITED SIZE
-                   SinistreId-1 DELIMITED SIZE
+                   RechercheId-1 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -365,13 +765,17 @@
                    'DATEDECLARATION, ' DELIMITED SIZE
                    'DATESURVENANCE, ' DELIMITED SIZE
                    'DATEFIN, ' DELIMITED SIZE
-                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'CIRCONSTANCE, ' DELIMITED SIZE
+                   'DATEEXAMEN, ' DELIMITED SIZE
+                   'DATEAPPROBATION, ' DELIMITED SIZE
+                   'DATEPAIEMENT, ' DELIMITED SIZE
+                   'DATECLOTURE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'SINISTRES '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
                    'IDSINISTRE '    DELIMITED SIZE
                    '= "' DELIMITED SIZE
-                   SinistreId-2 DELIMITED SIZE
+                   RechercheId-2 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -383,13 +787,17 @@
                    'DATEDECLARATION, ' DELIMITED SIZE
                    'DATESURVENANCE, ' DELIMITED SIZE
                    'DATEFIN, ' DELIMITED SIZE
-                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'CIRCONSTANCE, ' DELIMITED SIZE
+                   'DATEEXAMEN, ' DELIMITED SIZE
+                   'DATEAPPROBATION, ' DELIMITED SIZE
+                   'DATEPAIEMENT, ' DELIMITED SIZE
+                   'DATECLOTURE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'SINISTRES '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
                    'IDSINISTRE '    DELIMITED SIZE
                    '= "' DELIMITED SIZE
-                   SinistreId-3 DELIMITED SIZE
+                   RechercheId-3 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -401,13 +809,17 @@
                    'DATEDECLARATION, ' DELIMITED SIZE
                    'DATESURVENANCE, ' DELIMITED SIZE
                    'DATEFIN, ' DELIMITED SIZE
-                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'CIRCONSTANCE, ' DELIMITED SIZE
+                   'DATEEXAMEN, ' DELIMITED SIZE
+                   'DATEAPPROBATION, ' DELIMITED SIZE
+                   'DATEPAIEMENT, ' DELIMITED SIZE
+                   'DATECLOTURE ' DELIMITED SIZE
                    'FROM '    DELIMITED SIZE
                    'SINISTRES '    DELIMITED SIZE
                    'WHERE '    DELIMITED SIZE
                    'IDSINISTRE '    DELIMITED SIZE
                    '= "' DELIMITED SIZE
-                   SinistreId-4 DELIMITED SIZE
+                   RechercheId-4 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -415,6 +827,174 @@
        Generate-SelectSin-SQLCA-STATEMENT-Fin.
            EXIT.
 
+      ******************************************************************
+      *****          GENERATE-SELECTSINBYDOSSIER-SQLCA-STATEMENT     *****
+      ******************************************************************
+       Generate-SelectSinByDossier-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   RechercheId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   RechercheId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   RechercheId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   RechercheId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-SelectSinByDossier-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-SELECTSINBYCONTRAT-SQLCA-STATEMENT     *****
+      ******************************************************************
+       Generate-SelectSinByContrat-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           evaluate TRUE
+           when id1-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID IN ' DELIMITED SIZE
+                   '(SELECT IDDOSSIER FROM DOSSIER ' DELIMITED SIZE
+                   'WHERE CONTRATID = "' DELIMITED SIZE
+                   RechercheId-1 DELIMITED SIZE
+                   '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID IN ' DELIMITED SIZE
+                   '(SELECT IDDOSSIER FROM DOSSIER ' DELIMITED SIZE
+                   'WHERE CONTRATID = "' DELIMITED SIZE
+                   RechercheId-2 DELIMITED SIZE
+                   '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID IN ' DELIMITED SIZE
+                   '(SELECT IDDOSSIER FROM DOSSIER ' DELIMITED SIZE
+                   'WHERE CONTRATID = "' DELIMITED SIZE
+                   RechercheId-3 DELIMITED SIZE
+                   '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDSINISTRE, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DATEDECLARATION, ' DELIMITED SIZE
+                   'DATESURVENANCE, ' DELIMITED SIZE
+                   'DATEFIN, ' DELIMITED SIZE
+                   'CIRCONSTANCE ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'SINISTRES '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'DOSSIERID IN ' DELIMITED SIZE
+                   '(SELECT IDDOSSIER FROM DOSSIER ' DELIMITED SIZE
+                   'WHERE CONTRATID = "' DELIMITED SIZE
+                   RechercheId-4 DELIMITED SIZE
+                   '")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           end-evaluate.
+       Generate-SelectSinByContrat-SQLCA-STATEMENT-Fin.
+           EXIT.
+
       ******************************************************************
       ******************************************************************
       ******************************************************************
