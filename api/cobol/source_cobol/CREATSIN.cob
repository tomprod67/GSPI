@@ -25,6 +25,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/create_sinistre_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -37,6 +41,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -44,6 +51,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 id1 pic x.
          88 id1-bool value 1.
 
@@ -56,6 +67,12 @@
        01 id4 pic x.
          88 id4-bool value 1.
 
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
        01 champValeur.
          05 ContratId Pic x(15).
          05 SizeOfId Pic x(17).
@@ -63,11 +80,15 @@
          05 DateSurvenance pic x(30).
          05 DateFin pic x(30).
          05 Circonstance pic x(220).
+         05 MontantProvision pic x(20).
+         05 DocumentsRef pic x(200).
 
        01 TypeOfSinistre Pic x(2).
        01 DateOfSurvenance pic x(10).
        01 DateOfFin pic x(10).
        01 Circonstance2 pic x(200).
+       01 MontantProvisionTemp pic 9(8) value 0.
+       01 DocumentsRefTemp pic x(200).
 
        01 SYSTEME-DATE.
            03 AA PIC 99.
@@ -79,6 +100,15 @@
        01 date-survenance-valide pic 9.
        01 date-Fin-valide pic 9.
        01 yearLimit pic 9(4).
+       01 SurvenanceNum pic 9(8).
+       01 BusinessConstants.
+         05 BC-AgeMinimum pic 99.
+         05 BC-AgeMaximum pic 99.
+         05 BC-CoverageWindowYears pic 99.
+       01 FinNum pic 9(8).
+       01 CurrentDateNum pic 9(8).
+       01 date-fin-avant-survenance pic 9 value 0.
+       01 date-survenance-future pic 9 value 0.
 
        01 Survenance.
            05 Jour pic 99.
@@ -107,21 +137,38 @@
        01 DateSouscriptionTemp pic X(10).
        01 IFDossierExist pic 9.
 
+       01 NbTypeSinistre pic 9(4) value 0.
+       01 TypeSinistreValide pic x value '1'.
+         88 TypeSinistreValide-bool value '1'.
+
        01 trash pic X(255).
 
+       01 IdSizeHorsBorne pic 9 value 0.
+
        01 idSize pic 9.
 
        01 ContratId-1 pic 9.
        01 ContratId-2 pic 99.
        01 ContratId-3 pic 999.
        01 ContratId-4 pic 9999.
+       01 ContratId-5 pic 9(5).
+       01 ContratId-6 pic 9(6).
 
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        01 COMPLETE-RESPONSE pic X(1000).
 
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -135,21 +182,32 @@
            perform GSPI-Fin.
 
        GSPI-Init.
+           perform Read-Business-Constants.
            perform Read-File-Submited.
-           perform Check-If-Dossier-Exist.
+           IF LigneMalformee = 0
+               perform Sanitize-Champs-Libres
+               perform Check-If-Dossier-Exist
+               perform Verify-TypeSinistre-Valide
+           END-IF.
        GSPI-Trt.
-           if IFDossierExist equal 0 then
-               perform Get-DateSouscription-Contrat
-               perform Verify-Date
-               display date-survenance-valide
-               display date-fin-valide
-               if date-survenance-valide = 1 and date-fin-valide = 1
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               if IFDossierExist equal 0 and TypeSinistreValide-bool
                    then
-                       perform Create-Sinistre
-                       perform Create-Prestation
+                   perform Get-DateSouscription-Contrat
+                   perform Verify-Date
+                   display date-survenance-valide
+                   display date-fin-valide
+                   if date-survenance-valide = 1 and date-fin-valide = 1
+                       then
+                           perform Create-Sinistre
+                           perform Create-Prestation
+                   end-if
                end-if
-           end-if.
+           END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
@@ -171,12 +229,41 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 8 champs
+      *    "label:valeur" attendus avant tout unstring.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 8
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
       ******************************************************************
       *****                    UNSTRING-LINE                       *****
       ******************************************************************
@@ -187,6 +274,8 @@
             DateSurvenance of champValeur
             DateFin of champValeur
             Circonstance of champValeur
+            MontantProvision of champValeur
+            DocumentsRef of champValeur
             ContratId of champValeur
             SizeOfId of champValeur
            end-unstring.
@@ -195,6 +284,15 @@
             trash
             TypeOfSinistre
            end-unstring.
+           unstring MontantProvision of champValeur delimited by ":"
+           into
+            trash
+            MontantProvisionTemp
+           end-unstring.
+           unstring DocumentsRef of champValeur delimited by ":" into
+            trash
+            DocumentsRefTemp
+           end-unstring.
            unstring DateSurvenance of champValeur delimited by ":" into
             trash
             DateOfSurvenance
@@ -239,6 +337,20 @@
                ContratId-4
                end-unstring
                SET id4-bool TO TRUE
+             WHEN 5
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ContratId of champValeur delimited by ":" into
+               trash
+               ContratId-6
+               end-unstring
+               SET id6-bool TO TRUE
+             WHEN OTHER
+               MOVE 1 TO IdSizeHorsBorne
            end-evaluate.
 
            display ContratId-1.
@@ -255,6 +367,17 @@
        Unstring-Line-Fin.
            EXIT.
 
+      ******************************************************************
+      *****               SANITIZE-CHAMPS-LIBRES                   *****
+      ******************************************************************
+      *    Neutralise les guillemets et virgules de Circonstance avant
+      *    qu'elle ne soit inseree dans une instruction SQL (delimitee
+      *    par des guillemets) ou dans la reponse JSON.
+       Sanitize-Champs-Libres.
+           INSPECT Circonstance REPLACING ALL '"' BY "'" ALL ',' BY ';'.
+           INSPECT DocumentsRefTemp REPLACING ALL '"' BY "'" ALL ','
+                                          BY ';'.
+
       ******************************************************************
       *****                    CHECK-IF-EXIST                      *****
       ******************************************************************
@@ -278,12 +401,19 @@
 
 
        Check-If-Dossier-Exist-Trt.
-           perform Generate-IfExist-SQLCA-STATEMENT.
+           IF IdSizeHorsBorne = 1
+               move 1 to IFDossierExist
+               MOVE "ERREUR = NUMERO CONTRAT TROP LONG"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           ELSE
+           perform Generate-IfExist-SQLCA-STATEMENT
            CALL 'MySQL_query' USING SQLCA-STATEMENT
 
-           END-CALL.
-           display SQLCA-STATEMENT.
-           MOVE RETURN-CODE TO SQLCODE.
+           END-CALL
+           display SQLCA-STATEMENT
+           MOVE RETURN-CODE TO SQLCODE
            IF DB-OK
               CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
               END-CALL
@@ -292,7 +422,7 @@
               ELSE
                  MOVE 0 TO SQLCODE
               END-IF
-           END-IF.
+           END-IF
 
 
            IF DB-OK
@@ -306,9 +436,9 @@
                ELSE
                    MOVE 0 TO SQLCODE
                END-IF
-           END-IF.
-               display "la"SQLCODE.
-               display SQLCA-STATEMENT.
+           END-IF
+               display "la"SQLCODE
+               display SQLCA-STATEMENT
 
            EVALUATE SQLCODE
                WHEN 0
@@ -318,18 +448,103 @@
       -             "ER AVEC CE TYPE DE SINISTRE"
                    TO MESSAGE-RESPONSE
                    MOVE "ERREUR" TO STATUT-RESPONSE
+                   MOVE 100 TO CODE-RETOUR
                    move 1 to IFDossierExist
                WHEN OTHER
                    move 9 to IFDossierExist
                    MOVE "ERREUR = UNE ERREUR SQL NON GEREE EST SURVENUE"
                    TO MESSAGE-RESPONSE
                    MOVE "ERREUR" TO STATUT-RESPONSE
-           END-EVALUATE.
+                   MOVE 900 TO CODE-RETOUR
+           END-EVALUATE
+           END-IF.
 
        Check-If-Dossier-Exist-Fin.
            perform close-BDD.
            EXIT.
 
+      ******************************************************************
+      *****             VERIFY-TYPESINISTRE-VALIDE                 *****
+      ******************************************************************
+       Verify-TypeSinistre-Valide.
+           perform Verify-TypeSinistre-Valide-Init.
+           perform Verify-TypeSinistre-Valide-Trt.
+           perform Verify-TypeSinistre-Valide-Fin.
+
+       Verify-TypeSinistre-Valide-Init.
+           MOVE '1' TO TypeSinistreValide.
+           MOVE 0 TO NbTypeSinistre.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Verify-TypeSinistre-Valide-Trt.
+           perform Generate-TypeSinistre-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           display SQLCA-STATEMENT.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF DB-OK
+               CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            NbTypeSinistre
+               END-CALL
+
+               IF SQLCA-RESULT (1) = NULL
+                   MOVE 100 TO SQLCODE
+               ELSE
+                   MOVE 0 TO SQLCODE
+               END-IF
+           END-IF.
+
+           IF NbTypeSinistre EQUAL 0
+               MOVE '0' TO TypeSinistreValide
+           END-IF.
+
+       Verify-TypeSinistre-Valide-Fin.
+           perform close-BDD.
+           IF NOT TypeSinistreValide-bool
+               MOVE "ERREUR = LE TYPE DE SINISTRE RENSEIGNE N'EXISTE PA
+      -        "S DANS LE CATALOGUE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      *****          GENERATE-TYPESINISTRE-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-TypeSinistre-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'SELECT ' DELIMITED SIZE
+               'COUNT(*) ' DELIMITED SIZE
+               'FROM ' DELIMITED SIZE
+               'TYPESINISTRE ' DELIMITED SIZE
+               'WHERE ' DELIMITED SIZE
+               'CODE ' DELIMITED SIZE
+               '= "' DELIMITED SIZE
+               TypeOfSinistre DELIMITED SIZE
+               '"' DELIMITED SIZE
+           INTO SQLCA-STATEMENT
+           END-STRING.
+
       ******************************************************************
       *****                    Get DateSouscription                *****
       ******************************************************************
@@ -429,7 +644,12 @@
            end-unstring.
            move 1 to date-survenance-valide.
            move 1 to date-fin-valide.
-           add 47 to Annee of Souscription giving yearLimit.
+           move 0 to date-fin-avant-survenance.
+           move 0 to date-survenance-future.
+           add BC-CoverageWindowYears to Annee of Souscription
+               giving yearLimit.
+           compute CurrentDateNum = currentYear * 10000
+               + MM of SYSTEME-DATE * 100 + JJ of SYSTEME-DATE.
        Verify-Date-Trt.
            display Jour of Souscription.
             display Mois of Souscription.
@@ -454,6 +674,15 @@
                move 0 to date-survenance-valide
            end-if.
 
+           if date-survenance-valide equal 1 then
+               compute SurvenanceNum = Annee of Survenance * 10000
+                   + Mois of Survenance * 100 + Jour of Survenance
+               if SurvenanceNum > CurrentDateNum then
+                   move 0 to date-survenance-valide
+                   move 1 to date-survenance-future
+               end-if
+           end-if.
+
            if Jour of Fin > 0 and <= 31 then
                if Mois of Fin > 0 and <= 12 then
                    if annee of Fin >= Annee of Souscription
@@ -469,15 +698,45 @@
                move 0 to date-fin-valide
            end-if.
 
-           If date-survenance-valide equal 0 then
+           if date-survenance-valide equal 1 and date-fin-valide
+               equal 1 then
+               compute SurvenanceNum = Annee of Survenance * 10000
+                   + Mois of Survenance * 100 + Jour of Survenance
+               compute FinNum = Annee of Fin * 10000
+                   + Mois of Fin * 100 + Jour of Fin
+               if FinNum < SurvenanceNum then
+                   move 0 to date-fin-valide
+                   move 1 to date-fin-avant-survenance
+               end-if
+           end-if.
+
+           If date-survenance-valide equal 0 and date-survenance-future
+               equal 1 then
+               MOVE "ERREUR = LA DATE DE SURVENANCE NE PEUT PAS ETRE DA
+      -        "NS LE FUTUR." TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           If date-survenance-valide equal 0 and date-survenance-future
+               equal 0 then
                MOVE "ERREUR = LA DATE DE SURVENANCE EST INVALIDE."
                TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
            END-IF.
-           If date-fin-valide equal 0 then
+           If date-fin-valide equal 0 and date-fin-avant-survenance
+               equal 1 then
+               MOVE "ERREUR = LA DATE DE FIN EST ANTERIEURE A LA DATE D
+      -        "E SURVENANCE." TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           END-IF.
+           If date-fin-valide equal 0 and date-fin-avant-survenance
+               equal 0 then
                MOVE "ERREUR = LA DATE DE FIN EST INVALIDE."
                TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
            END-IF.
 
        Verify-Date-Fin.
@@ -504,10 +763,93 @@
 
            MOVE RETURN-CODE TO SQLCODE.
 
+           IF DB-OK
+               MOVE SPACES TO AuditAncienneValeur
+               MOVE MontantProvisionTemp TO AuditNouvelleValeur
+               MOVE ContratId of champValeur TO AuditIdEnregistrement
+               MOVE 'SINISTRES' TO AuditNomTable
+               MOVE 'INSERT' TO AuditOperation
+               perform Write-Audit-Trail
+               perform Incrementer-Frequence-Dossier
+           END-IF.
 
        Create-Sinistre-Fin.
            perform Close-BDD.
            EXIT.
+
+      ******************************************************************
+      *****           INCREMENTER-FREQUENCE-DOSSIER                *****
+      ******************************************************************
+      *    Maintient un compteur de sinistres declares par dossier,
+      *    pour que la retarification annuelle (RETARIFLOT) et la
+      *    revue de souscription puissent tenir compte de la frequence
+      *    de sinistres du client sur cette garantie.
+       Incrementer-Frequence-Dossier.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'UPDATE ' DELIMITED SIZE
+                  'DOSSIER ' DELIMITED SIZE
+                  'SET ' DELIMITED SIZE
+                  'NBSINISTRESDECLARES ' DELIMITED SIZE
+                  '= NBSINISTRESDECLARES + 1 ' DELIMITED SIZE
+                  'WHERE ' DELIMITED SIZE
+                  'IDDOSSIER ' DELIMITED SIZE
+                  '= "' DELIMITED SIZE
+                  IdDossierTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Create-Sinistre
+      *    est encore active, avant son propre Close-BDD.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
       ******************************************************************
       *****                    CREATE-PRESTA                       *****
       ******************************************************************
@@ -535,11 +877,13 @@
       -     " ET EN ATTENTE D'ETRE TRAITER"
            TO MESSAGE-RESPONSE
            MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
            end-if.
            if SQLCODE is not equal 0 then
                MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
                TO MESSAGE-RESPONSE
                MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            end-if.
 
        Create-Prestation-Fin.
@@ -558,6 +902,9 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
@@ -565,6 +912,27 @@
            close F-Response.
            EXIT.
       ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/create_sinistre_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ContratId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -595,6 +963,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id2-bool
@@ -612,6 +982,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id3-bool
@@ -629,6 +1001,8 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
            when id4-bool
@@ -646,6 +1020,46 @@
                    '= "' DELIMITED SIZE
                    TypeOfSinistre DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   'TYPESINISTRE ' DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   TypeOfSinistre DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND ' DELIMITED SIZE
+                   '(STATUS = "1" OR STATUS = "2")' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
 
@@ -707,6 +1121,30 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'DATESOUSCRIPTION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CONTRATS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCONTRAT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
            end-evaluate.
        Generate-Select-Contrat-SQLCA-STATEMENT-Fin.
            EXIT.
@@ -727,7 +1165,9 @@
                   'DATEDECLARATION, '    DELIMITED SIZE
                   'DATESURVENANCE, '    DELIMITED SIZE
                   'DATEFIN, '    DELIMITED SIZE
-                  'CIRCONSTANCE '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '(('    DELIMITED SIZE
@@ -755,6 +1195,10 @@
                   DateOfFin DELIMITED SIZE
                   '","' DELIMITED SIZE
                   Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
                   '"' DELIMITED SIZE
                   ')' DELIMITED SIZE
                INTO SQLCA-STATEMENT
@@ -770,7 +1214,9 @@
                   'DATEDECLARATION, '    DELIMITED SIZE
                   'DATESURVENANCE, '    DELIMITED SIZE
                   'DATEFIN, '    DELIMITED SIZE
-                  'CIRCONSTANCE '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '(('    DELIMITED SIZE
@@ -798,6 +1244,10 @@
                   DateOfFin DELIMITED SIZE
                   '","' DELIMITED SIZE
                   Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
                   '"' DELIMITED SIZE
                   ')' DELIMITED SIZE
                INTO SQLCA-STATEMENT
@@ -813,7 +1263,9 @@
                   'DATEDECLARATION, '    DELIMITED SIZE
                   'DATESURVENANCE, '    DELIMITED SIZE
                   'DATEFIN, '    DELIMITED SIZE
-                  'CIRCONSTANCE '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '(('    DELIMITED SIZE
@@ -841,6 +1293,10 @@
                   DateOfFin DELIMITED SIZE
                   '","' DELIMITED SIZE
                   Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
                   '"' DELIMITED SIZE
                   ')' DELIMITED SIZE
                INTO SQLCA-STATEMENT
@@ -856,7 +1312,9 @@
                   'DATEDECLARATION, '    DELIMITED SIZE
                   'DATESURVENANCE, '    DELIMITED SIZE
                   'DATEFIN, '    DELIMITED SIZE
-                  'CIRCONSTANCE '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
                   ') '    DELIMITED SIZE
                   'VALUES' DELIMITED SIZE
                   '(('    DELIMITED SIZE
@@ -884,6 +1342,108 @@
                   DateOfFin DELIMITED SIZE
                   '","' DELIMITED SIZE
                   Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id5-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-5    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
+                  '"' DELIMITED SIZE
+                  ')' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'SINISTRES ' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'DOSSIERID, ' DELIMITED SIZE
+                  'TYPESINISTRE, ' DELIMITED SIZE
+                  'STATUS, '    DELIMITED SIZE
+                  'DATEDECLARATION, '    DELIMITED SIZE
+                  'DATESURVENANCE, '    DELIMITED SIZE
+                  'DATEFIN, '    DELIMITED SIZE
+                  'CIRCONSTANCE, '    DELIMITED SIZE
+                  'MONTANTPROVISION, '    DELIMITED SIZE
+                  'REFERENCESDOCUMENTS '    DELIMITED SIZE
+                  ') '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '(('    DELIMITED SIZE
+                  'SELECT '    DELIMITED SIZE
+                  'IDDOSSIER '    DELIMITED SIZE
+                  'FROM '    DELIMITED SIZE
+                  'DOSSIER '    DELIMITED SIZE
+                  'WHERE '    DELIMITED SIZE
+                  'CONTRATID '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  ContratId-6    DELIMITED SIZE
+                  '" AND '    DELIMITED SIZE
+                  'TYPESINISTRE '    DELIMITED SIZE
+                  '= "'    DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '"),"'  DELIMITED SIZE
+                  TypeOfSinistre  DELIMITED SIZE
+                  '","'    DELIMITED SIZE
+                  '1'  DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfSurvenance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DateOfFin DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  Circonstance DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  MontantProvisionTemp DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  DocumentsRefTemp DELIMITED SIZE
                   '"' DELIMITED SIZE
                   ')' DELIMITED SIZE
                INTO SQLCA-STATEMENT
@@ -928,6 +1488,18 @@
       ******************************************************************
       ******************************************************************
 
+      ******************************************************************
+      *****              READ-BUSINESS-CONSTANTS                   *****
+      ******************************************************************
+       Read-Business-Constants.
+      *    Recuperation des constantes métier (fenetre de couverture)
+           MOVE 'CREATSIN' TO PGCTB-PROGRAM-NAME.
+           CALL "read_business_params" USING PGCTB-PROGRAM-NAME
+                                              BC-AgeMinimum
+                                              BC-AgeMaximum
+                                              BC-CoverageWindowYears
+           END-CALL.
+
       ******************************************************************
       *****              INITIALISATION-CONNEXION-BDD              *****
       ******************************************************************
