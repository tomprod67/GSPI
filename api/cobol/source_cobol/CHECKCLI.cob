@@ -22,6 +22,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/check_client_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -32,8 +36,11 @@
        FD F-DataSubmited record varying from 0 to 255.
        01 E-DataSubmited pic x(255).
 
-       FD F-Response record varying from 0 to 1000.
-       01 E-Response pic x(1000).
+       FD F-Response record varying from 0 to 2500.
+       01 E-Response pic x(2500).
+
+       FD F-Archive record varying from 0 to 2500.
+       01 E-Archive pic x(2500).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -41,6 +48,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 id1 pic x.
          88 id1-bool value 1.
 
@@ -53,12 +64,40 @@
        01 id4 pic x.
          88 id4-bool value 1.
 
+       01 id5 pic x.
+         88 id5-bool value 1.
+
+       01 id6 pic x.
+         88 id6-bool value 1.
+
+       01 SearchMode pic x value "I".
+         88 SearchMode-Id value "I".
+         88 SearchMode-Nom value "N".
+
+       01 NomSearchFields.
+         05 NomChamp pic x(40).
+         05 PrenomChamp pic x(40).
+         05 CodePostalChamp pic x(40).
+
+       01 NomRecherche pic x(30).
+       01 PrenomRecherche pic x(30).
+       01 CodePostalRecherche pic x(5).
+
+       01 indexCandidat pic 99.
+       01 NB-CANDIDATS pic 9(3) value 0.
+       01 DELIMITEUR pic X.
+       01 RequeteOk pic x value 'N'.
+         88 RequeteOk-bool value 'O'.
+
+       01 CANDIDAT-STRING.
+           10 ONE-CANDIDAT OCCURS 10 PIC X(200).
 
        01 champValeur.
          05 ClientId Pic x(6).
          05 SizeOfId Pic x(11).
 
        01 trash pic X(255).
+       01 IdSizeHorsBorne pic 9 value 0.
 
        01 idSize pic 9.
 
@@ -66,10 +105,12 @@
        01 ClientId-2 pic 99.
        01 ClientId-3 pic 999.
        01 ClientId-4 pic 9999.
+       01 ClientId-5 pic 9(5).
+       01 ClientId-6 pic 9(6).
 
        01 Client.
-           05 IdCli pic 9(4).
-           05 IdCon pic 9(4).
+           05 IdCli pic 9(6).
+           05 IdCon pic 9(6).
            05 Nom Pic X(30).
            05 Prenom Pic X(30).
            05 DateNaissance Pic X(15).
@@ -79,12 +120,15 @@
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
 
-       01 DATA-RESPONSE pic X(320).
-       01 COMPLETE-RESPONSE pic X(1000).
+       01 DATA-RESPONSE pic X(2200).
+       01 COMPLETE-RESPONSE pic X(2500).
 
        01 contrat-present pic 9 value 0.
 
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -98,7 +142,9 @@
 
        GSPI-Init.
            perform Read-File-Submited.
-           perform Unstring-Line.
+           IF LigneMalformee = 0
+               perform Unstring-Line
+           END-IF.
        GSPI-Trt.
            perform PGCTB-MAIN.
        GSPI-Fin.
@@ -119,13 +165,77 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Le nombre de champs "label:valeur" attendus depend du mode
+      *    (3 en recherche par nom, 2 en recherche par id) - le prefixe
+      *    seul determine le mode, sans utiliser les valeurs des champs.
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF E-DataSubmited (1:4) = "nom:"
+                   IF WS-NbDeuxPoints < 3
+                       MOVE 1 TO LigneMalformee
+                   END-IF
+               ELSE
+                   IF WS-NbDeuxPoints < 2
+                       MOVE 1 TO LigneMalformee
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
        Unstring-Line.
+           IF E-DataSubmited (1:4) = "nom:"
+               SET SearchMode-Nom TO TRUE
+               perform Unstring-Line-Nom-Mode
+           ELSE
+               SET SearchMode-Id TO TRUE
+               perform Unstring-Line-Id-Mode
+           END-IF.
+
+       Unstring-Line-Nom-Mode.
+           unstring E-DataSubmited delimited by "," into
+            NomChamp
+            PrenomChamp
+            CodePostalChamp
+           end-unstring.
+           unstring NomChamp delimited by ":" into
+            trash
+            NomRecherche
+           end-unstring.
+           unstring PrenomChamp delimited by ":" into
+            trash
+            PrenomRecherche
+           end-unstring.
+           unstring CodePostalChamp delimited by ":" into
+            trash
+            CodePostalRecherche
+           end-unstring.
+
+       Unstring-Line-Id-Mode.
            unstring E-DataSubmited delimited by "," or space into
             ClientId of champValeur
             SizeOfId of champValeur
@@ -160,6 +270,18 @@
                ClientId-4
                end-unstring
                SET id4-bool TO TRUE
+             WHEN 5
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-5
+               end-unstring
+               SET id5-bool TO TRUE
+             WHEN 6
+               unstring ClientId of champValeur delimited by ":" into
+               trash
+               ClientId-6
+               end-unstring
+               SET id6-bool TO TRUE
            end-evaluate.
 
 
@@ -170,6 +292,7 @@
 
        Generate-Good-SQLCA-STATEMENT.
            MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           MOVE 0 TO IdSizeHorsBorne.
            evaluate TRUE
            when id1-bool
                STRING 'SELECT ' DELIMITED SIZE
@@ -247,9 +370,105 @@
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
+           when id5-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCLIENT, ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'NOM, ' DELIMITED SIZE
+                   'PRENOM, ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-5 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id6-bool
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCLIENT, ' DELIMITED SIZE
+                   'CONTRATID, ' DELIMITED SIZE
+                   'NOM, ' DELIMITED SIZE
+                   'PRENOM, ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'ADRESSE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'IDCLIENT '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ClientId-6 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when other
+               MOVE 1 TO IdSizeHorsBorne
 
            end-evaluate.
            DISPLAY SQLCA-STATEMENT.
+
+       Generate-Search-By-Name-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           IF CodePostalRecherche = SPACES
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCLIENT, ' DELIMITED SIZE
+                   'NOM, ' DELIMITED SIZE
+                   'PRENOM, ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'NOM '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   NomRecherche DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND '    DELIMITED SIZE
+                   'PRENOM '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   PrenomRecherche DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' LIMIT 10' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           ELSE
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDCLIENT, ' DELIMITED SIZE
+                   'NOM, ' DELIMITED SIZE
+                   'PRENOM, ' DELIMITED SIZE
+                   'DATENAISSANCE, ' DELIMITED SIZE
+                   'CODEPOSTAL, ' DELIMITED SIZE
+                   'VILLE '    DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'CLIENTS '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'NOM '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   NomRecherche DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND '    DELIMITED SIZE
+                   'PRENOM '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   PrenomRecherche DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' AND '    DELIMITED SIZE
+                   'CODEPOSTAL '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   CodePostalRecherche DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ' LIMIT 10' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           END-IF.
+           DISPLAY SQLCA-STATEMENT.
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -326,10 +545,20 @@
       ******************************************************************
 
        PGCTB-ACTION.
-           perform Search-Client-With-Id.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               EVALUATE TRUE
+               WHEN SearchMode-Nom
+                   perform Search-Client-By-Name
+               WHEN OTHER
+                   perform Search-Client-With-Id
+               END-EVALUATE
+           END-IF.
 
        PGCTB-ACTION-FIN.
            perform Write-Response-File.
+           perform Archive-Request-Response.
            EXIT.
 
       ******************************************************************
@@ -351,14 +580,18 @@
 
        Search-Client-With-Id-Trt.
            perform Generate-Good-SQLCA-STATEMENT.
+           IF IdSizeHorsBorne = 1
+               MOVE 100 TO SQLCODE
+               MOVE 0 TO contrat-present
+           ELSE
            CALL 'MySQL_query' USING SQLCA-STATEMENT
 
-           END-CALL.
+           END-CALL
 
 
 
-           DISPLAY SQLCA-RESULT (1).
-           MOVE RETURN-CODE TO SQLCODE.
+           DISPLAY SQLCA-RESULT (1)
+           MOVE RETURN-CODE TO SQLCODE
            IF DB-OK
               CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
               END-CALL
@@ -367,7 +600,7 @@
               ELSE
                  MOVE 0 TO SQLCODE
               END-IF
-           END-IF.
+           END-IF
 
 
            IF DB-OK
@@ -388,19 +621,28 @@
                ELSE
                    MOVE 0 TO SQLCODE
                END-IF
-           END-IF.
+           END-IF
            IF IdCon of Client is numeric and IdCon of Client > 0 then
                move 1 to contrat-present
            ELSE
                move 0 to contrat-present
+           END-IF
            END-IF.
 
        Search-Client-With-Id-Fin.
 
+           IF IdSizeHorsBorne = 1 THEN
+               MOVE "ERREUR = NUMERO CLIENT TROP LONG"
+               TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
+           ELSE
+
            IF SQLCODE EQUAL 0 and contrat-present equal 0 THEN
                MOVE "SUCCES = LE CLIENT A BIEN ETE RETROUVER"
                TO MESSAGE-RESPONSE
                MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
                STRING '{' DELIMITED SIZE
                    '"id" : ' DELIMITED SIZE
                    '"' DELIMITED SIZE
@@ -439,12 +681,13 @@
                    '}' DELIMITED SIZE
                INTO DATA-RESPONSE
                END-STRING
-           END-IF.
+           END-IF
 
            IF SQLCODE EQUAL 0 and contrat-present equal 1 THEN
                MOVE "ERREUR = LE CLIENT A DEJA UN CONTRAT"
                TO MESSAGE-RESPONSE
                MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 100 TO CODE-RETOUR
 
            END-IF
 
@@ -453,12 +696,147 @@
       -        "ent, veuillez verifier le numero renseigné"
                 TO MESSAGE-RESPONSE
                 MOVE "ERREUR" TO STATUT-RESPONSE
+                MOVE 100 TO CODE-RETOUR
+           END-IF
            END-IF.
            EXIT.
 
+      ******************************************************************
+      *****               SEARCH-CLIENT-BY-NAME                    *****
+      ******************************************************************
+       Search-Client-By-Name.
+           perform Search-Client-By-Name-Init.
+           perform Search-Client-By-Name-Trt.
+           perform Search-Client-By-Name-Fin.
+
+       Search-Client-By-Name-Init.
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO indexCandidat.
+           MOVE 0 TO NB-CANDIDATS.
+           MOVE 'N' TO RequeteOk.
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+       Search-Client-By-Name-Trt.
+           perform Generate-Search-By-Name-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           IF SQLCODE EQUAL 0 and DB-OK
+               SET RequeteOk-bool TO TRUE
+               PERFORM UNTIL NOT DB-OK
+                   IF SQLCA-CURSOR-CTRL (1) = 0
+                      SET DB-CURSOR-NOT-OPEN TO TRUE
+                   END-IF
+                   CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdCli of Client
+                                            Nom of Client
+                                            Prenom of Client
+                                            DateNaissance of Client
+                                            CodePostal of Client
+                                            Ville of Client
+
+                   END-CALL
+                   IF SQLCA-RESULT (1) = NULL
+                      MOVE 100 TO SQLCODE
+                   ELSE
+                       MOVE 0 TO SQLCODE
+                   END-IF
+                   EVALUATE TRUE
+                   WHEN DB-OK
+                       ADD 1 TO indexCandidat
+                       ADD 1 TO NB-CANDIDATS
+                       IF indexCandidat EQUAL 1
+                            MOVE '' TO DELIMITEUR
+                       ELSE MOVE ',' TO DELIMITEUR
+                       END-IF
+                       STRING DELIMITEUR DELIMITED SIZE
+                           '"candidat_' DELIMITED SIZE
+                           indexCandidat DELIMITED SIZE
+                           '" :' DELIMITED SIZE
+                           '{' DELIMITED SIZE
+                           '"idClient" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           IdCli of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"nom" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           Nom of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"prenom" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           Prenom of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateNaissance" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateNaissance of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"codePostal" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           CodePostal of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"ville" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           Ville of Client DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           '}' DELIMITED SIZE
+                       INTO ONE-CANDIDAT (indexCandidat)
+                       END-STRING
+                   WHEN DB-NOT-FOUND
+                       continue
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+       Search-Client-By-Name-Fin.
+           EVALUATE TRUE
+           WHEN NOT RequeteOk-bool
+               MOVE "ERREUR = ERREUR BASE DE DONNEES LORS DE LA RECHERC
+      -        "HE" TO MESSAGE-RESPONSE
+               MOVE "ERREUR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
+           WHEN NB-CANDIDATS > 0
+               MOVE "SUCCES = CANDIDATS TROUVES" TO MESSAGE-RESPONSE
+               MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
+           WHEN OTHER
+               MOVE "SUCCES = AUCUN CLIENT NE CORRESPOND A CES CRITERES"
+               TO MESSAGE-RESPONSE
+               MOVE "SUCCES" TO STATUT-RESPONSE
+               MOVE 0 TO CODE-RETOUR
+           END-EVALUATE.
+
+           STRING '{"candidats" :{' DELIMITED SIZE
+                   CANDIDAT-STRING DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO DATA-RESPONSE
+           END-STRING.
+           EXIT.
+
        Write-Response-File.
            open output F-Response.
-           IF SQLCODE EQUAL 0 and contrat-present equal 0 THEN
+           IF SearchMode-Nom or
+             (SQLCODE EQUAL 0 and contrat-present equal 0) THEN
            STRING '{' DELIMITED SIZE
                    '"statut" : ' DELIMITED SIZE
                    '"' DELIMITED SIZE
@@ -472,10 +850,13 @@
                    ',' DELIMITED SIZE
                    '"data" : ' DELIMITED SIZE
                    DATA-RESPONSE DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING
-           ELSE 
+           ELSE
               STRING '{' DELIMITED SIZE
                    '"statut" : ' DELIMITED SIZE
                    '"' DELIMITED SIZE
@@ -486,6 +867,9 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING
@@ -494,3 +878,25 @@
            write E-Response from COMPLETE-RESPONSE.
            close F-Response.
            EXIT.
+
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/check_client_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ClientId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
