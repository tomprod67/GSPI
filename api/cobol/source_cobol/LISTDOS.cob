@@ -0,0 +1,483 @@
+      **************************************************************************
+      *I D E N T I F I C A T I O N   D I V I S I O N                         *
+      **************************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 LISTDOS.
+       AUTHOR.                     Thomas.
+
+
+      **************************************************************************
+      *E N V I R O N M E N T    D I V I S I O N                              *
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       configuration section.
+       special-names.
+           Decimal-Point is Comma.
+       input-output section.
+
+       file-control.
+
+           select F-DataSubmited
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/liste_dossier_requete.txt"
+           organization is line sequential.
+
+           select F-Response
+           assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
+      -              "txt/liste_dossier_response.txt"
+           organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
+      **************************************************************************
+      *D A T A    D I V I S I O N                                            *
+      **************************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD F-DataSubmited record varying from 0 to 255.
+       01 E-DataSubmited pic x(255).
+
+       FD F-Response record varying from 0 to 37000.
+       01 E-Response pic x(37000).
+
+       FD F-Archive record varying from 0 to 37000.
+       01 E-Archive pic x(37000).
+      **************************************************************************
+      *W O R K I N G   S T O R A G E   S E C T I O N                         *
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 Boucleur-read-file pic 9.
+
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
+       01 IdDos pic 9(6).
+       01 TypeSinistreDos pic X(2).
+       01 MontantGarantieDos pic 9(8).
+       01 StatusDos pic 9(1).
+       01 DeviseDos pic X(3).
+       01 DateIndexationDos pic X(10).
+
+       01 champValeur.
+         05 PageChamp Pic X(15).
+         05 PageSizeChamp Pic X(15).
+         05 ContratIdChamp Pic X(15).
+
+       01 trash pic X(15).
+
+       01 PageNum pic 9(4) value 1.
+       01 PageSizeNum pic 9(4) value 80.
+       01 OffsetNum pic 9(8) value 0.
+
+       01 ContratIdFiltre pic X(6) value SPACES.
+
+       01 indexDossier pic 9(4).
+       01 DELIMITEUR pic X.
+
+
+
+       01 DATA-RESPONSE pic X(36500).
+       01 MESSAGE-RESPONSE pic X(150).
+       01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+       01 DOSSIER-STRING.
+           10 ONE-DOSSIER OCCURS 200 PIC X(180).
+       01 COMPLETE-RESPONSE pic X(37000).
+
+
+       COPY CPYTOM OF "cobol/source_cobol".
+      ******************************************************************
+      *P R O C E D U R E   D I V I S I O N
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       GSPI.
+           perform GSPI-Init.
+           perform GSPI-Trt.
+           perform GSPI-Fin.
+
+       GSPI-Init.
+           perform Read-File-Submited.
+       GSPI-Trt.
+               perform List-Dossiers-For-Validation.
+               perform Write-Response-File.
+               perform Archive-Request-Response.
+       GSPI-Fin.
+           stop run.
+
+      ******************************************************************
+      *****                    READ-FILE-SUBMITED                  *****
+      ******************************************************************
+       Read-File-Submited.
+           perform Read-File-Submited-Init.
+           perform Read-File-Submited-Trt until Boucleur-read-file = 1.
+           perform Read-File-Submited-Fin.
+
+       Read-File-Submited-Init.
+           move 0 to Boucleur-read-file.
+           open INPUT F-DataSubmited.
+
+       Read-File-Submited-Trt.
+           read F-DataSubmited
+               at end
+                   move 1 to Boucleur-read-file
+               not at end
+                     perform Unstring-Line
+           end-read.
+
+       Read-File-Submited-Fin.
+           close F-DataSubmited.
+
+      ******************************************************************
+      *****                    UNSTRING-LINE                       *****
+      ******************************************************************
+       Unstring-Line.
+           unstring E-DataSubmited delimited by "," or space into
+            PageChamp of champValeur
+            PageSizeChamp of champValeur
+            ContratIdChamp of champValeur
+           end-unstring.
+
+           unstring PageChamp of champValeur delimited by ":" into
+            trash
+            PageNum
+           end-unstring.
+
+           unstring PageSizeChamp of champValeur delimited by ":" into
+            trash
+            PageSizeNum
+           end-unstring.
+
+           IF PageNum equal 0
+              MOVE 1 TO PageNum
+           END-IF.
+
+           IF PageSizeNum equal 0 or PageSizeNum greater than 200
+              MOVE 200 TO PageSizeNum
+           END-IF.
+
+           COMPUTE OffsetNum = (PageNum - 1) * PageSizeNum.
+
+           IF ContratIdChamp of champValeur not = SPACES
+               unstring ContratIdChamp of champValeur delimited by ":"
+                into trash ContratIdFiltre
+               end-unstring
+           END-IF.
+
+       Unstring-Line-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****             LIST-DOSSIERS-FOR-VALIDATION                *****
+      ******************************************************************
+       List-Dossiers-For-Validation.
+           perform List-Dossiers-For-Validation-Init.
+           perform List-Dossiers-For-Validation-Trt.
+           perform List-Dossiers-For-Validation-Fin.
+
+       List-Dossiers-For-Validation-Init.
+           perform Initialisation-connexion-BDD.
+           perform Connexion-BDD.
+
+           MOVE 0 TO SQLCODE.
+           MOVE 0 TO indexDossier.
+
+
+           IF SQLCA-CURSOR-CTRL (1) = 1
+              SET DB-CURSOR-ALREADY-OPEN TO TRUE
+           END-IF.
+
+           MOVE 1 TO SQLCA-CURSOR-CTRL (1).
+
+
+       List-Dossiers-For-Validation-Trt.
+           perform Generate-ListDossiers-SQLCA-STATEMENT.
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+           IF DB-OK
+              CALL 'MySQL_use_result' USING SQLCA-RESULT (1)
+              END-CALL
+              IF SQLCA-RESULT (1) = NULL
+                 MOVE 100 TO SQLCODE
+              ELSE
+                 MOVE 0 TO SQLCODE
+              END-IF
+           END-IF.
+
+           if SQLCODE equal 0 and DB-OK
+               display sqlcode
+               PERFORM UNTIL NOT DB-OK OR indexDossier = PageSizeNum
+                   add 1 to indexDossier
+                   IF SQLCA-CURSOR-CTRL (1) = 0
+                      SET DB-CURSOR-NOT-OPEN TO TRUE
+                   END-IF
+                   CALL 'MySQL_fetch_row' USING SQLCA-RESULT (1)
+                                            IdDos
+                                            TypeSinistreDos
+                                            MontantGarantieDos
+                                            StatusDos
+                                            DeviseDos
+                                            DateIndexationDos
+
+                   END-CALL
+                   IF SQLCA-RESULT (1) = NULL
+                      MOVE 100 TO SQLCODE
+                   ELSE
+                       MOVE 0 TO SQLCODE
+                   END-IF
+                   if indexDossier equal 1 then
+                        move '' to DELIMITEUR
+                    else move ',' to DELIMITEUR
+                    end-if
+                   EVALUATE TRUE
+                   WHEN DB-OK
+                       STRING DELIMITEUR DELIMITED SIZE
+                           '"dossier_' DELIMITED SIZE
+                           indexDossier DELIMITED SIZE
+                           '" :' DELIMITED SIZE
+                           '{' DELIMITED SIZE
+                           '"idDossier" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           IdDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"typeSinistre" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           TypeSinistreDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"montantGarantie" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           MontantGarantieDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"status" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           StatusDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"devise" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DeviseDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           ',' DELIMITED SIZE
+                           '"dateIndexation" : ' DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           DateIndexationDos DELIMITED SIZE
+                           '"' DELIMITED SIZE
+                           '}' DELIMITED SIZE
+                           INTO ONE-DOSSIER (indexDossier)
+                       END-STRING
+                   WHEN DB-NOT-FOUND
+                       continue
+
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           MOVE "SUCCES = VOILA LA LISTE DES DOSSIERS DU CONTRAT"
+           TO MESSAGE-RESPONSE.
+           MOVE "SUCCES" TO STATUT-RESPONSE.
+           MOVE 0 TO CODE-RETOUR.
+
+
+       List-Dossiers-For-Validation-Fin.
+           perform close-BDD.
+           EXIT.
+
+       Write-Response-File.
+           open output F-Response.
+           STRING '{"page" : "' DELIMITED SIZE
+                   PageNum DELIMITED SIZE
+                   '", "pageSize" : "' DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   '", "dossier" :{' DELIMITED SIZE
+                   DOSSIER-STRING DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO DATA-RESPONSE
+           END-STRING.
+
+           STRING '{' DELIMITED SIZE
+                   '"statut" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   STATUT-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"message" : ' DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   MESSAGE-RESPONSE DELIMITED SIZE
+                   '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"data" : ' DELIMITED SIZE
+                   DATA-RESPONSE DELIMITED SIZE
+                   '}}' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
+                   '}' DELIMITED SIZE
+           INTO COMPLETE-RESPONSE
+           END-STRING.
+
+           write E-Response from COMPLETE-RESPONSE.
+           close F-Response.
+           EXIT.
+      ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/liste_dossier_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ContratIdChamp of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                GENERATE SQLCA SATTEMENT                *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****          GENERATE-LISTDOSSIERS-SQLCA-STATEMENT          *****
+      ******************************************************************
+       Generate-ListDossiers-SQLCA-STATEMENT.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+
+           IF ContratIdFiltre = SPACES
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DEVISE, ' DELIMITED SIZE
+                   'DATEINDEXATION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'LIMIT '    DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   ' OFFSET '    DELIMITED SIZE
+                   OffsetNum DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           ELSE
+               STRING 'SELECT ' DELIMITED SIZE
+                   'IDDOSSIER, ' DELIMITED SIZE
+                   'TYPESINISTRE, ' DELIMITED SIZE
+                   'MONTANTGARANTIE, ' DELIMITED SIZE
+                   'STATUS, ' DELIMITED SIZE
+                   'DEVISE, ' DELIMITED SIZE
+                   'DATEINDEXATION ' DELIMITED SIZE
+                   'FROM '    DELIMITED SIZE
+                   'DOSSIER '    DELIMITED SIZE
+                   'WHERE '    DELIMITED SIZE
+                   'CONTRATID '    DELIMITED SIZE
+                   '= "' DELIMITED SIZE
+                   ContratIdFiltre DELIMITED SIZE
+                   '" '    DELIMITED SIZE
+                   'LIMIT '    DELIMITED SIZE
+                   PageSizeNum DELIMITED SIZE
+                   ' OFFSET '    DELIMITED SIZE
+                   OffsetNum DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           END-IF.
+       Generate-ListDossiers-SQLCA-STATEMENT-Fin.
+           EXIT.
+
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      *****                      UTILITAIRES                       *****
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+      ******************************************************************
+      *****              INITIALISATION-CONNEXION-BDD              *****
+      ******************************************************************
+       Initialisation-connexion-BDD.
+           PERFORM Initialisation-connexion-BDD-Init.
+           PERFORM Initialisation-connexion-BDD-Trt.
+           PERFORM Initialisation-connexion-BDD-Fin.
+
+       Initialisation-connexion-BDD-Init.
+           MOVE 'LISTDOS' TO PGCTB-PROGRAM-NAME.
+
+           SET PGCTB-OK TO TRUE.
+           SET DB-OK TO TRUE.
+
+      *    Recuperation paramètre de connexion à la BDD
+           CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            SQLCA-HOST
+                                            SQLCA-USER
+                                            SQLCA-PASSWD
+                                            SQLCA-DBNAME
+                                            SQLCA-PORT
+                                            SQLCA-SOCKET
+           END-CALL.
+
+           INSPECT SQLCA-HOST   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-USER   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PASSWD REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-DBNAME REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-PORT   REPLACING ALL LOW-VALUE BY SPACE.
+           INSPECT SQLCA-SOCKET REPLACING ALL LOW-VALUE BY SPACE.
+
+       Initialisation-connexion-BDD-Trt.
+      ***** Initialize the database connection *****
+
+           CALL "MySQL_init"  USING SQLCA-CID
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Initialisation-connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CONNEXION-DBD                       *****
+      ******************************************************************
+       Connexion-BDD.
+      ***** Conection à la BDD *****
+           display "connection BDD ".
+           CALL "MySQL_real_connect" USING
+                                   SQLCA-HOST
+                                   SQLCA-USER
+                                   SQLCA-PASSWD
+                                   SQLCA-DBNAME
+                                   SQLCA-PORT
+                                   SQLCA-SOCKET
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+       Connexion-BDD-Fin.
+           EXIT.
+
+      ******************************************************************
+      *****                    CLOSE-BDD                           *****
+      ******************************************************************
+       Close-BDD.
+           CALL "MySQL_close"
+           END-CALL.
+           EXIT.
