@@ -25,6 +25,10 @@
            assign to "/home/thomas/dev/projet_git/cobol-stage1/api/data_
       -              "txt/valide_prestation_response.txt"
            organization is line sequential access sequential.
+
+           select F-Archive
+           assign to WS-ARCHIVE-PATH
+           organization is line sequential access sequential.
       **************************************************************************
       *D A T A    D I V I S I O N                                            *
       **************************************************************************
@@ -37,6 +41,9 @@
 
        FD F-Response record varying from 0 to 1000.
        01 E-Response pic x(1000).
+
+       FD F-Archive record varying from 0 to 1000.
+       01 E-Archive pic x(1000).
       **************************************************************************
       *W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -44,6 +51,10 @@
 
        01 Boucleur-read-file pic 9.
 
+       01 ARCHIVE-AAMMJJ pic 9(6).
+       01 ARCHIVE-HHMMSSCC pic 9(8).
+       01 WS-ARCHIVE-PATH pic X(300).
+
        01 id1 pic x.
          88 id1-bool value 1.
 
@@ -59,6 +70,9 @@
        01 champValeur.
          05 PrestaId Pic x(19).
          05 SizeOfId Pic x(15).
+         05 ActionChamp Pic x(20).
+         05 MotifChamp Pic x(220).
+         05 MontantChamp Pic x(20).
 
        01 trash pic X(255).
 
@@ -69,12 +83,32 @@
        01 PrestaId-3 pic 999.
        01 PrestaId-4 pic 9999.
 
+       01 ActionAUtiliser pic X(8) value 'VALIDER'.
+       01 MotifRejet pic X(200) value SPACES.
+       01 MontantPayeTemp pic 9(8) value 0.
+
+       01 SYSTEME-DATE.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 JJ PIC 99.
+
+       01 currentYear pic 9(4).
+       01 currentDate pic X(10).
 
        01 MESSAGE-RESPONSE pic X(150).
        01 STATUT-RESPONSE pic X(6).
+       01 CODE-RETOUR pic 9(3).
+
+       01 LigneMalformee pic 9 value 0.
+       01 WS-NbDeuxPoints pic 99 value 0.
 
        01 COMPLETE-RESPONSE pic X(1000).
 
+       01 AuditNomTable pic X(20).
+       01 AuditIdEnregistrement pic X(20).
+       01 AuditOperation pic X(10).
+       01 AuditAncienneValeur pic X(50).
+       01 AuditNouvelleValeur pic X(50).
 
        COPY CPYTOM OF "cobol/source_cobol".
       ******************************************************************
@@ -88,14 +122,40 @@
            perform GSPI-Fin.
 
        GSPI-Init.
+           perform Get-Current-Date.
            perform Read-File-Submited.
+           IF LigneMalformee = 0
+               perform Sanitize-Champs-Libres
+           END-IF.
        GSPI-Trt.
-           perform Update-Status-Presta.
+           IF LigneMalformee = 1
+               perform Rejeter-Ligne-Malformee
+           ELSE
+               perform Update-Status-Presta
+           END-IF.
            perform Write-Response-File.
+           perform Archive-Request-Response.
        GSPI-Fin.
            stop run.
 
 
+      ******************************************************************
+      *****                  GET-CURRENT-DATE                      *****
+      ******************************************************************
+       Get-Current-Date.
+           ACCEPT SYSTEME-DATE FROM DATE.
+           STRING "20" DELIMITED SIZE
+                  AA DELIMITED SIZE
+           INTO currentYear
+           END-STRING.
+           STRING JJ DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  MM DELIMITED SIZE
+                  '/' DELIMITED SIZE
+                  currentYear
+           INTO currentDate
+           END-STRING.
+
       ******************************************************************
       *****                    READ-FILE-SUBMITED                  *****
       ******************************************************************
@@ -113,12 +173,42 @@
                at end
                    move 1 to Boucleur-read-file
                not at end
-                     perform Unstring-Line
+                     perform Valider-Structure-Ligne
+                     IF LigneMalformee = 0
+                         perform Unstring-Line
+                     END-IF
            end-read.
 
        Read-File-Submited-Fin.
            close F-DataSubmited.
 
+      ******************************************************************
+      *****              VALIDER-STRUCTURE-LIGNE                   *****
+      ******************************************************************
+      *    Verifie que la ligne de requete contient bien les 2 champs
+      *    obligatoires "label:valeur" (PrestaId, SizeOfId) avant tout
+      *    unstring. ActionChamp/MotifChamp/MontantChamp sont optionnels
+       Valider-Structure-Ligne.
+           MOVE 0 TO LigneMalformee.
+           MOVE 0 TO WS-NbDeuxPoints.
+           IF E-DataSubmited = SPACES
+               MOVE 1 TO LigneMalformee
+           ELSE
+               INSPECT E-DataSubmited TALLYING WS-NbDeuxPoints
+                   FOR ALL ':'
+               IF WS-NbDeuxPoints < 2
+                   MOVE 1 TO LigneMalformee
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *****             REJETER-LIGNE-MALFORMEE                    *****
+      ******************************************************************
+       Rejeter-Ligne-Malformee.
+           MOVE "ERREUR = REQUETE MALFORMEE" TO MESSAGE-RESPONSE.
+           MOVE "ERREUR" TO STATUT-RESPONSE.
+           MOVE 400 TO CODE-RETOUR.
+
       ******************************************************************
       *****                    UNSTRING-LINE                       *****
       ******************************************************************
@@ -127,6 +217,9 @@
            unstring E-DataSubmited delimited by "," or space into
             PrestaId of champValeur
             SizeOfId of champValeur
+            ActionChamp of champValeur
+            MotifChamp of champValeur
+            MontantChamp of champValeur
            end-unstring.
 
            unstring SizeOfId of champValeur delimited by ":" into
@@ -166,9 +259,35 @@
            display PrestaId-3.
            display PrestaId-4.
 
+           IF ActionChamp of champValeur not = SPACES
+               unstring ActionChamp of champValeur delimited by ":"
+                into trash ActionAUtiliser
+               end-unstring
+           END-IF.
+
+           IF MotifChamp of champValeur not = SPACES
+               unstring MotifChamp of champValeur delimited by ":"
+                into trash MotifRejet
+               end-unstring
+           END-IF.
+
+           IF MontantChamp of champValeur not = SPACES
+               unstring MontantChamp of champValeur delimited by ":"
+                into trash MontantPayeTemp
+               end-unstring
+           END-IF.
+
        Unstring-Line-Fin.
            EXIT.
 
+      ******************************************************************
+      *****               SANITIZE-CHAMPS-LIBRES                   *****
+      ******************************************************************
+      *    Neutralise les guillemets et virgules de MotifRejet avant
+      *    qu'il ne soit insere dans une instruction SQL (delimitee
+      *    par des guillemets).
+       Sanitize-Champs-Libres.
+           INSPECT MotifRejet REPLACING ALL '"' BY "'" ALL ',' BY ';'.
 
        Update-Status-Presta.
            perform Update-Status-Presta-Init.
@@ -189,22 +308,90 @@
 
            MOVE RETURN-CODE TO SQLCODE.
            display SQLCODE.
-           if SQLCODE equal 0 then
+           if SQLCODE equal 0 and ActionAUtiliser equal 'REJETER' then
+           MOVE "SUCCES = CETTE PRESTATION A BIEN ETE REJETEE"
+           TO MESSAGE-RESPONSE
+           MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
+           end-if.
+           if SQLCODE equal 0 and ActionAUtiliser not equal 'REJETER'
+           then
            MOVE "SUCCES = CETTE PRESTATION A BIEN ETE VALIDE"
            TO MESSAGE-RESPONSE
            MOVE "SUCCES" TO STATUT-RESPONSE
+           MOVE 0 TO CODE-RETOUR
            end-if.
            if SQLCODE is not equal 0 then
                MOVE "ERROR = UNE ERREUR SQL NON GEREE EST SURVENUE."
                TO MESSAGE-RESPONSE
                MOVE "ERROR" TO STATUT-RESPONSE
+               MOVE 900 TO CODE-RETOUR
            end-if.
 
+           IF SQLCODE equal 0
+               MOVE SPACES TO AuditAncienneValeur
+               MOVE ActionAUtiliser TO AuditNouvelleValeur
+               MOVE PrestaId of champValeur TO AuditIdEnregistrement
+               MOVE 'PRESTATION' TO AuditNomTable
+               MOVE 'UPDATE' TO AuditOperation
+               perform Write-Audit-Trail
+           END-IF.
 
        Update-Status-Presta-Fin.
            perform close-BDD.
            EXIT.
 
+      ******************************************************************
+      *****                WRITE-AUDIT-TRAIL                       *****
+      ******************************************************************
+      *    Appele pendant que la connexion ouverte par Update-Status-
+      *    Presta est encore active, avant son propre close-BDD.
+      *    VALIDPRE ne relit jamais l'ancien STATUS avant de l'ecraser,
+      *    donc ANCIENNEVALEUR reste a SPACES ici - contrairement a
+      *    CREATDOS qui dispose deja d'un Select-Ancien-Prix-Contrat.
+       Write-Audit-Trail.
+           perform Write-Audit-Trail-Trt.
+           perform Write-Audit-Trail-Fin.
+
+       Write-Audit-Trail-Trt.
+           MOVE LOW-VALUES TO SQLCA-STATEMENT.
+           STRING 'INSERT ' DELIMITED SIZE
+                  'INTO ' DELIMITED SIZE
+                  'AUDITJOURNAL' DELIMITED SIZE
+                  '('    DELIMITED SIZE
+                  'NOMTABLE, ' DELIMITED SIZE
+                  'IDENREGISTREMENT, ' DELIMITED SIZE
+                  'OPERATION, '    DELIMITED SIZE
+                  'ANCIENNEVALEUR, '    DELIMITED SIZE
+                  'NOUVELLEVALEUR, '    DELIMITED SIZE
+                  'PROGRAMME, '    DELIMITED SIZE
+                  'DATEAUDIT) '    DELIMITED SIZE
+                  'VALUES' DELIMITED SIZE
+                  '("'    DELIMITED SIZE
+                  AuditNomTable DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditIdEnregistrement DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditOperation DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditAncienneValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  AuditNouvelleValeur DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  PGCTB-PROGRAM-NAME DELIMITED SIZE
+                  '","' DELIMITED SIZE
+                  currentDate DELIMITED SIZE
+                  '")' DELIMITED SIZE
+              INTO SQLCA-STATEMENT
+           END-STRING.
+
+           CALL 'MySQL_query' USING SQLCA-STATEMENT
+           END-CALL.
+           MOVE RETURN-CODE TO SQLCODE.
+
+       Write-Audit-Trail-Fin.
+           EXIT.
+
 
        Write-Response-File.
            open output F-Response.
@@ -218,6 +405,9 @@
                    '"' DELIMITED SIZE
                    MESSAGE-RESPONSE DELIMITED SIZE
                    '"' DELIMITED SIZE
+                   ',' DELIMITED SIZE
+                   '"code_retour" : ' DELIMITED SIZE
+                   CODE-RETOUR DELIMITED SIZE
                    '}' DELIMITED SIZE
            INTO COMPLETE-RESPONSE
            END-STRING.
@@ -225,6 +415,27 @@
            close F-Response.
            EXIT.
       ******************************************************************
+      *****             ARCHIVE-REQUEST-RESPONSE                   *****
+      ******************************************************************
+       Archive-Request-Response.
+           ACCEPT ARCHIVE-AAMMJJ FROM DATE.
+           ACCEPT ARCHIVE-HHMMSSCC FROM TIME.
+           STRING "/home/thomas/dev/projet_git/cobol-stage1/api/data_txt
+      -           "/archives/valide_prestation_" DELIMITED SIZE
+                   ARCHIVE-AAMMJJ DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   ARCHIVE-HHMMSSCC DELIMITED SIZE
+                   "_" DELIMITED SIZE
+                   PrestaId of champValeur DELIMITED SIZE
+                   ".txt" DELIMITED SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING.
+           open output F-Archive.
+           write E-Archive from E-DataSubmited.
+           write E-Archive from COMPLETE-RESPONSE.
+           close F-Archive.
+           EXIT.
+      ******************************************************************
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -240,6 +451,70 @@
        Generate-Update-Presta-SQLCA-STATEMENT.
            MOVE LOW-VALUES TO SQLCA-STATEMENT.
            evaluate TRUE
+           when id1-bool and ActionAUtiliser equal 'REJETER'
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'PRESTATION ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   '2' DELIMITED SIZE
+                   '", MOTIFREJET = "' DELIMITED SIZE
+                   MotifRejet DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDPRESTATION ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrestaId-1 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id2-bool and ActionAUtiliser equal 'REJETER'
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'PRESTATION ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   '2' DELIMITED SIZE
+                   '", MOTIFREJET = "' DELIMITED SIZE
+                   MotifRejet DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDPRESTATION ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrestaId-2 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id3-bool and ActionAUtiliser equal 'REJETER'
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'PRESTATION ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   '2' DELIMITED SIZE
+                   '", MOTIFREJET = "' DELIMITED SIZE
+                   MotifRejet DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDPRESTATION ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrestaId-3 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
+           when id4-bool and ActionAUtiliser equal 'REJETER'
+               STRING 'UPDATE ' DELIMITED SIZE
+                   'PRESTATION ' DELIMITED SIZE
+                   'SET '    DELIMITED SIZE
+                   'STATUS '    DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   '2' DELIMITED SIZE
+                   '", MOTIFREJET = "' DELIMITED SIZE
+                   MotifRejet DELIMITED SIZE
+                   '" WHERE ' DELIMITED SIZE
+                   'IDPRESTATION ' DELIMITED SIZE
+                   ' = "' DELIMITED SIZE
+                   PrestaId-4 DELIMITED SIZE
+                   '"' DELIMITED SIZE
+               INTO SQLCA-STATEMENT
+               END-STRING
            when id1-bool
                STRING 'UPDATE ' DELIMITED SIZE
                    'PRESTATION ' DELIMITED SIZE
@@ -247,6 +522,10 @@
                    'STATUS '    DELIMITED SIZE
                    ' = "' DELIMITED SIZE
                    '1' DELIMITED SIZE
+                   '", MONTANTPAYE = "' DELIMITED SIZE
+                   MontantPayeTemp DELIMITED SIZE
+                   '", DATEVALIDATION = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
                    '" WHERE ' DELIMITED SIZE
                    'IDPRESTATION ' DELIMITED SIZE
                    ' = "' DELIMITED SIZE
@@ -261,10 +540,14 @@
                    'STATUS '    DELIMITED SIZE
                    ' = "' DELIMITED SIZE
                    '1' DELIMITED SIZE
+                   '", MONTANTPAYE = "' DELIMITED SIZE
+                   MontantPayeTemp DELIMITED SIZE
+                   '", DATEVALIDATION = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
                    '" WHERE ' DELIMITED SIZE
                    'IDPRESTATION ' DELIMITED SIZE
                    ' = "' DELIMITED SIZE
-                   PrestaId-1 DELIMITED SIZE
+                   PrestaId-2 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -275,10 +558,14 @@
                    'STATUS '    DELIMITED SIZE
                    ' = "' DELIMITED SIZE
                    '1' DELIMITED SIZE
+                   '", MONTANTPAYE = "' DELIMITED SIZE
+                   MontantPayeTemp DELIMITED SIZE
+                   '", DATEVALIDATION = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
                    '" WHERE ' DELIMITED SIZE
                    'IDPRESTATION ' DELIMITED SIZE
                    ' = "' DELIMITED SIZE
-                   PrestaId-1 DELIMITED SIZE
+                   PrestaId-3 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
@@ -289,10 +576,14 @@
                    'STATUS '    DELIMITED SIZE
                    ' = "' DELIMITED SIZE
                    '1' DELIMITED SIZE
+                   '", MONTANTPAYE = "' DELIMITED SIZE
+                   MontantPayeTemp DELIMITED SIZE
+                   '", DATEVALIDATION = "' DELIMITED SIZE
+                   currentDate DELIMITED SIZE
                    '" WHERE ' DELIMITED SIZE
                    'IDPRESTATION ' DELIMITED SIZE
                    ' = "' DELIMITED SIZE
-                   PrestaId-1 DELIMITED SIZE
+                   PrestaId-4 DELIMITED SIZE
                    '"' DELIMITED SIZE
                INTO SQLCA-STATEMENT
                END-STRING
